@@ -0,0 +1,614 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKERTAB.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+      **** FAKERTAB lets a maintainer add, disable, enable or reweight
+      **** an entry in one of the reference tables listed in
+      **** W-KNOWN-TABLE-OCCS below via a plain transaction file,
+      **** rather than editing the owning copybook's compiled OCCURS
+      **** table and recompiling every program that COPYs it.
+      ****
+      **** OVRFILE is the persistent "current state" of every override
+      **** ever applied - read in whole at start-up, updated in memory
+      **** as TXNFILE is processed, then rewritten in whole at
+      **** shut-down, the same master-file-update shape FAKERGEN uses
+      **** for CKPTFILE.  A provider subprogram that wants to honour
+      **** these overrides at runtime (skip a DISABLEd entry, draw a
+      **** REWEIGHTed one with its new weight) reads OVRFILE the same
+      **** way FAKERGEN reads CTLFILE - that per-provider wiring is
+      **** follow-on work, table by table, and isn't part of this
+      **** maintenance utility itself.
+
+       FILE-CONTROL.
+           SELECT TXNFILE        ASSIGN 'Data\FAKERTAB Transactions.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OVRFILE        ASSIGN 'Data\FAKER Table Overrides.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-OVRFILE-STATUS.
+
+           SELECT RPTFILE        ASSIGN 'Data\FAKERTAB Report.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT REJFILE        ASSIGN 'Data\FAKERTAB Reject.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  TXNFILE.
+
+      **** One transaction per line.  TXN-ACTION is ADD, DISABLE,
+      **** ENABLE or REWEIGHT; TXN-TABLE-NAME must match one of the
+      **** names in W-KNOWN-TABLE-OCCS; TXN-ENTRY-TEXT identifies the
+      **** entry (the text to add, or the text of the entry being
+      **** disabled/enabled/reweighted); TXN-WEIGHT is only used for
+      **** ADD and REWEIGHT.
+
+       01  TXNFILE-REC.
+           05  TXN-ACTION          PIC X(08).
+               88  TXN-ACTION-ADD              VALUE 'ADD'.
+               88  TXN-ACTION-DISABLE          VALUE 'DISABLE'.
+               88  TXN-ACTION-ENABLE           VALUE 'ENABLE'.
+               88  TXN-ACTION-REWEIGHT         VALUE 'REWEIGHT'.
+           05  FILLER              PIC X(01).
+           05  TXN-TABLE-NAME      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  TXN-ENTRY-TEXT      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  TXN-WEIGHT          PIC 9(09).
+
+       FD  OVRFILE.
+
+      **** Current state of every override ever applied - one line per
+      **** (table, entry) pair, most recent action already folded in.
+
+       01  OVRFILE-REC.
+           05  OVR-TABLE-NAME      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  OVR-ENTRY-TEXT      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  OVR-STATUS          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  OVR-WEIGHT          PIC 9(09).
+
+       FD  RPTFILE.
+
+       01  RPTFILE-HDR-REC.
+           05  RH-RECORD-TYPE      PIC X(01)      VALUE 'H'.
+           05  FILLER              PIC X(01).
+           05  RH-RUN-DATE         PIC X(10).
+           05  FILLER              PIC X(01).
+           05  RH-RUN-TIME         PIC X(08).
+
+       01  RPTFILE-TRL-REC.
+           05  RT-RECORD-TYPE      PIC X(01)      VALUE 'T'.
+           05  FILLER              PIC X(01).
+           05  RT-APPLIED-COUNT    PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  RT-REJECTED-COUNT   PIC 9(09).
+
+       01  RPTFILE-REC.
+           05  RPT-ACTION          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  RPT-TABLE-NAME      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  RPT-ENTRY-TEXT      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  RPT-STATUS          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  RPT-WEIGHT          PIC Z(08)9.
+
+       FD  REJFILE.
+
+      **** One record per transaction that could not be applied - bad
+      **** action, unrecognised table name, or (for DISABLE/ENABLE/
+      **** REWEIGHT) an entry that ADD never created.
+
+       01  REJFILE-REC.
+           05  REJ-ACTION          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  REJ-TABLE-NAME      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  REJ-ENTRY-TEXT      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  REJ-REASON          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-YYYY-MM-DD
+                                   PIC 9(08).
+           05  W-CURRENT-HH-MM-SS-HS
+                                   PIC 9(08).
+           05  FILLER              PIC X(05).
+
+       01  FILLER REDEFINES W-CURRENT-DATE.
+           05  W-CURRENT-YYYY      PIC 9(04).
+           05  W-CURRENT-MM        PIC 9(02).
+           05  W-CURRENT-DD        PIC 9(02).
+           05  W-CURRENT-HH        PIC 9(02).
+           05  W-CURRENT-MIN       PIC 9(02).
+           05  W-CURRENT-SS        PIC 9(02).
+           05  FILLER              PIC X(07).
+
+       01  W-OVRFILE-STATUS        PIC X(02).
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-TXNFILE-EOF                       VALUE 'Y'.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-OVRFILE-EOF                       VALUE 'Y'.
+
+       01  W-TXNFILE-RECS          PIC 9(09)  COMP VALUE 0.
+       01  W-APPLIED-CNT           PIC 9(09)       VALUE 0.
+       01  W-REJECTED-CNT          PIC 9(09)       VALUE 0.
+
+      **** Names this utility will accept a transaction against - the
+      **** OCCURS tables in FAKPERSW/FAKADDRW/FAKCOMPW named explicitly
+      **** below, plus the other reference-data tables a maintainer is
+      **** most likely to need to correct or reweight.
+      **** Add a FILLER line here (and nowhere else) to let FAKERTAB
+      **** accept transactions against another table.
+
+       01  W-KNOWN-TABLE-CNT       PIC S9(4)  COMP VALUE 10.
+       01  W-KNOWN-TABLE-OCCS.
+           05  FILLER              PIC X(30)       VALUE
+                                                'FIRST-NAMES-MALE'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'FIRST-NAMES-FEMALE'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'LAST-NAMES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'STATES-POSTCODE'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'COMPANY-SUFFIXES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'INDUSTRY-CODES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'JOB-TITLES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'CITY-PREFIXES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'CITY-SUFFIXES'.
+           05  FILLER              PIC X(30)       VALUE
+                                                'STREET-SUFFIXES'.
+       01  FILLER REDEFINES W-KNOWN-TABLE-OCCS.
+           05  W-KNOWN-TABLE-NAME  PIC X(30)       OCCURS 10
+                                                   INDEXED W-KT-DX.
+
+      **** In-memory cache of every (table, entry) override this run
+      **** knows about - built from OVRFILE at start-up, updated as
+      **** TXNFILE is processed, and written back out to OVRFILE in
+      **** full at shut-down.  2000 entries is comfortably more than
+      **** every maintainable table's entry count put together.
+
+       01  W-OVR-CNT                PIC S9(4)  COMP VALUE 0.
+       01  W-OVR-OCCS.
+           05  W-OVR-ENTRY              OCCURS 2000
+                                        INDEXED W-OV-DX.
+               10  W-OVR-TABLE-NAME     PIC X(30).
+               10  W-OVR-ENTRY-TEXT     PIC X(30).
+               10  W-OVR-STATUS         PIC X(08).
+                   88  W-OVR-ACTIVE                 VALUE 'ACTIVE'.
+                   88  W-OVR-DISABLED               VALUE 'DISABLED'.
+               10  W-OVR-WEIGHT         PIC 9(09).
+
+       01  W-OV-FOUND-SW           PIC X(01)       VALUE 'N'.
+           88  W-OV-FOUND                          VALUE 'Y'.
+           88  W-OV-NOT-FOUND                      VALUE 'N'.
+
+       01  W-TABLE-VALID-SW        PIC X(01)       VALUE 'N'.
+           88  W-TABLE-VALID                       VALUE 'Y'.
+           88  W-TABLE-NOT-VALID                   VALUE 'N'.
+
+       01  W-DISP-NUM              PIC ZZ,ZZZ,ZZ9.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-9300-READ-TXNFILE THRU SUB-9300-EXIT
+
+           PERFORM SUB-2000-PROCESS-TXN THRU SUB-2000-EXIT
+               UNTIL W-TXNFILE-EOF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKERTAB compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-LOAD-OVRFILE THRU SUB-1100-EXIT
+
+           OPEN INPUT  TXNFILE
+                OUTPUT RPTFILE
+                OUTPUT REJFILE
+
+           PERFORM SUB-1200-WRITE-HEADER THRU SUB-1200-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-LOAD-OVRFILE.
+      *----------------------
+
+      **** OVRFILE may not exist the first time FAKERTAB ever runs -
+      **** the same "absent control file is a valid starting state"
+      **** handling FAKERGEN uses for CTLFILE/CKPTFILE.
+
+           OPEN INPUT  OVRFILE
+
+           IF      W-OVRFILE-STATUS = '00'
+               PERFORM SUB-9310-READ-OVRFILE THRU SUB-9310-EXIT
+
+               PERFORM UNTIL W-OVRFILE-EOF
+                   ADD  1          TO W-OVR-CNT
+                   SET  W-OV-DX    TO W-OVR-CNT
+
+                   MOVE OVR-TABLE-NAME
+                                   TO W-OVR-TABLE-NAME(W-OV-DX)
+                   MOVE OVR-ENTRY-TEXT
+                                   TO W-OVR-ENTRY-TEXT(W-OV-DX)
+                   MOVE OVR-STATUS TO W-OVR-STATUS(W-OV-DX)
+                   MOVE OVR-WEIGHT TO W-OVR-WEIGHT(W-OV-DX)
+
+                   PERFORM SUB-9310-READ-OVRFILE THRU SUB-9310-EXIT
+               END-PERFORM
+
+               CLOSE OVRFILE
+           END-IF
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1200-WRITE-HEADER.
+      *----------------------
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           MOVE SPACES             TO RPTFILE-HDR-REC
+           MOVE 'H'                TO RH-RECORD-TYPE
+
+           STRING W-CURRENT-YYYY   '-'
+                  W-CURRENT-MM     '-'
+                  W-CURRENT-DD     DELIMITED SIZE
+                                      INTO RH-RUN-DATE
+
+           STRING W-CURRENT-HH     ':'
+                  W-CURRENT-MIN    ':'
+                  W-CURRENT-SS     DELIMITED SIZE
+                                      INTO RH-RUN-TIME
+
+           WRITE RPTFILE-HDR-REC
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS-TXN.
+      *---------------------
+
+           PERFORM SUB-9100-VALIDATE-TABLE THRU SUB-9100-EXIT
+
+           IF      W-TABLE-VALID
+               IF      W-OV-NOT-FOUND
+               AND     NOT TXN-ACTION-ADD
+                   MOVE SPACES     TO REJFILE-REC
+                   MOVE TXN-ACTION TO REJ-ACTION
+                   MOVE TXN-TABLE-NAME
+                                   TO REJ-TABLE-NAME
+                   MOVE TXN-ENTRY-TEXT
+                                   TO REJ-ENTRY-TEXT
+                   MOVE 'Entry not found - ADD it first'
+                                   TO REJ-REASON
+
+                   WRITE REJFILE-REC
+
+                   ADD  1          TO W-REJECTED-CNT
+               ELSE
+                   EVALUATE TRUE
+                     WHEN TXN-ACTION-ADD
+                       PERFORM SUB-9110-APPLY-ADD THRU SUB-9110-EXIT
+
+                     WHEN TXN-ACTION-DISABLE
+                       PERFORM SUB-9120-APPLY-DISABLE
+                                           THRU SUB-9120-EXIT
+
+                     WHEN TXN-ACTION-ENABLE
+                       PERFORM SUB-9130-APPLY-ENABLE
+                                           THRU SUB-9130-EXIT
+
+                     WHEN TXN-ACTION-REWEIGHT
+                       PERFORM SUB-9140-APPLY-REWEIGHT
+                                           THRU SUB-9140-EXIT
+
+                     WHEN OTHER
+                       MOVE SPACES     TO REJFILE-REC
+                       MOVE TXN-ACTION TO REJ-ACTION
+                       MOVE TXN-TABLE-NAME
+                                       TO REJ-TABLE-NAME
+                       MOVE TXN-ENTRY-TEXT
+                                       TO REJ-ENTRY-TEXT
+                       MOVE 'Unrecognised action'
+                                       TO REJ-REASON
+
+                       WRITE REJFILE-REC
+
+                       ADD  1          TO W-REJECTED-CNT
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           PERFORM SUB-9300-READ-TXNFILE THRU SUB-9300-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE TXNFILE
+
+           OPEN OUTPUT OVRFILE
+
+           PERFORM SUB-9320-WRITE-OVRFILE THRU SUB-9320-EXIT
+               VARYING W-OV-DX FROM 1 BY 1
+                 UNTIL W-OV-DX > W-OVR-CNT
+
+           CLOSE OVRFILE
+
+           MOVE SPACES             TO RPTFILE-TRL-REC
+           MOVE 'T'                TO RT-RECORD-TYPE
+           MOVE W-APPLIED-CNT      TO RT-APPLIED-COUNT
+           MOVE W-REJECTED-CNT     TO RT-REJECTED-COUNT
+
+           WRITE RPTFILE-TRL-REC
+
+           CLOSE RPTFILE
+           CLOSE REJFILE
+
+           MOVE W-TXNFILE-RECS     TO W-DISP-NUM
+           DISPLAY 'TXNFILE records read:    ' W-DISP-NUM
+
+           MOVE W-APPLIED-CNT      TO W-DISP-NUM
+           DISPLAY 'Transactions applied:    ' W-DISP-NUM
+
+           MOVE W-REJECTED-CNT     TO W-DISP-NUM
+           DISPLAY 'Transactions rejected:   ' W-DISP-NUM
+
+           DISPLAY 'FAKERTAB completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-VALIDATE-TABLE.
+      *------------------------
+
+      **** Confirms TXN-TABLE-NAME is one FAKERTAB is allowed to
+      **** maintain, then (only when it is) finds this transaction's
+      **** override cache slot, if one already exists.
+
+           SET  W-TABLE-NOT-VALID  TO TRUE
+
+           SET  W-KT-DX            TO 1
+           SEARCH W-KNOWN-TABLE-NAME
+               AT END
+                   MOVE SPACES     TO REJFILE-REC
+                   MOVE TXN-ACTION TO REJ-ACTION
+                   MOVE TXN-TABLE-NAME
+                                   TO REJ-TABLE-NAME
+                   MOVE TXN-ENTRY-TEXT
+                                   TO REJ-ENTRY-TEXT
+                   MOVE 'Unrecognised table name'
+                                   TO REJ-REASON
+
+                   WRITE REJFILE-REC
+
+                   ADD  1          TO W-REJECTED-CNT
+               WHEN W-KNOWN-TABLE-NAME(W-KT-DX) = TXN-TABLE-NAME
+                   SET  W-TABLE-VALID
+                                   TO TRUE
+                   PERFORM SUB-9105-FIND-OVR-SLOT THRU SUB-9105-EXIT
+           END-SEARCH
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9105-FIND-OVR-SLOT.
+      *-----------------------
+
+           SET  W-OV-NOT-FOUND     TO TRUE
+           SET  W-OV-DX            TO 1
+           SEARCH W-OVR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN W-OVR-TABLE-NAME(W-OV-DX) = TXN-TABLE-NAME
+               AND   W-OVR-ENTRY-TEXT(W-OV-DX) = TXN-ENTRY-TEXT
+                   SET  W-OV-FOUND TO TRUE
+           END-SEARCH
+           .
+       SUB-9105-EXIT.
+           EXIT.
+      /
+       SUB-9110-APPLY-ADD.
+      *-------------------
+
+           IF      W-OV-FOUND
+               MOVE SPACES         TO REJFILE-REC
+               MOVE TXN-ACTION     TO REJ-ACTION
+               MOVE TXN-TABLE-NAME TO REJ-TABLE-NAME
+               MOVE TXN-ENTRY-TEXT TO REJ-ENTRY-TEXT
+               MOVE 'Entry already exists'
+                                   TO REJ-REASON
+
+               WRITE REJFILE-REC
+
+               ADD  1              TO W-REJECTED-CNT
+           ELSE
+               ADD  1              TO W-OVR-CNT
+               SET  W-OV-DX        TO W-OVR-CNT
+
+               MOVE TXN-TABLE-NAME TO W-OVR-TABLE-NAME(W-OV-DX)
+               MOVE TXN-ENTRY-TEXT TO W-OVR-ENTRY-TEXT(W-OV-DX)
+               SET  W-OVR-ACTIVE(W-OV-DX)
+                                   TO TRUE
+               MOVE TXN-WEIGHT     TO W-OVR-WEIGHT(W-OV-DX)
+
+               PERFORM SUB-9150-WRITE-RPTFILE THRU SUB-9150-EXIT
+           END-IF
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9120-APPLY-DISABLE.
+      *-----------------------
+
+           SET  W-OVR-DISABLED(W-OV-DX)
+                               TO TRUE
+
+           PERFORM SUB-9150-WRITE-RPTFILE THRU SUB-9150-EXIT
+           .
+       SUB-9120-EXIT.
+           EXIT.
+      /
+       SUB-9130-APPLY-ENABLE.
+      *----------------------
+
+           SET  W-OVR-ACTIVE(W-OV-DX)
+                               TO TRUE
+
+           PERFORM SUB-9150-WRITE-RPTFILE THRU SUB-9150-EXIT
+           .
+       SUB-9130-EXIT.
+           EXIT.
+      /
+       SUB-9140-APPLY-REWEIGHT.
+      *------------------------
+
+           MOVE TXN-WEIGHT         TO W-OVR-WEIGHT(W-OV-DX)
+
+           PERFORM SUB-9150-WRITE-RPTFILE THRU SUB-9150-EXIT
+           .
+       SUB-9140-EXIT.
+           EXIT.
+      /
+       SUB-9150-WRITE-RPTFILE.
+      *-----------------------
+
+           MOVE SPACES             TO RPTFILE-REC
+           MOVE TXN-ACTION         TO RPT-ACTION
+           MOVE W-OVR-TABLE-NAME(W-OV-DX)
+                                   TO RPT-TABLE-NAME
+           MOVE W-OVR-ENTRY-TEXT(W-OV-DX)
+                                   TO RPT-ENTRY-TEXT
+           MOVE W-OVR-STATUS(W-OV-DX)
+                                   TO RPT-STATUS
+           MOVE W-OVR-WEIGHT(W-OV-DX)
+                                   TO RPT-WEIGHT
+
+           WRITE RPTFILE-REC
+
+           ADD  1                  TO W-APPLIED-CNT
+           .
+       SUB-9150-EXIT.
+           EXIT.
+      /
+       SUB-9300-READ-TXNFILE.
+      *----------------------
+
+           READ TXNFILE
+               AT END
+                   SET  W-TXNFILE-EOF
+                                   TO TRUE
+               NOT AT END
+                   ADD  1          TO W-TXNFILE-RECS
+           END-READ
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9310-READ-OVRFILE.
+      *----------------------
+
+           READ OVRFILE
+               AT END
+                   SET  W-OVRFILE-EOF
+                                   TO TRUE
+           END-READ
+           .
+       SUB-9310-EXIT.
+           EXIT.
+      /
+       SUB-9320-WRITE-OVRFILE.
+      *-----------------------
+
+           MOVE SPACES             TO OVRFILE-REC
+           MOVE W-OVR-TABLE-NAME(W-OV-DX)
+                                   TO OVR-TABLE-NAME
+           MOVE W-OVR-ENTRY-TEXT(W-OV-DX)
+                                   TO OVR-ENTRY-TEXT
+           MOVE W-OVR-STATUS(W-OV-DX)
+                                   TO OVR-STATUS
+           MOVE W-OVR-WEIGHT(W-OV-DX)
+                                   TO OVR-WEIGHT
+
+           WRITE OVRFILE-REC
+           .
+       SUB-9320-EXIT.
+           EXIT.
