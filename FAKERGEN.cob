@@ -26,9 +26,45 @@
        INPUT-OUTPUT SECTION.
       *---------------------
 
+      **** GNRTFILE/REJFILE/FRQFILE/CKPTFILE are assigned dynamically,
+      **** from a path built at start-up by SUB-1060-BUILD-FILE-NAMES,
+      **** rather than a fixed literal, so a job-split run (see PARM
+      **** job ID under SUB-1050-READ-PARM) can give each concurrent
+      **** instance its own physical files.  A run with no job ID
+      **** builds exactly the literal path shown here, so normal
+      **** single-instance runs are unaffected.  CTLFILE is shared by
+      **** every instance of a split job, so it stays a plain literal.
+
        FILE-CONTROL.
-           SELECT GNRTFILE             ASSIGN 'Data\FAKERGEN Output.txt'
-                                       ORGANIZATION LINE SEQUENTIAL. 
+           SELECT GNRTFILE       ASSIGN DYNAMIC W-GNRTFILE-PATH
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+      **** GNRPFILE carries the packed-decimal layout (see
+      **** GNRPFILE-REC/SUB-9125-WRITE-GNRPFILE) and is opened instead
+      **** of GNRTFILE when CTLFILE selects that output format.  It
+      **** cannot share GNRTFILE's LINE SEQUENTIAL organization - a
+      **** COMP-3 field's packed bytes are binary, not text, and a
+      **** line sequential file may mistake one of those bytes for a
+      **** line delimiter and corrupt the record - so it gets its own
+      **** SELECT, organized as a plain fixed-length SEQUENTIAL file
+      **** the way a real packed load dataset would be.
+
+           SELECT GNRPFILE       ASSIGN DYNAMIC W-GNRPFILE-PATH
+                                       ORGANIZATION SEQUENTIAL.
+
+           SELECT CTLFILE             ASSIGN 'Data\FAKERGEN Control.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-CTLFILE-STATUS.
+
+           SELECT CKPTFILE       ASSIGN DYNAMIC W-CKPTFILE-PATH
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-CKPTFILE-STATUS.
+
+           SELECT REJFILE        ASSIGN DYNAMIC W-REJFILE-PATH
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT FRQFILE        ASSIGN DYNAMIC W-FRQFILE-PATH
+                                       ORGANIZATION LINE SEQUENTIAL.
       /
        DATA DIVISION.
       *==============
@@ -36,17 +72,252 @@
        FILE SECTION.
       *-------------
 
+       FD  CTLFILE.
+
+       01  CTLFILE-REC.
+           05  CTL-RECORD-COUNT        PIC 9(09).
+           05  CTL-SEED-NO             PIC 9(09).
+           05  CTL-OUTPUT-FORMAT       PIC X(01).
+           05  CTL-FREQUENCY-LOG-SW    PIC X(01).
+           05  CTL-PROFILE-MODE-SW     PIC X(01).
+
+       FD  CKPTFILE.
+
+       01  CKPTFILE-REC.
+           05  CKPT-RECORD-NO          PIC 9(09).
+           05  CKPT-SEED-NO            PIC 9(09).
+           05  CKPT-DETAIL-RECORD-CNT  PIC 9(09).
+
        FD  GNRTFILE.
 
-       01  GNRTFILE-REC.
+       01  GNRTFILE-HDR-REC.
+           05  H-RECORD-TYPE       PIC X(01)       VALUE 'H'.
+           05  FILLER              PIC X(01).
+           05  H-RUN-DATE          PIC X(10).
+           05  FILLER              PIC X(01).
+           05  H-RUN-TIME          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  H-SEED-NO           PIC 9(09).
+
+       01  GNRTFILE-TRL-REC.
+           05  T-RECORD-TYPE       PIC X(01)       VALUE 'T'.
+           05  FILLER              PIC X(01).
+           05  T-DETAIL-COUNT      PIC 9(09).
+
+      **** Fixed-format detail output is one customer per H-record's
+      **** worth of FOUR physical records - a 'P' person/telephone
+      **** detail, an 'A' address detail, a 'B' bank detail and a 'C'
+      **** company detail - rather than one flat all-fields-at-once
+      **** record, the way the real multi-record-type extracts these
+      **** files stand in for are laid out.  All four share
+      **** G-CUSTOMER-ID (see W-GNRTFILE-WORK-REC below) so a
+      **** downstream reader can join them back into one customer the
+      **** same way PROFILE-MODE already lets it join GNRTFILE,
+      **** REJFILE and FRQFILE.  CSV and packed output keep their own
+      **** established one-row-per-customer layouts below, unaffected
+      **** by this - they already serve different downstream readers
+      **** than the fixed multi-record-type extract does.  The H/T
+      **** header/trailer records are likewise fixed-format only -
+      **** SUB-1000-INITIALIZE and SUB-3000-SHUT-DOWN only write them
+      **** under OUTPUT-FORMAT-FIXED, so a CSV file is all CSV rows
+      **** start to finish and a packed file has none of them, same
+      **** as before this record type split.
+
+       01  GNRTFILE-P-REC.
+           05  PD-RECORD-TYPE      PIC X(01)       VALUE 'P'.
+           05  FILLER              PIC X(01).
+           05  PD-TAXID-SSN        PIC X(11).
+           05  FILLER              PIC X(01).
+           05  PD-PERSON-PREFIX    PIC X(10).
+           05  PD-PERSON-FIRST-NAME
+                                   PIC X(25).
+           05  PD-PERSON-LAST-NAME PIC X(35).
+           05  PD-PERSON-SUFFIX    PIC X(10).
+           05  FILLER              PIC X(01).
+           05  PD-TELEPHONE-AREA-CODE
+                                   PIC X(03).
+           05  FILLER              PIC X(01).
+           05  PD-TELEPHONE-PREFIX PIC X(03).
+           05  FILLER              PIC X(01).
+           05  PD-TELEPHONE-SUFFIX PIC X(04).
+           05  FILLER              PIC X(01).
+           05  PD-TELEPHONE-EXTENSION
+                                   PIC X(04).
+           05  FILLER              PIC X(01).
+           05  PD-CUSTOMER-ID      PIC X(14).
+
+       01  GNRTFILE-A-REC.
+           05  AD-RECORD-TYPE      PIC X(01)       VALUE 'A'.
+           05  FILLER              PIC X(01).
+           05  AD-ADDRESS-STREET   PIC X(35).
+           05  AD-ADDRESS-CITY     PIC X(25).
+           05  AD-ADDRESS-STATE    PIC X(10).
+           05  AD-ADDRESS-POSTCODE PIC X(10).
+           05  FILLER              PIC X(01).
+           05  AD-CUSTOMER-ID      PIC X(14).
+
+       01  GNRTFILE-B-REC.
+           05  BD-RECORD-TYPE      PIC X(01)       VALUE 'B'.
+           05  FILLER              PIC X(01).
+           05  BD-BANK-ACCOUNT     PIC X(12).
+           05  FILLER              PIC X(01).
+           05  BD-BANK-ROUTING     PIC X(10).
+           05  FILLER              PIC X(01).
+           05  BD-CUSTOMER-ID      PIC X(14).
+
+       01  GNRTFILE-C-REC.
+           05  CD-RECORD-TYPE      PIC X(01)       VALUE 'C'.
+           05  FILLER              PIC X(01).
+           05  CD-COMPANY          PIC X(50).
+           05  FILLER              PIC X(01).
+           05  CD-CUSTOMER-ID      PIC X(14).
+
+       01  GNRTFILE-CSV-REC        PIC X(320).
+
+       FD  GNRPFILE.
+
+      **** Alternate, packed-decimal layout for downstream VSAM/DB2
+      **** load jobs that expect COMP-3 numeric columns rather than
+      **** display text - see SUB-9125-WRITE-GNRPFILE, which builds
+      **** this from the same W-GNRTFILE-WORK-REC fields the P/A/B/C
+      **** detail records are written from for the default fixed
+      **** layout.  Name/address/company text stays
+      **** display, as it has nowhere sensible to pack to; the postal
+      **** code splits into separate zip5/zip4 packed fields, the way
+      **** a real zip9 load column normally does, instead of one
+      **** field carrying the formatting hyphen.  No header/trailer
+      **** record is written to this file - a fixed-length packed
+      **** load dataset has no room for a text metadata record without
+      **** breaking every other record's alignment, so a job needing
+      **** the run seed or detail count reads them from the DISPLAY
+      **** log instead.
+
+       01  GNRPFILE-REC.
+           05  P-TAXID-SSN         PIC 9(09)  COMP-3.
+           05  P-PERSON.
+               10  P-PERSON-PREFIX PIC X(10).
+               10  P-PERSON-FIRST-NAME
+                                   PIC X(25).
+               10  P-PERSON-LAST-NAME
+                                   PIC X(35).
+               10  P-PERSON-SUFFIX PIC X(10).
+           05  P-ADDRESS.
+               10  P-ADDRESS-STREET
+                                   PIC X(35).
+               10  P-ADDRESS-CITY  PIC X(25).
+               10  P-ADDRESS-STATE PIC X(10).
+               10  P-ADDRESS-ZIP5  PIC 9(05)  COMP-3.
+               10  P-ADDRESS-ZIP4  PIC 9(04)  COMP-3.
+           05  P-TELEPHONE.
+               10  P-TELEPHONE-AREA-CODE
+                                   PIC 9(03)  COMP-3.
+               10  P-TELEPHONE-PREFIX
+                                   PIC 9(03)  COMP-3.
+               10  P-TELEPHONE-SUFFIX
+                                   PIC 9(04)  COMP-3.
+               10  P-TELEPHONE-EXTENSION
+                                   PIC 9(04)  COMP-3.
+           05  P-BANK-ACCOUNT      PIC 9(12)  COMP-3.
+           05  P-BANK-ROUTING      PIC 9(09)  COMP-3.
+           05  P-COMPANY           PIC X(50).
+           05  P-CUSTOMER-ID       PIC X(14).
+
+       FD  REJFILE.
+
+      **** One record per failed FAKER call - see SUB-2100-CALL-FAKER.
+      **** The detail record itself is still written to GNRTFILE, with
+      **** the field that failed flagged in place rather than left
+      **** blank, so a failed call never silently disappears from
+      **** either file.
+
+       01  REJFILE-REC.
+           05  REJ-RECORD-NO       PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  REJ-PROVIDER-FUNCTION
+                                   PIC X(30).
+           05  FILLER              PIC X(01).
+           05  REJ-RESPONSE-CODE   PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  REJ-RESPONSE-MSG    PIC X(80).
+           05  FILLER              PIC X(01).
+           05  REJ-CUSTOMER-ID     PIC X(14).
+
+       FD  FRQFILE.
+
+      **** One record per weighted-table pick FAKRAND reports back on
+      **** FAKER-INFO-OCCS (see SUB-2100-CALL-FAKER), written only when
+      **** CTLFILE switches frequency logging on.  FAKERQA reads this
+      **** file back to compare observed pick frequency against each
+      **** table's configured weights.
+
+       01  FRQFILE-REC.
+           05  FRQ-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  FRQ-ENTRY           PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  FRQ-CUSTOMER-ID     PIC X(14).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-GNRTFILE-RECS         PIC 9(09)  COMP VALUE 0.
+      **** Physical detail records written to GNRTFILE, as opposed to
+      **** W-GNRTFILE-RECS above (customers processed - what checkpoint/
+      **** restart counts).  Fixed format writes four physical records
+      **** (P/A/B/C) per customer; CSV writes one - see
+      **** SUB-9115-WRITE-GNRTFILE-DETAILS / SUB-9120-WRITE-GNRTFILE-CSV.
+       01  W-DETAIL-RECORD-COUNT   PIC 9(09)  COMP VALUE 0.
+       01  W-REJFILE-RECS          PIC 9(09)  COMP VALUE 0.
+       01  W-FRQFILE-RECS          PIC 9(09)  COMP VALUE 0.
+       01  W-RECORD-COUNT          PIC 9(09)  COMP VALUE 1000.
+       01  W-REMAINING-RECS        PIC 9(09)  COMP VALUE 0.
+       01  W-CTLFILE-STATUS        PIC X(02).
+       01  W-TEST-CNT              PIC 9(09)  COMP.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+       01  W-RUN-SEED-NO           PIC 9(09)  COMP VALUE 0.
+       01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKER'.
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+      **** Checkpoint support: SUB-2000-PROCESS writes CKPTFILE every
+      **** W-CKPT-INTERVAL records so a run that is cancelled or that
+      **** abends can be restarted from the last committed record
+      **** instead of from record 1 - see SUB-1150-READ-CKPTFILE.
+
+       01  W-CKPTFILE-STATUS       PIC X(02).
+       01  W-CKPT-INTERVAL         PIC 9(09)  COMP VALUE 1000.
+       01  W-CKPT-QUOTIENT         PIC 9(09)  COMP.
+       01  W-CKPT-REMAINDER        PIC 9(09)  COMP.
+
+       01  W-RESTART-SW            PIC X(01)       VALUE 'N'.
+           88  RESTART-YES                         VALUE 'Y'.
+           88  RESTART-NO                          VALUE 'N'.
+
+      **** Run option: write GNRTFILE comma-delimited with text fields
+      **** quoted instead of fixed-width, selected via CTLFILE.
+
+       01  W-OUTPUT-FORMAT-SW       PIC X(01)       VALUE 'F'.
+           88  OUTPUT-FORMAT-FIXED                 VALUE 'F'.
+           88  OUTPUT-FORMAT-CSV                   VALUE 'C'.
+           88  OUTPUT-FORMAT-PACKED                 VALUE 'P'.
+
+      **** SUB-2000-PROCESS builds one customer's worth of provider
+      **** results here before SUB-9100-WRITE-GNRTFILE fans them out -
+      **** to four separate P/A/B/C detail records for fixed format,
+      **** or read flat into GNRTFILE-CSV-REC/GNRPFILE-REC for the
+      **** other two formats.  This is the same flat G- field layout
+      **** the old single GNRTFILE-REC record used to hold directly,
+      **** before it was replaced by GNRTFILE-HDR-REC/-TRL-REC/-P-REC/
+      **** -A-REC/-B-REC/-C-REC.
+
+       01  W-GNRTFILE-WORK-REC.
            05  G-TAXID-SSN         PIC X(11).
            05  FILLER              PIC X(01).
            05  G-PERSON.
                10  G-PERSON-PREFIX PIC X(10).
                10  G-PERSON-FIRST-NAME
-                                   PIC X(25). 
+                                   PIC X(25).
                10  G-PERSON-LAST-NAME
-                                   PIC X(35). 
+                                   PIC X(35).
                10  G-PERSON-SUFFIX PIC X(10).
            05  G-ADDRESS.
                10  G-ADDRESS-STREET
@@ -68,14 +339,98 @@
                10  FILLER          PIC X(01).
                10  G-TELEPHONE-EXTENSION
                                    PIC X(04).
+           05  FILLER              PIC X(01).
+           05  G-BANK-ACCOUNT      PIC X(12).
+           05  FILLER              PIC X(01).
+           05  G-BANK-ROUTING      PIC X(10).
+           05  FILLER              PIC X(01).
+           05  G-COMPANY           PIC X(50).
+           05  FILLER              PIC X(01).
+           05  G-CUSTOMER-ID       PIC X(14).
 
-       WORKING-STORAGE SECTION.
-      *------------------------
+       01  W-CSV-LINE               PIC X(320).
 
-       01  W-GNRTFILE-RECS         PIC 9(09)  COMP VALUE 0.
-       01  W-TEST-CNT              PIC 9(09)  COMP.
-       01  W-DISP-NUM              PIC ZZ,ZZ9.
-       01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKER'.
+      **** Intermediate display-numeric work fields for
+      **** SUB-9125-WRITE-GNRPFILE - built and NUMERIC-checked
+      **** here before the final MOVE into a COMP-3 field, since a
+      **** provider call that failed leaves text (a literal 'ERROR' or
+      **** FAKER-RESPONSE-MSG) in the field being packed, and that
+      **** text is not safe to MOVE straight into a packed-decimal
+      **** item.
+
+       01  W-PACKED-SSN-DISP        PIC 9(09).
+       01  W-PACKED-ZIP5-DISP       PIC 9(05).
+       01  W-PACKED-ZIP4-DISP       PIC 9(04).
+       01  W-PACKED-EXTENSION-DISP  PIC 9(04).
+
+      **** Run option: log every weighted-table pick to FRQFILE so
+      **** FAKERQA can report observed pick frequency against each
+      **** table's configured weights - off by default since it adds
+      **** a record to FRQFILE for every FAKER-INFO-OCCS entry on
+      **** every call.
+
+       01  W-FREQUENCY-LOG-SW       PIC X(01)       VALUE 'N'.
+           88  FREQUENCY-LOG-ON                    VALUE 'Y'.
+           88  FREQUENCY-LOG-OFF                    VALUE 'N'.
+
+      **** Run option: linked customer-profile mode.  When on, every
+      **** provider call made for a detail record carries the same
+      **** FAKER-CUSTOMER-ID, and that ID is also written to GNRTFILE,
+      **** REJFILE and FRQFILE for that record, so the person, address,
+      **** telephone, bank and company on one synthetic customer can be
+      **** joined back together across all three output files.  Off by
+      **** default, since most runs have no need of the extra field.
+
+       01  W-PROFILE-MODE-SW        PIC X(01)       VALUE 'N'.
+           88  PROFILE-MODE-ON                      VALUE 'Y'.
+           88  PROFILE-MODE-OFF                      VALUE 'N'.
+
+       01  W-CUSTOMER-ID-SEQ        PIC 9(09)  COMP VALUE 0.
+       01  W-CUSTOMER-ID-TEXT.
+           05  FILLER               PIC X(05)       VALUE 'CUST-'.
+           05  W-CUSTOMER-ID-NO     PIC 9(09).
+
+      **** Job-split support: an operator running several FAKERGEN
+      **** instances side by side to cut the batch window on a large
+      **** request gives each instance its own PARM (see
+      **** SUB-1050-READ-PARM) so their FAKRAND seeds, customer-ID
+      **** sequences and physical output files (see
+      **** SUB-1060-BUILD-FILE-NAMES) never collide, and the separate
+      **** GNRTFILE/REJFILE/FRQFILE outputs can simply be concatenated
+      **** once every instance completes.
+
+       01  W-GNRTFILE-PATH          PIC X(40)       VALUE
+           'Data\FAKERGEN Output.txt'.
+       01  W-GNRPFILE-PATH          PIC X(40)       VALUE
+           'Data\FAKERGEN Output.packed'.
+       01  W-CKPTFILE-PATH          PIC X(40)       VALUE
+           'Data\FAKERGEN Checkpoint.txt'.
+       01  W-REJFILE-PATH           PIC X(40)       VALUE
+           'Data\FAKERGEN Rejects.txt'.
+       01  W-FRQFILE-PATH           PIC X(40)       VALUE
+           'Data\FAKERGEN Frequency.txt'.
+
+       01  W-PARM-SEED-NO           PIC 9(09).
+       01  W-PARM-START-CUST        PIC 9(09).
+       01  W-PARM-JOB-ID            PIC X(04)       VALUE SPACES.
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-YYYY-MM-DD
+                                   PIC 9(08).
+           05  W-CURRENT-HH-MM-SS-HS
+                                   PIC 9(08).
+           05  FILLER              PIC X(05).
+
+       01  FILLER REDEFINES W-CURRENT-DATE.
+           05  W-CURRENT-YYYY      PIC 9(04).
+           05  W-CURRENT-MM        PIC 9(02).
+           05  W-CURRENT-DD        PIC 9(02).
+           05  W-CURRENT-HH        PIC 9(02).
+           05  W-CURRENT-MIN       PIC 9(02).
+           05  W-CURRENT-SS        PIC 9(02).
+           05  FILLER              PIC X(07).
 
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** FAKERGEN error: '.
@@ -85,6 +440,8 @@
                'Seed text to cause same pseudo-random sequence on each e
       -        'xecution '.
            05  W-SEED-REC-NO       PIC 9(04).
+           05  W-SEED-TEXT-RUN-SEED
+                                   PIC 9(09).
 
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
@@ -97,6 +454,18 @@
            05  FILLER              PIC X(07).
 
        01  W-FAKER-PARAMETER.      COPY FAKERLNK.
+
+      **** Populated from the JCL EXEC PARM (passed through to this
+      **** program as its command-line argument) by SUB-1050-READ-PARM.
+      **** A numeric value here overrides the record count otherwise
+      **** taken from CTLFILE, so operations can size a run from the
+      **** job stream without maintaining a separate control record
+      **** for routine runs.  See SUB-1050-READ-PARM for the full PARM
+      **** layout, which also carries a starting seed, a starting
+      **** customer-ID sequence number, and a job ID for split runs.
+
+       01  W-PARM-TEXT             PIC X(40)       VALUE SPACES.
+       01  W-PARM-RECORD-COUNT     PIC 9(09).
       /
        PROCEDURE DIVISION.
       *===================
@@ -106,8 +475,12 @@
 
            PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
 
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-               1000 TIMES
+           COMPUTE W-REMAINING-RECS = W-RECORD-COUNT - W-GNRTFILE-RECS
+
+           IF      W-REMAINING-RECS > 0
+               PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+                   W-REMAINING-RECS TIMES
+           END-IF
 
            PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
            .
@@ -128,20 +501,297 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
-           OPEN OUTPUT GNRTFILE
+           PERFORM SUB-1100-READ-CTLFILE THRU SUB-1100-EXIT
+
+           PERFORM SUB-1050-READ-PARM THRU SUB-1050-EXIT
+
+           PERFORM SUB-1150-READ-CKPTFILE THRU SUB-1150-EXIT
+
+           IF      RESTART-YES
+               IF      OUTPUT-FORMAT-PACKED
+                   OPEN EXTEND GNRPFILE
+               ELSE
+                   OPEN EXTEND GNRTFILE
+               END-IF
+               OPEN EXTEND REJFILE
+               IF      FREQUENCY-LOG-ON
+                   OPEN EXTEND FRQFILE
+               END-IF
+           ELSE
+               IF      W-RUN-SEED-NO = 0
+                   PERFORM SUB-1200-CHOOSE-RUN-SEED THRU SUB-1200-EXIT
+               END-IF
+
+               IF      OUTPUT-FORMAT-PACKED
+                   OPEN OUTPUT GNRPFILE
+               ELSE
+                   OPEN OUTPUT GNRTFILE
+                   IF      OUTPUT-FORMAT-FIXED
+                       PERFORM SUB-1300-WRITE-HEADER THRU SUB-1300-EXIT
+                   END-IF
+               END-IF
+               OPEN OUTPUT REJFILE
+               IF      FREQUENCY-LOG-ON
+                   OPEN OUTPUT FRQFILE
+               END-IF
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
+      /
+       SUB-1050-READ-PARM.
+      *---------------------
+
+      **** A single JCL-style PARM carries up to four comma-delimited
+      **** values - record count, starting FAKRAND seed, starting
+      **** customer-profile sequence number, and a short job ID - so
+      **** operations can split one large request across several
+      **** concurrent FAKERGEN instances by PARM alone, with no
+      **** separate control record needed per instance.  Any value
+      **** left blank (or the whole PARM left blank, the normal single-
+      **** instance case) falls back to the CTLFILE/run-chosen default
+      **** for that value.  The seed and starting sequence number given
+      **** here are what keep two instances' FAKRAND sequences and
+      **** customer IDs from overlapping; the job ID is what keeps
+      **** their physical output files apart - see
+      **** SUB-1060-BUILD-FILE-NAMES.
+
+           ACCEPT W-PARM-TEXT      FROM COMMAND-LINE
+
+           UNSTRING W-PARM-TEXT    DELIMITED BY ','
+                   INTO W-PARM-RECORD-COUNT
+                        W-PARM-SEED-NO
+                        W-PARM-START-CUST
+                        W-PARM-JOB-ID
+           END-UNSTRING
+
+           IF      W-PARM-RECORD-COUNT NUMERIC
+           AND     W-PARM-RECORD-COUNT > 0
+               MOVE W-PARM-RECORD-COUNT
+                                   TO W-RECORD-COUNT
+           END-IF
+
+           IF      W-PARM-SEED-NO NUMERIC
+           AND     W-PARM-SEED-NO > 0
+               MOVE W-PARM-SEED-NO TO W-RUN-SEED-NO
+           END-IF
+
+           IF      W-PARM-START-CUST NUMERIC
+           AND     W-PARM-START-CUST > 0
+               COMPUTE W-CUSTOMER-ID-SEQ = W-PARM-START-CUST - 1
+           END-IF
+
+           PERFORM SUB-1060-BUILD-FILE-NAMES THRU SUB-1060-EXIT
+           .
+       SUB-1050-EXIT.
+           EXIT.
+      /
+       SUB-1060-BUILD-FILE-NAMES.
+      *-----------------------------
+
+      **** With no job ID, these build exactly the plain literal
+      **** names FAKERGEN has always used, so a normal single-instance
+      **** run is unaffected.  With a job ID, each of this run's own
+      **** files (GNRTFILE/REJFILE/FRQFILE/CKPTFILE) gets that ID
+      **** worked into its name ahead of the extension, so two
+      **** instances running at once never share a physical file.
+      **** CTLFILE is deliberately left a plain literal - every split
+      **** instance reads the same shared control record.
+
+           IF      W-PARM-JOB-ID = SPACES
+               MOVE 'Data\FAKERGEN Output.txt'
+                                   TO W-GNRTFILE-PATH
+               MOVE 'Data\FAKERGEN Output.packed'
+                                   TO W-GNRPFILE-PATH
+               MOVE 'Data\FAKERGEN Rejects.txt'
+                                   TO W-REJFILE-PATH
+               MOVE 'Data\FAKERGEN Frequency.txt'
+                                   TO W-FRQFILE-PATH
+               MOVE 'Data\FAKERGEN Checkpoint.txt'
+                                   TO W-CKPTFILE-PATH
+           ELSE
+               STRING 'Data\FAKERGEN Output-'
+                      FUNCTION TRIM(W-PARM-JOB-ID)
+                      '.txt'        DELIMITED SIZE
+                                   INTO W-GNRTFILE-PATH
+               STRING 'Data\FAKERGEN Output-'
+                      FUNCTION TRIM(W-PARM-JOB-ID)
+                      '.packed'     DELIMITED SIZE
+                                   INTO W-GNRPFILE-PATH
+               STRING 'Data\FAKERGEN Rejects-'
+                      FUNCTION TRIM(W-PARM-JOB-ID)
+                      '.txt'        DELIMITED SIZE
+                                   INTO W-REJFILE-PATH
+               STRING 'Data\FAKERGEN Frequency-'
+                      FUNCTION TRIM(W-PARM-JOB-ID)
+                      '.txt'        DELIMITED SIZE
+                                   INTO W-FRQFILE-PATH
+               STRING 'Data\FAKERGEN Checkpoint-'
+                      FUNCTION TRIM(W-PARM-JOB-ID)
+                      '.txt'        DELIMITED SIZE
+                                   INTO W-CKPTFILE-PATH
+           END-IF
+           .
+       SUB-1060-EXIT.
+           EXIT.
+      /
+       SUB-1100-READ-CTLFILE.
+      *----------------------
+
+      **** An optional control record supplies the number of output
+      **** records to generate, so a run can be sized to the job at
+      **** hand without a recompile, and optionally the FAKRAND seed
+      **** to use so a tester can reproduce a prior run's file on
+      **** demand.  If the control file is missing or a field isn't
+      **** usable, that field's default is left unchanged.
+
+           OPEN INPUT CTLFILE
+
+           IF      W-CTLFILE-STATUS = '00'
+               READ CTLFILE
+                   NOT AT END
+                       IF      CTL-RECORD-COUNT NUMERIC
+                       AND     CTL-RECORD-COUNT > 0
+                           MOVE CTL-RECORD-COUNT
+                                   TO W-RECORD-COUNT
+                       END-IF
+
+                       IF      CTL-SEED-NO NUMERIC
+                       AND     CTL-SEED-NO > 0
+                           MOVE CTL-SEED-NO
+                                   TO W-RUN-SEED-NO
+                       END-IF
+
+                       IF      CTL-OUTPUT-FORMAT = 'C'
+                       OR      CTL-OUTPUT-FORMAT = 'F'
+                       OR      CTL-OUTPUT-FORMAT = 'P'
+                           MOVE CTL-OUTPUT-FORMAT
+                                   TO W-OUTPUT-FORMAT-SW
+                       END-IF
+
+                       IF      CTL-FREQUENCY-LOG-SW = 'Y'
+                       OR      CTL-FREQUENCY-LOG-SW = 'N'
+                           MOVE CTL-FREQUENCY-LOG-SW
+                                   TO W-FREQUENCY-LOG-SW
+                       END-IF
+
+                       IF      CTL-PROFILE-MODE-SW = 'Y'
+                       OR      CTL-PROFILE-MODE-SW = 'N'
+                           MOVE CTL-PROFILE-MODE-SW
+                                   TO W-PROFILE-MODE-SW
+                       END-IF
+               END-READ
+
+               CLOSE CTLFILE
+           END-IF
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1150-READ-CKPTFILE.
+      *------------------------
+
+      **** If a checkpoint record was left behind by an earlier,
+      **** incomplete run (cancelled job, abend, etc.) pick up from
+      **** the last record it committed instead of starting over at
+      **** record 1 - reopening GNRTFILE EXTEND so the header and
+      **** already-written detail records are preserved.  The seed
+      **** recorded at checkpoint time is reused so the resumed
+      **** records continue the same reproducible sequence, and any
+      **** seed supplied via CTLFILE for this restart is ignored in
+      **** favour of it.
+
+           OPEN INPUT CKPTFILE
+
+           IF      W-CKPTFILE-STATUS = '00'
+               READ CKPTFILE
+                   NOT AT END
+                       IF      CKPT-RECORD-NO NUMERIC
+                       AND     CKPT-RECORD-NO > 0
+                           MOVE CKPT-RECORD-NO
+                                   TO W-GNRTFILE-RECS
+                           MOVE CKPT-SEED-NO
+                                   TO W-RUN-SEED-NO
+                           IF      CKPT-DETAIL-RECORD-CNT NUMERIC
+                               MOVE CKPT-DETAIL-RECORD-CNT
+                                   TO W-DETAIL-RECORD-COUNT
+                           END-IF
+                           SET  RESTART-YES
+                                   TO TRUE
+                       END-IF
+               END-READ
+
+               CLOSE CKPTFILE
+           END-IF
+           .
+       SUB-1150-EXIT.
+           EXIT.
+      /
+       SUB-1200-CHOOSE-RUN-SEED.
+      *-------------------------
+
+      **** No seed was supplied by the control record, so ask FAKRAND
+      **** to resolve one the way it would for any other unseeded
+      **** call, and adopt that as this run's seed so every detail
+      **** record generated can be tied back to it.
+
+           MOVE 0                  TO FAKRAND-SEED-NO
+           MOVE SPACES             TO FAKRAND-SEED-TEXT
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO W-RUN-SEED-NO
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-1300-WRITE-HEADER.
+      *----------------------
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           MOVE SPACES             TO GNRTFILE-HDR-REC
+           MOVE 'H'                TO H-RECORD-TYPE
+
+           STRING W-CURRENT-YYYY   '-'
+                  W-CURRENT-MM     '-'
+                  W-CURRENT-DD     DELIMITED SIZE
+                                      INTO H-RUN-DATE
+
+           STRING W-CURRENT-HH     ':'
+                  W-CURRENT-MIN    ':'
+                  W-CURRENT-SS     DELIMITED SIZE
+                                      INTO H-RUN-TIME
+
+           MOVE W-RUN-SEED-NO      TO H-SEED-NO
+
+           WRITE GNRTFILE-HDR-REC
+           .
+       SUB-1300-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
 
            ADD  1                  TO W-GNRTFILE-RECS
-           MOVE SPACES             TO GNRTFILE-REC
-      *     MOVE W-GNRTFILE-RECS          TO FAKER-SEED-NO
+           MOVE SPACES             TO W-GNRTFILE-WORK-REC
            MOVE W-GNRTFILE-RECS          TO W-SEED-REC-NO
+           MOVE W-RUN-SEED-NO            TO W-SEED-TEXT-RUN-SEED
            MOVE W-SEED-TEXT        TO FAKER-SEED-TEXT
 
+           MOVE SPACES             TO FAKER-CUSTOMER-ID
+           IF      PROFILE-MODE-ON
+               ADD  1              TO W-CUSTOMER-ID-SEQ
+               MOVE W-CUSTOMER-ID-SEQ
+                                   TO W-CUSTOMER-ID-NO
+               MOVE W-CUSTOMER-ID-TEXT
+                                   TO FAKER-CUSTOMER-ID
+               MOVE W-CUSTOMER-ID-TEXT
+                                   TO G-CUSTOMER-ID
+           END-IF
+
       **** TAXID:
 
            SET  TAXID-SSN-HYPHEN   TO TRUE
@@ -212,9 +862,53 @@
            ELSE
                MOVE FAKER-RESPONSE-MSG
                                    TO G-TELEPHONE
-           END-IF 
+           END-IF
+
+      **** BANK ACCOUNT:
+
+           SET  BANK-ACCOUNT       TO TRUE
+
+           PERFORM SUB-2100-CALL-FAKER THRU SUB-2100-EXIT
+
+           IF      FAKER-RESPONSE-GOOD
+               MOVE FAKER-RESULT   TO G-BANK-ACCOUNT
+           ELSE
+               MOVE 'ERROR'        TO G-BANK-ACCOUNT
+           END-IF
+
+      **** BANK ROUTING:
+
+           SET  BANK-ROUTING       TO TRUE
+
+           PERFORM SUB-2100-CALL-FAKER THRU SUB-2100-EXIT
+
+           IF      FAKER-RESPONSE-GOOD
+               MOVE FAKER-RESULT   TO G-BANK-ROUTING
+           ELSE
+               MOVE 'ERROR'        TO G-BANK-ROUTING
+           END-IF
+
+      **** COMPANY:
+
+           SET  COMPANY-COMPANY    TO TRUE
+
+           PERFORM SUB-2100-CALL-FAKER THRU SUB-2100-EXIT
+
+           IF      FAKER-RESPONSE-GOOD
+               MOVE FAKER-RESULT   TO G-COMPANY
+           ELSE
+               MOVE 'ERROR'        TO G-COMPANY
+           END-IF
 
            PERFORM SUB-9100-WRITE-GNRTFILE THRU SUB-9100-EXIT
+
+           DIVIDE W-GNRTFILE-RECS  BY W-CKPT-INTERVAL
+                                   GIVING W-CKPT-QUOTIENT
+                                   REMAINDER W-CKPT-REMAINDER
+
+           IF      W-CKPT-REMAINDER = 0
+               PERFORM SUB-9110-WRITE-CKPTFILE THRU SUB-9110-EXIT
+           END-IF
            .
        SUB-2000-EXIT.
            EXIT.
@@ -222,13 +916,18 @@
        SUB-2100-CALL-FAKER.
       *--------------------
 
-           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER 
+           MOVE 'FAKERGEN'      TO FAKER-CALLING-PROGRAM
+                                   IN W-FAKER-PARAMETER
+
+           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER
 
            IF      NOT FAKER-RESPONSE-GOOD
                DISPLAY W-ERROR-MSG
                        FAKER-RESPONSE-CODE
                        ' - '
                        FAKER-RESPONSE-MSG
+
+               PERFORM SUB-9130-WRITE-REJFILE THRU SUB-9130-EXIT
            END-IF
 
       D     PERFORM VARYING FI-DX FROM 1 BY 1
@@ -240,19 +939,60 @@
       D                 ', '
       D                 FAKER-TABLE-ENTRY(FI-DX)
       D     END-PERFORM
+
+           IF      FREQUENCY-LOG-ON
+               PERFORM SUB-9140-WRITE-FRQFILE THRU SUB-9140-EXIT
+                       VARYING FI-DX FROM 1 BY 1
+                       UNTIL FI-DX > FAKER-INFO-CNT
+           END-IF
            .
        SUB-2100-EXIT.
            EXIT.
       /
        SUB-3000-SHUT-DOWN.
       *-------------------
-      
-           CLOSE GNRTFILE
+
+           IF      OUTPUT-FORMAT-PACKED
+               CLOSE GNRPFILE
+           ELSE
+               IF      OUTPUT-FORMAT-FIXED
+                   MOVE SPACES         TO GNRTFILE-TRL-REC
+                   MOVE 'T'            TO T-RECORD-TYPE
+                   MOVE W-DETAIL-RECORD-COUNT
+                                       TO T-DETAIL-COUNT
+
+                   WRITE GNRTFILE-TRL-REC
+               END-IF
+
+               CLOSE GNRTFILE
+           END-IF
+
+           CLOSE REJFILE
+           IF      FREQUENCY-LOG-ON
+               CLOSE FRQFILE
+           END-IF
+
+      **** The run completed normally, so clear down the checkpoint -
+      **** opening OUTPUT truncates it to empty, so the next run's
+      **** SUB-1150-READ-CKPTFILE will find nothing to restart from.
+
+           OPEN OUTPUT CKPTFILE
+           CLOSE CKPTFILE
 
            MOVE W-GNRTFILE-RECS    TO W-DISP-NUM
            DISPLAY 'GNRTFILE records written: '
                    W-DISP-NUM
 
+           MOVE W-REJFILE-RECS     TO W-DISP-NUM
+           DISPLAY 'REJFILE records written: '
+                   W-DISP-NUM
+
+           IF      FREQUENCY-LOG-ON
+               MOVE W-FRQFILE-RECS TO W-DISP-NUM
+               DISPLAY 'FRQFILE records written: '
+                       W-DISP-NUM
+           END-IF
+
            DISPLAY 'FAKERGEN completed'
            .
        SUB-3000-EXIT.
@@ -260,8 +1000,277 @@
       /
        SUB-9100-WRITE-GNRTFILE.
       *------------------------
-      
-           WRITE GNRTFILE-REC
+
+           EVALUATE TRUE
+             WHEN    OUTPUT-FORMAT-CSV
+               PERFORM SUB-9120-WRITE-GNRTFILE-CSV THRU SUB-9120-EXIT
+
+             WHEN    OUTPUT-FORMAT-PACKED
+               PERFORM SUB-9125-WRITE-GNRPFILE THRU SUB-9125-EXIT
+
+             WHEN    OTHER
+               PERFORM SUB-9115-WRITE-GNRTFILE-DETAILS
+                                       THRU SUB-9115-EXIT
+           END-EVALUATE
            .
        SUB-9100-EXIT.
            EXIT.
+      /
+       SUB-9115-WRITE-GNRTFILE-DETAILS.
+      *--------------------------------
+
+      **** One customer's worth of provider results, fanned out from
+      **** W-GNRTFILE-WORK-REC to the four record types in turn - see
+      **** the comment above GNRTFILE-P-REC for why these are kept
+      **** separate instead of one flat record.
+
+           MOVE SPACES             TO GNRTFILE-P-REC
+           MOVE 'P'                TO PD-RECORD-TYPE
+           MOVE G-TAXID-SSN        TO PD-TAXID-SSN
+           MOVE G-PERSON-PREFIX    TO PD-PERSON-PREFIX
+           MOVE G-PERSON-FIRST-NAME
+                                   TO PD-PERSON-FIRST-NAME
+           MOVE G-PERSON-LAST-NAME TO PD-PERSON-LAST-NAME
+           MOVE G-PERSON-SUFFIX    TO PD-PERSON-SUFFIX
+           MOVE G-TELEPHONE-AREA-CODE
+                                   TO PD-TELEPHONE-AREA-CODE
+           MOVE G-TELEPHONE-PREFIX TO PD-TELEPHONE-PREFIX
+           MOVE G-TELEPHONE-SUFFIX TO PD-TELEPHONE-SUFFIX
+           MOVE G-TELEPHONE-EXTENSION
+                                   TO PD-TELEPHONE-EXTENSION
+           MOVE G-CUSTOMER-ID      TO PD-CUSTOMER-ID
+
+           WRITE GNRTFILE-P-REC
+
+           MOVE SPACES             TO GNRTFILE-A-REC
+           MOVE 'A'                TO AD-RECORD-TYPE
+           MOVE G-ADDRESS-STREET   TO AD-ADDRESS-STREET
+           MOVE G-ADDRESS-CITY     TO AD-ADDRESS-CITY
+           MOVE G-ADDRESS-STATE    TO AD-ADDRESS-STATE
+           MOVE G-ADDRESS-POSTCODE TO AD-ADDRESS-POSTCODE
+           MOVE G-CUSTOMER-ID      TO AD-CUSTOMER-ID
+
+           WRITE GNRTFILE-A-REC
+
+           MOVE SPACES             TO GNRTFILE-B-REC
+           MOVE 'B'                TO BD-RECORD-TYPE
+           MOVE G-BANK-ACCOUNT     TO BD-BANK-ACCOUNT
+           MOVE G-BANK-ROUTING     TO BD-BANK-ROUTING
+           MOVE G-CUSTOMER-ID      TO BD-CUSTOMER-ID
+
+           WRITE GNRTFILE-B-REC
+
+           MOVE SPACES             TO GNRTFILE-C-REC
+           MOVE 'C'                TO CD-RECORD-TYPE
+           MOVE G-COMPANY          TO CD-COMPANY
+           MOVE G-CUSTOMER-ID      TO CD-CUSTOMER-ID
+
+           WRITE GNRTFILE-C-REC
+
+           ADD  4                  TO W-DETAIL-RECORD-COUNT
+           .
+       SUB-9115-EXIT.
+           EXIT.
+      /
+       SUB-9120-WRITE-GNRTFILE-CSV.
+      *------------------------------
+
+      **** GNRTFILE-CSV-REC shares storage with GNRTFILE-HDR-REC/
+      **** -TRL-REC/-P-REC/-A-REC/-B-REC/-C-REC (they are all 01-levels
+      **** under FD GNRTFILE), so the G- fields - now held in
+      **** W-GNRTFILE-WORK-REC - must be read into W-CSV-LINE before
+      **** GNRTFILE-CSV-REC is touched.
+
+           MOVE SPACES             TO W-CSV-LINE
+
+           STRING
+               '"' FUNCTION TRIM(G-TAXID-SSN)          '",'
+               '"' FUNCTION TRIM(G-PERSON-PREFIX)       '",'
+               '"' FUNCTION TRIM(G-PERSON-FIRST-NAME)   '",'
+               '"' FUNCTION TRIM(G-PERSON-LAST-NAME)    '",'
+               '"' FUNCTION TRIM(G-PERSON-SUFFIX)       '",'
+               '"' FUNCTION TRIM(G-ADDRESS-STREET)      '",'
+               '"' FUNCTION TRIM(G-ADDRESS-CITY)        '",'
+               '"' FUNCTION TRIM(G-ADDRESS-STATE)       '",'
+               '"' FUNCTION TRIM(G-ADDRESS-POSTCODE)    '",'
+               '"' FUNCTION TRIM(G-TELEPHONE-AREA-CODE) '",'
+               '"' FUNCTION TRIM(G-TELEPHONE-PREFIX)    '",'
+               '"' FUNCTION TRIM(G-TELEPHONE-SUFFIX)    '",'
+               '"' FUNCTION TRIM(G-TELEPHONE-EXTENSION) '",'
+               '"' FUNCTION TRIM(G-BANK-ACCOUNT)        '",'
+               '"' FUNCTION TRIM(G-BANK-ROUTING)        '",'
+               '"' FUNCTION TRIM(G-COMPANY)             '",'
+               '"' FUNCTION TRIM(G-CUSTOMER-ID)         '"'
+                                       DELIMITED SIZE
+                                       INTO W-CSV-LINE
+
+           MOVE W-CSV-LINE         TO GNRTFILE-CSV-REC
+
+           WRITE GNRTFILE-CSV-REC
+
+           ADD  1                  TO W-DETAIL-RECORD-COUNT
+           .
+       SUB-9120-EXIT.
+           EXIT.
+      /
+       SUB-9125-WRITE-GNRPFILE.
+      *--------------------------
+
+      **** GNRPFILE-REC is built from the G- fields SUB-2000-PROCESS
+      **** and the provider calls have just populated on
+      **** W-GNRTFILE-WORK-REC, the same reasoning SUB-9120-WRITE-
+      **** GNRTFILE-CSV already follows for W-CSV-LINE -
+      **** W-GNRTFILE-WORK-REC stays the single working buffer for a
+      **** detail record no matter which output format ends up writing
+      **** it.
+
+           MOVE G-PERSON           TO P-PERSON
+           MOVE G-ADDRESS-STREET   TO P-ADDRESS-STREET
+           MOVE G-ADDRESS-CITY     TO P-ADDRESS-CITY
+           MOVE G-ADDRESS-STATE    TO P-ADDRESS-STATE
+           MOVE G-COMPANY          TO P-COMPANY
+           MOVE G-CUSTOMER-ID      TO P-CUSTOMER-ID
+
+           MOVE ZERO               TO W-PACKED-SSN-DISP
+           IF      G-TAXID-SSN(1:3) IS NUMERIC
+           AND     G-TAXID-SSN(5:2) IS NUMERIC
+           AND     G-TAXID-SSN(8:4) IS NUMERIC
+               STRING G-TAXID-SSN(1:3)
+                      G-TAXID-SSN(5:2)
+                      G-TAXID-SSN(8:4)
+                                   DELIMITED SIZE
+                                   INTO W-PACKED-SSN-DISP
+           END-IF
+           MOVE W-PACKED-SSN-DISP  TO P-TAXID-SSN
+
+           MOVE ZERO               TO W-PACKED-ZIP5-DISP
+           IF      G-ADDRESS-POSTCODE(1:5) IS NUMERIC
+               MOVE G-ADDRESS-POSTCODE(1:5)
+                                   TO W-PACKED-ZIP5-DISP
+           END-IF
+           MOVE W-PACKED-ZIP5-DISP TO P-ADDRESS-ZIP5
+
+           MOVE ZERO               TO W-PACKED-ZIP4-DISP
+           IF      G-ADDRESS-POSTCODE(6:1) = '-'
+           AND     G-ADDRESS-POSTCODE(7:4) IS NUMERIC
+               MOVE G-ADDRESS-POSTCODE(7:4)
+                                   TO W-PACKED-ZIP4-DISP
+           END-IF
+           MOVE W-PACKED-ZIP4-DISP TO P-ADDRESS-ZIP4
+
+           MOVE ZERO               TO P-TELEPHONE-AREA-CODE
+           IF      G-TELEPHONE-AREA-CODE IS NUMERIC
+               MOVE G-TELEPHONE-AREA-CODE
+                                   TO P-TELEPHONE-AREA-CODE
+           END-IF
+
+           MOVE ZERO               TO P-TELEPHONE-PREFIX
+           IF      G-TELEPHONE-PREFIX IS NUMERIC
+               MOVE G-TELEPHONE-PREFIX
+                                   TO P-TELEPHONE-PREFIX
+           END-IF
+
+           MOVE ZERO               TO P-TELEPHONE-SUFFIX
+           IF      G-TELEPHONE-SUFFIX IS NUMERIC
+               MOVE G-TELEPHONE-SUFFIX
+                                   TO P-TELEPHONE-SUFFIX
+           END-IF
+
+           MOVE ZERO               TO W-PACKED-EXTENSION-DISP
+           IF      G-TELEPHONE-EXTENSION IS NUMERIC
+               MOVE G-TELEPHONE-EXTENSION
+                                   TO W-PACKED-EXTENSION-DISP
+           END-IF
+           MOVE W-PACKED-EXTENSION-DISP
+                                   TO P-TELEPHONE-EXTENSION
+
+      **** G-BANK-ACCOUNT/G-BANK-ROUTING are left-justified digit
+      **** strings that rarely fill their whole display field width -
+      **** FUNCTION TRIM drops the trailing spaces the NUMERIC test
+      **** (and the MOVE into a packed field) would otherwise choke
+      **** on.
+
+           MOVE ZERO               TO P-BANK-ACCOUNT
+           IF      FUNCTION TRIM(G-BANK-ACCOUNT) IS NUMERIC
+               MOVE FUNCTION TRIM(G-BANK-ACCOUNT)
+                                   TO P-BANK-ACCOUNT
+           END-IF
+
+           MOVE ZERO               TO P-BANK-ROUTING
+           IF      FUNCTION TRIM(G-BANK-ROUTING) IS NUMERIC
+               MOVE FUNCTION TRIM(G-BANK-ROUTING)
+                                   TO P-BANK-ROUTING
+           END-IF
+
+           WRITE GNRPFILE-REC
+           .
+       SUB-9125-EXIT.
+           EXIT.
+      /
+       SUB-9110-WRITE-CKPTFILE.
+      *------------------------
+
+           OPEN OUTPUT CKPTFILE
+
+           MOVE W-GNRTFILE-RECS    TO CKPT-RECORD-NO
+           MOVE W-RUN-SEED-NO      TO CKPT-SEED-NO
+           MOVE W-DETAIL-RECORD-COUNT
+                                   TO CKPT-DETAIL-RECORD-CNT
+
+           WRITE CKPTFILE-REC
+
+           CLOSE CKPTFILE
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9130-WRITE-REJFILE.
+      *------------------------
+
+      **** Called from SUB-2100-CALL-FAKER for every provider function
+      **** that comes back with a bad response, so the failure - which
+      **** field it was, FAKER's own response code and message - lands
+      **** on REJFILE keyed by this run's detail record number, rather
+      **** than being limited to the literal 'ERROR' (or the response
+      **** message squeezed into a name/address field) that's all
+      **** GNRTFILE itself has room to show.
+
+           ADD  1                  TO W-REJFILE-RECS
+
+           MOVE SPACES             TO REJFILE-REC
+           MOVE W-GNRTFILE-RECS    TO REJ-RECORD-NO
+           MOVE FAKER-PROVIDER-FUNCTION
+                                   TO REJ-PROVIDER-FUNCTION
+           MOVE FAKER-RESPONSE-CODE
+                                   TO REJ-RESPONSE-CODE
+           MOVE FAKER-RESPONSE-MSG
+                                   TO REJ-RESPONSE-MSG
+           MOVE FAKER-CUSTOMER-ID  TO REJ-CUSTOMER-ID
+
+           WRITE REJFILE-REC
+           .
+       SUB-9130-EXIT.
+           EXIT.
+      /
+       SUB-9140-WRITE-FRQFILE.
+      *------------------------
+
+      **** Called from SUB-2100-CALL-FAKER, once per FAKER-INFO-OCCS
+      **** entry FAKRAND reported for the call just made, when
+      **** frequency logging is switched on.  This is the same
+      **** FAKER-TABLE/FAKER-TABLE-ENTRY pair the debug DISPLAY loop
+      **** above dumps to the console, written here to FRQFILE instead
+      **** so FAKERQA can accumulate it across a whole run.
+
+           ADD  1                  TO W-FRQFILE-RECS
+
+           MOVE SPACES             TO FRQFILE-REC
+           MOVE FAKER-TABLE(FI-DX) TO FRQ-TABLE
+           MOVE FAKER-TABLE-ENTRY(FI-DX)
+                                   TO FRQ-ENTRY
+           MOVE FAKER-CUSTOMER-ID  TO FRQ-CUSTOMER-ID
+
+           WRITE FRQFILE-REC
+           .
+       SUB-9140-EXIT.
+           EXIT.
