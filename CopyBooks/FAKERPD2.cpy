@@ -11,6 +11,12 @@
        SUB-9700-FIND-RANDOM-FORMAT.
       *----------------------------
 
+           IF      EDGE-CASE-SHORTEST IN L-PARAMETER
+           OR      EDGE-CASE-LONGEST  IN L-PARAMETER
+               PERFORM SUB-9730-FIND-EDGE-FORMAT THRU SUB-9730-EXIT
+               GO TO SUB-9700-EXIT
+           END-IF
+
            PERFORM SUB-9901-CALL-FAKRAND
 
            IF      W-TABLE-2 = SPACES
@@ -26,10 +32,14 @@
                                         IN L-PARAMETER(FI-DX)
            MOVE 0                  TO W-FOUND-DX
 
+           PERFORM SUB-9701-GET-CACHE-F1 THRU SUB-9701-EXIT
+
+           MOVE 1                  TO W-BIN-LO-F1
+           MOVE L-FORMAT-ENTRY-CNT-1
+                                   TO W-BIN-HI-F1
+
            PERFORM SUB-9710-FIND-FORMAT THRU SUB-9710-EXIT
-               VARYING L-F-DX-1 FROM 1 BY 1
-                 UNTIL W-FOUND-DX > 0
-                 OR    L-F-DX-1 > L-FORMAT-ENTRY-CNT-1
+               UNTIL W-BIN-LO-F1 > W-BIN-HI-F1
 
            EVALUATE TRUE
              WHEN W-FOUND-DX > 0
@@ -37,22 +47,28 @@
                                    TO W-FAKER-FORMAT
 
              WHEN W-TABLE-2 NOT = SPACES
-               ADD  1              
+               ADD  1
                  TO FAKER-INFO-CNT IN L-PARAMETER
-               SET  FI-DX          
+               SET  FI-DX
                  TO FAKER-INFO-CNT IN L-PARAMETER
-               MOVE W-TABLE-2      
+               MOVE W-TABLE-2
                  TO FAKER-TABLE    IN L-PARAMETER(FI-DX)
-               MOVE W-RANDOM-NO    
+               MOVE W-RANDOM-NO
                  TO FAKER-RANDOM-NO-SUB
                                    IN L-PARAMETER(FI-DX)
+               SUBTRACT L-FORMAT-WEIGHT-TOT-1
+                                   FROM W-RANDOM-NO
 
                MOVE 0              TO W-FOUND-DX
 
+               PERFORM SUB-9705-GET-CACHE-F2 THRU SUB-9705-EXIT
+
+               MOVE 1              TO W-BIN-LO-F2
+               MOVE L-FORMAT-ENTRY-CNT-2
+                                   TO W-BIN-HI-F2
+
                PERFORM SUB-9720-FIND-FORMAT THRU SUB-9720-EXIT
-                   VARYING L-F-DX-2 FROM 1 BY 1
-                     UNTIL W-FOUND-DX > 0
-                     OR    L-F-DX-2 > L-FORMAT-ENTRY-CNT-2
+                   UNTIL W-BIN-LO-F2 > W-BIN-HI-F2
 
                IF      W-FOUND-DX > 0
                    MOVE L-FORMAT-ENTRY-2(W-FOUND-DX)
@@ -69,17 +85,122 @@
            .
        SUB-9700-EXIT.
            EXIT.
+      /
+       SUB-9701-GET-CACHE-F1.
+      *----------------------
+
+      **** Finds the cache slot holding L-FORMAT-TABLE-1's cumulative
+      **** weights for the table named in W-TABLE-1, building it if
+      **** this is the first time this table has been drawn from in
+      **** this run.
+
+           SET  W-FC-1-DX          TO 1
+           SEARCH W-FC-1-OCCS
+               AT END
+                   PERFORM SUB-9702-BUILD-CACHE-F1 THRU SUB-9702-EXIT
+               WHEN W-FC-1-NAME(W-FC-1-DX) = W-TABLE-1
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9701-EXIT.
+           EXIT.
+      /
+       SUB-9702-BUILD-CACHE-F1.
+      *------------------------
+
+           IF      W-FORMAT-CACHE-USED-1 < 10
+               ADD  1              TO W-FORMAT-CACHE-USED-1
+           END-IF
+           SET  W-FC-1-DX          TO W-FORMAT-CACHE-USED-1
+
+           MOVE W-TABLE-1          TO W-FC-1-NAME(W-FC-1-DX)
+           MOVE L-FORMAT-ENTRY-CNT-1
+                                   TO W-FC-1-CNT(W-FC-1-DX)
+           MOVE 0                  TO W-FORMAT-CACHE-RUNNING
+
+           PERFORM SUB-9703-ADD-CUM-F1 THRU SUB-9703-EXIT
+               VARYING L-F-DX-1 FROM 1 BY 1
+                 UNTIL L-F-DX-1 > L-FORMAT-ENTRY-CNT-1
+           .
+       SUB-9702-EXIT.
+           EXIT.
+      /
+       SUB-9703-ADD-CUM-F1.
+      *---------------------
+
+           ADD  L-FORMAT-WEIGHT-1(L-F-DX-1)
+                                   TO W-FORMAT-CACHE-RUNNING
+           MOVE W-FORMAT-CACHE-RUNNING
+                                   TO W-FC-1-CUM(W-FC-1-DX, L-F-DX-1)
+           .
+       SUB-9703-EXIT.
+           EXIT.
+      /
+       SUB-9705-GET-CACHE-F2.
+      *----------------------
+
+      **** Table-2 counterpart of SUB-9701-GET-CACHE-F1.
+
+           SET  W-FC-2-DX          TO 1
+           SEARCH W-FC-2-OCCS
+               AT END
+                   PERFORM SUB-9706-BUILD-CACHE-F2 THRU SUB-9706-EXIT
+               WHEN W-FC-2-NAME(W-FC-2-DX) = W-TABLE-2
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9705-EXIT.
+           EXIT.
+      /
+       SUB-9706-BUILD-CACHE-F2.
+      *------------------------
+
+           IF      W-FORMAT-CACHE-USED-2 < 10
+               ADD  1              TO W-FORMAT-CACHE-USED-2
+           END-IF
+           SET  W-FC-2-DX          TO W-FORMAT-CACHE-USED-2
+
+           MOVE W-TABLE-2          TO W-FC-2-NAME(W-FC-2-DX)
+           MOVE L-FORMAT-ENTRY-CNT-2
+                                   TO W-FC-2-CNT(W-FC-2-DX)
+           MOVE 0                  TO W-FORMAT-CACHE-RUNNING
+
+           PERFORM SUB-9707-ADD-CUM-F2 THRU SUB-9707-EXIT
+               VARYING L-F-DX-2 FROM 1 BY 1
+                 UNTIL L-F-DX-2 > L-FORMAT-ENTRY-CNT-2
+           .
+       SUB-9706-EXIT.
+           EXIT.
+      /
+       SUB-9707-ADD-CUM-F2.
+      *---------------------
+
+           ADD  L-FORMAT-WEIGHT-2(L-F-DX-2)
+                                   TO W-FORMAT-CACHE-RUNNING
+           MOVE W-FORMAT-CACHE-RUNNING
+                                   TO W-FC-2-CUM(W-FC-2-DX, L-F-DX-2)
+           .
+       SUB-9707-EXIT.
+           EXIT.
       /
        SUB-9710-FIND-FORMAT.
       *---------------------
-      
-           IF      W-RANDOM-NO <= L-FORMAT-WEIGHT-1(L-F-DX-1)
-               SET  W-FOUND-DX     TO L-F-DX-1
+
+      **** One step of a binary search of SUB-9701's cumulative-
+      **** weight cache for the lowest entry whose cumulative weight
+      **** is not less than W-RANDOM-NO - i.e. the entry the draw
+      **** landed on.  Driven by SUB-9700 PERFORMing this paragraph
+      **** UNTIL W-BIN-LO-F1 > W-BIN-HI-F1.
+
+           COMPUTE W-BIN-MID-F1 = (W-BIN-LO-F1 + W-BIN-HI-F1) / 2
+
+           IF      W-RANDOM-NO <= W-FC-1-CUM(W-FC-1-DX, W-BIN-MID-F1)
+               SET  W-FOUND-DX     TO W-BIN-MID-F1
                MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY
                                         IN L-PARAMETER(FI-DX)
+               COMPUTE W-BIN-HI-F1 = W-BIN-MID-F1 - 1
            ELSE
-               SUBTRACT L-FORMAT-WEIGHT-1(L-F-DX-1)
-                                 FROM W-RANDOM-NO
+               COMPUTE W-BIN-LO-F1 = W-BIN-MID-F1 + 1
            END-IF
            .
        SUB-9710-EXIT.
@@ -87,15 +208,118 @@
       /
        SUB-9720-FIND-FORMAT.
       *---------------------
-      
-           IF      W-RANDOM-NO <= L-FORMAT-WEIGHT-2(L-F-DX-2)
-               SET  W-FOUND-DX     TO L-F-DX-2
+
+      **** Table-2 counterpart of SUB-9710-FIND-FORMAT.
+
+           COMPUTE W-BIN-MID-F2 = (W-BIN-LO-F2 + W-BIN-HI-F2) / 2
+
+           IF      W-RANDOM-NO <= W-FC-2-CUM(W-FC-2-DX, W-BIN-MID-F2)
+               SET  W-FOUND-DX     TO W-BIN-MID-F2
                MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY
                                         IN L-PARAMETER(FI-DX)
+               COMPUTE W-BIN-HI-F2 = W-BIN-MID-F2 - 1
            ELSE
-               SUBTRACT L-FORMAT-WEIGHT-2(L-F-DX-2)
-                                 FROM W-RANDOM-NO
+               COMPUTE W-BIN-LO-F2 = W-BIN-MID-F2 + 1
            END-IF
            .
        SUB-9720-EXIT.
            EXIT.
+      /
+       SUB-9730-FIND-EDGE-FORMAT.
+      *--------------------------
+
+      **** Edge-case (FAKER-EDGE-CASE) counterpart of SUB-9700-FIND-
+      **** RANDOM-FORMAT - scans table 1 (and table 2, when present)
+      **** linearly for the shortest or longest trimmed entry instead
+      **** of drawing a weighted-random pick.  No FAKRAND call is
+      **** made.
+
+           SET  W-FOUND-DX         TO 1
+           MOVE L-FORMAT-ENTRY-1(1)
+                                   TO W-FAKER-FORMAT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FAKER-FORMAT))
+                                   TO W-EDGE-BEST-LEN-F1
+
+           PERFORM SUB-9731-SCAN-EDGE-F1 THRU SUB-9731-EXIT
+               VARYING L-F-DX-1 FROM 2 BY 1
+                 UNTIL L-F-DX-1 > L-FORMAT-ENTRY-CNT-1
+
+           MOVE W-FOUND-DX         TO FAKER-TABLE-ENTRY
+                                        IN L-PARAMETER(FI-DX)
+           MOVE 0                  TO FAKER-RANDOM-NO-SUB
+                                        IN L-PARAMETER(FI-DX)
+
+           IF      W-TABLE-2 NOT = SPACES
+               ADD  1
+                 TO FAKER-INFO-CNT IN L-PARAMETER
+               SET  FI-DX
+                 TO FAKER-INFO-CNT IN L-PARAMETER
+               MOVE W-TABLE-2
+                 TO FAKER-TABLE    IN L-PARAMETER(FI-DX)
+
+               SET  W-FOUND-DX     TO 1
+               MOVE L-FORMAT-ENTRY-2(1)
+                                   TO W-EDGE-CANDIDATE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(W-EDGE-CANDIDATE))
+                                   TO W-EDGE-BEST-LEN-F2
+
+               PERFORM SUB-9732-SCAN-EDGE-F2 THRU SUB-9732-EXIT
+                   VARYING L-F-DX-2 FROM 2 BY 1
+                     UNTIL L-F-DX-2 > L-FORMAT-ENTRY-CNT-2
+
+               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY
+                                        IN L-PARAMETER(FI-DX)
+               MOVE 0              TO FAKER-RANDOM-NO-SUB
+                                        IN L-PARAMETER(FI-DX)
+
+               IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+               AND      W-EDGE-BEST-LEN-F2 > W-EDGE-BEST-LEN-F1)
+               OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+               AND      W-EDGE-BEST-LEN-F2 < W-EDGE-BEST-LEN-F1)
+                   MOVE W-EDGE-CANDIDATE
+                                   TO W-FAKER-FORMAT
+               END-IF
+           END-IF
+           .
+       SUB-9730-EXIT.
+           EXIT.
+      /
+       SUB-9731-SCAN-EDGE-F1.
+      *----------------------
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-FORMAT-ENTRY-1
+                                                      (L-F-DX-1)))
+                                   TO W-EDGE-LEN
+
+           IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+           AND      W-EDGE-LEN > W-EDGE-BEST-LEN-F1)
+           OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+           AND      W-EDGE-LEN < W-EDGE-BEST-LEN-F1)
+               MOVE W-EDGE-LEN     TO W-EDGE-BEST-LEN-F1
+               SET  W-FOUND-DX     TO L-F-DX-1
+               MOVE L-FORMAT-ENTRY-1(L-F-DX-1)
+                                   TO W-FAKER-FORMAT
+           END-IF
+           .
+       SUB-9731-EXIT.
+           EXIT.
+      /
+       SUB-9732-SCAN-EDGE-F2.
+      *----------------------
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-FORMAT-ENTRY-2
+                                                      (L-F-DX-2)))
+                                   TO W-EDGE-LEN
+
+           IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+           AND      W-EDGE-LEN > W-EDGE-BEST-LEN-F2)
+           OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+           AND      W-EDGE-LEN < W-EDGE-BEST-LEN-F2)
+               MOVE W-EDGE-LEN     TO W-EDGE-BEST-LEN-F2
+               SET  W-FOUND-DX     TO L-F-DX-2
+               MOVE L-FORMAT-ENTRY-2(L-F-DX-2)
+                                   TO W-EDGE-CANDIDATE
+           END-IF
+           .
+       SUB-9732-EXIT.
+           EXIT.
