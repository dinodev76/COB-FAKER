@@ -243,3 +243,50 @@
        01  SSN-SERIAL.
            05  SSN-SERIAL-MIN      PIC 9(4)        VALUE 0001.
            05  SSN-SERIAL-MAX      PIC 9(4)        VALUE 9999.
+
+      **** The SSA publishes 987-65-4320 through 987-65-4329 as an
+      **** advisory/testing block guaranteed never to be issued to a
+      **** real person - see the SSA fact sheet referenced above.
+       01  SSN-ADVISORY.
+           05  SSN-ADVISORY-AREA   PIC 9(3)        VALUE 987.
+           05  SSN-ADVISORY-GROUP  PIC 9(2)        VALUE 65.
+           05  SSN-ADVISORY-SERIAL-MIN
+                                   PIC 9(4)        VALUE 4320.
+           05  SSN-ADVISORY-SERIAL-MAX
+                                   PIC 9(4)        VALUE 4329.
+
+      **** A Canadian Social Insurance Number (SIN) is a nine-digit
+      **** number, conventionally grouped as ###-###-###, whose ninth
+      **** digit is a Luhn (mod 10) check digit over the first eight.
+      **** The first digit identifies the province/territory of
+      **** registration (or category of registrant) that issued the
+      **** number; 0 is never used and 8 is currently unassigned.
+
+      **** See 'https://www.canada.ca/en/employment-social-development/
+      **** services/sin.html'.
+
+       01  FORMAT-SIN               PIC 9(9).
+
+       01  FORMAT-SIN-HYPHEN.
+           05  FORMAT-SIN-HYPHEN-1  PIC 9(3).
+           05  FILLER               PIC X           VALUE '-'.
+           05  FORMAT-SIN-HYPHEN-2  PIC 9(3).
+           05  FILLER               PIC X           VALUE '-'.
+           05  FORMAT-SIN-HYPHEN-3  PIC 9(3).
+
+       01  SIN-FIRST-DIGITS.
+           05  SIN-FIRST-DIGIT-CNT PIC S9(4)       COMP VALUE 8.
+           05  SIN-FIRST-DIGIT-OCCS.
+               10  FILLER          PIC 9(1)        VALUE 1.
+               10  FILLER          PIC 9(1)        VALUE 2.
+               10  FILLER          PIC 9(1)        VALUE 3.
+               10  FILLER          PIC 9(1)        VALUE 4.
+               10  FILLER          PIC 9(1)        VALUE 5.
+               10  FILLER          PIC 9(1)        VALUE 6.
+               10  FILLER          PIC 9(1)        VALUE 7.
+               10  FILLER          PIC 9(1)        VALUE 9.
+           05  FILLER REDEFINES SIN-FIRST-DIGIT-OCCS.
+               10  FILLER                          OCCURS 8
+                                                   INDEXED SFD-DX.
+                   15  SIN-FIRST-DIGIT
+                                   PIC 9(1).
