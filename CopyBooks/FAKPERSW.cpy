@@ -3642,3 +3642,510 @@
                    15  SUFFIX-MALE PIC X(12).
                    15  SUFFIX-MALE-WEIGHT
                                    PIC SV9(9) COMP.
+
+      **** Locale tables - en-GB, es-ES and fr-FR equivalents of the
+      **** FIRST-NAMES-MALE/FIRST-NAMES-FEMALE/LAST-NAMES tables
+      **** above, selected via FAKER-LOCALE.  Professional prefixes
+      **** are also localized for es-ES and fr-FR; en-GB reuses the
+      **** US prefix and all three locales reuse the US suffix
+      **** tables, since post-nominal qualifications such as PhD or
+      **** MD are not commonly localized.
+
+       01  FIRST-NAMES-MALE-UK.
+           05  FIRST-NAME-MALE-UK-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-MALE-UK-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-MALE-UK-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Oliver'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'George'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Harry'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Jack'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Charlie'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Thomas'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'James'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'William'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Henry'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Leo'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Alfie'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Noah'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-MALE-UK-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FM-UK-DX.
+                   15  FIRST-NAME-MALE-UK
+                                   PIC X(12).
+                   15  FIRST-NAME-MALE-UK-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FIRST-NAMES-FEMALE-UK.
+           05  FIRST-NAME-FEMALE-UK-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-FEMALE-UK-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-FEMALE-UK-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Olivia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Amelia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Isla'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Ava'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Ivy'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Freya'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Lily'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Florence'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Mia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Poppy'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Elsie'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Evie'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-FEMALE-UK-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FF-UK-DX.
+                   15  FIRST-NAME-FEMALE-UK
+                                   PIC X(12).
+                   15  FIRST-NAME-FEMALE-UK-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  LAST-NAMES-UK.
+           05  LAST-NAME-UK-CNT    PIC S9(4)  COMP VALUE 12.
+           05  LAST-NAME-UK-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  LAST-NAME-UK-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Smith'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Jones'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Taylor'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Williams'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Brown'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Davies'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Evans'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Wilson'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Thomas'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Roberts'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Johnson'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Lewis'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES LAST-NAME-UK-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED LN-UK-DX.
+                   15  LAST-NAME-UK
+                                   PIC X(12).
+                   15  LAST-NAME-UK-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FIRST-NAMES-MALE-ES.
+           05  FIRST-NAME-MALE-ES-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-MALE-ES-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-MALE-ES-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Alejandro'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Daniel'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Pablo'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Hugo'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Manuel'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Mario'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Adrian'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Alvaro'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'David'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Javier'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Diego'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Sergio'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-MALE-ES-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FM-ES-DX.
+                   15  FIRST-NAME-MALE-ES
+                                   PIC X(12).
+                   15  FIRST-NAME-MALE-ES-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FIRST-NAMES-FEMALE-ES.
+           05  FIRST-NAME-FEMALE-ES-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-FEMALE-ES-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-FEMALE-ES-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Lucia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Maria'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Paula'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Daniela'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Valeria'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Martina'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Sofia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Carla'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Alba'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Elena'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Noa'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Julia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-FEMALE-ES-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FF-ES-DX.
+                   15  FIRST-NAME-FEMALE-ES
+                                   PIC X(12).
+                   15  FIRST-NAME-FEMALE-ES-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  LAST-NAMES-ES.
+           05  LAST-NAME-ES-CNT    PIC S9(4)  COMP VALUE 12.
+           05  LAST-NAME-ES-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  LAST-NAME-ES-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Garcia'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Rodriguez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Gonzalez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Fernandez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Lopez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Martinez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Sanchez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Perez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Gomez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Martin'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Jimenez'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Ruiz'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES LAST-NAME-ES-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED LN-ES-DX.
+                   15  LAST-NAME-ES
+                                   PIC X(12).
+                   15  LAST-NAME-ES-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  PREFIXES-MALE-ES.
+           05  PREFIX-MALE-ES-CNT  PIC S9(4)  COMP VALUE 2.
+           05  PREFIX-MALE-ES-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  PREFIX-MALE-ES-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Sr.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.700000000.
+               10  FILLER          PIC X(12)       VALUE 'Dr.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES PREFIX-MALE-ES-OCCS.
+               10  FILLER                          OCCURS 2
+                                                   INDEXED PM-ES-DX.
+                   15  PREFIX-MALE-ES
+                                   PIC X(12).
+                   15  PREFIX-MALE-ES-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  PREFIXES-FEMALE-ES.
+           05  PREFIX-FEMALE-ES-CNT
+                                   PIC S9(4)  COMP VALUE 3.
+           05  PREFIX-FEMALE-ES-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  PREFIX-FEMALE-ES-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Sra.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.600000000.
+               10  FILLER          PIC X(12)       VALUE 'Srta.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.100000000.
+               10  FILLER          PIC X(12)       VALUE 'Dra.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES PREFIX-FEMALE-ES-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED PF-ES-DX.
+                   15  PREFIX-FEMALE-ES
+                                   PIC X(12).
+                   15  PREFIX-FEMALE-ES-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FIRST-NAMES-MALE-FR.
+           05  FIRST-NAME-MALE-FR-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-MALE-FR-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-MALE-FR-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Lucas'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Gabriel'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Leo'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Louis'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Hugo'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Arthur'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Jules'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Adam'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Raphael'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Nathan'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Ethan'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Tom'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-MALE-FR-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FM-FR-DX.
+                   15  FIRST-NAME-MALE-FR
+                                   PIC X(12).
+                   15  FIRST-NAME-MALE-FR-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FIRST-NAMES-FEMALE-FR.
+           05  FIRST-NAME-FEMALE-FR-CNT
+                                   PIC S9(4)  COMP VALUE 12.
+           05  FIRST-NAME-FEMALE-FR-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FIRST-NAME-FEMALE-FR-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Emma'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Louise'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Jade'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Alice'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Chloe'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Lea'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Manon'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Camille'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Ines'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Zoe'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Juliette'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Sarah'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES FIRST-NAME-FEMALE-FR-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FF-FR-DX.
+                   15  FIRST-NAME-FEMALE-FR
+                                   PIC X(12).
+                   15  FIRST-NAME-FEMALE-FR-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  LAST-NAMES-FR.
+           05  LAST-NAME-FR-CNT    PIC S9(4)  COMP VALUE 12.
+           05  LAST-NAME-FR-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  LAST-NAME-FR-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Martin'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Bernard'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Dubois'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Thomas'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Robert'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Richard'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Petit'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Durand'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Leroy'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Moreau'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Simon'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333333.
+               10  FILLER          PIC X(12)       VALUE 'Laurent'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.083333337.
+           05  FILLER REDEFINES LAST-NAME-FR-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED LN-FR-DX.
+                   15  LAST-NAME-FR
+                                   PIC X(12).
+                   15  LAST-NAME-FR-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  PREFIXES-MALE-FR.
+           05  PREFIX-MALE-FR-CNT  PIC S9(4)  COMP VALUE 2.
+           05  PREFIX-MALE-FR-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  PREFIX-MALE-FR-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'M.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.700000000.
+               10  FILLER          PIC X(12)       VALUE 'Dr.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES PREFIX-MALE-FR-OCCS.
+               10  FILLER                          OCCURS 2
+                                                   INDEXED PM-FR-DX.
+                   15  PREFIX-MALE-FR
+                                   PIC X(12).
+                   15  PREFIX-MALE-FR-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  PREFIXES-FEMALE-FR.
+           05  PREFIX-FEMALE-FR-CNT
+                                   PIC S9(4)  COMP VALUE 3.
+           05  PREFIX-FEMALE-FR-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  PREFIX-FEMALE-FR-OCCS.
+               10  FILLER          PIC X(12)       VALUE 'Mme'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.600000000.
+               10  FILLER          PIC X(12)       VALUE 'Mlle'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.100000000.
+               10  FILLER          PIC X(12)       VALUE 'Dr.'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES PREFIX-FEMALE-FR-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED PF-FR-DX.
+                   15  PREFIX-FEMALE-FR
+                                   PIC X(12).
+                   15  PREFIX-FEMALE-FR-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  JOB-TITLES.
+           05  JOB-TITLE-CNT       PIC S9(4)  COMP VALUE 20.
+           05  JOB-TITLE-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  JOB-TITLE-OCCS.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Teacher'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.080000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Registered Nurse'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.070000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Software Developer'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.070000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Accountant'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.060000000.
+               10  FILLER          PIC X(32)       VALUE
+                               'Customer Service Representative'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.060000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Sales Associate'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.060000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Truck Driver'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.050000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Office Manager'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.050000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Electrician'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.050000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Civil Engineer'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.040000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Police Officer'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.040000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Chef'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.040000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Graphic Designer'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.040000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Mechanic'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.040000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Financial Analyst'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.030000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Pharmacist'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.030000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Construction Laborer'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.030000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Human Resources Specialist'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.030000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Marketing Manager'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.030000000.
+               10  FILLER          PIC X(32)       VALUE
+                                       'Veterinarian'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.100000000.
+           05  FILLER REDEFINES JOB-TITLE-OCCS.
+               10  FILLER                          OCCURS 20
+                                                   INDEXED JT-DX.
+                   15  JOB-TITLE   PIC X(32).
+                   15  JOB-TITLE-WEIGHT
+                                   PIC SV9(9) COMP.
