@@ -0,0 +1,55 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** Classic "lorem ipsum" filler words, drawn with equal
+      **** probability (no weight column needed - same shape as
+      **** VEHICLE-VIN-FORMATS/BARCODE-UPCA-FORMATS, a plain count plus
+      **** an OCCURS table).
+
+       01  LOREM-IPSUM-WORDS.
+           05  LOREM-IPSUM-WORD-CNT
+                                   PIC S9(4)  COMP VALUE 30.
+           05  LOREM-IPSUM-WORD-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'lorem'.
+               10  FILLER          PIC X(14)       VALUE 'ipsum'.
+               10  FILLER          PIC X(14)       VALUE 'dolor'.
+               10  FILLER          PIC X(14)       VALUE 'sit'.
+               10  FILLER          PIC X(14)       VALUE 'amet'.
+               10  FILLER          PIC X(14)       VALUE 'consectetur'.
+               10  FILLER          PIC X(14)       VALUE 'adipiscing'.
+               10  FILLER          PIC X(14)       VALUE 'elit'.
+               10  FILLER          PIC X(14)       VALUE 'sed'.
+               10  FILLER          PIC X(14)       VALUE 'do'.
+               10  FILLER          PIC X(14)       VALUE 'eiusmod'.
+               10  FILLER          PIC X(14)       VALUE 'tempor'.
+               10  FILLER          PIC X(14)       VALUE 'incididunt'.
+               10  FILLER          PIC X(14)       VALUE 'ut'.
+               10  FILLER          PIC X(14)       VALUE 'labore'.
+               10  FILLER          PIC X(14)       VALUE 'et'.
+               10  FILLER          PIC X(14)       VALUE 'dolore'.
+               10  FILLER          PIC X(14)       VALUE 'magna'.
+               10  FILLER          PIC X(14)       VALUE 'aliqua'.
+               10  FILLER          PIC X(14)       VALUE 'enim'.
+               10  FILLER          PIC X(14)       VALUE 'ad'.
+               10  FILLER          PIC X(14)       VALUE 'minim'.
+               10  FILLER          PIC X(14)       VALUE 'veniam'.
+               10  FILLER          PIC X(14)       VALUE 'quis'.
+               10  FILLER          PIC X(14)       VALUE 'nostrud'.
+               10  FILLER          PIC X(14)       VALUE
+                                       'exercitation'.
+               10  FILLER          PIC X(14)       VALUE 'ullamco'.
+               10  FILLER          PIC X(14)       VALUE 'laboris'.
+               10  FILLER          PIC X(14)       VALUE 'nisi'.
+               10  FILLER          PIC X(14)       VALUE 'aliquip'.
+           05  FILLER REDEFINES LOREM-IPSUM-WORD-OCCS.
+               10  FILLER                          OCCURS 30
+                                                   INDEXED LI-DX.
+                   15  LOREM-IPSUM-WORD
+                                   PIC X(14).
