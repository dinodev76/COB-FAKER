@@ -0,0 +1,99 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** File-name stems, drawn with equal probability (same shape
+      **** as LOREM-IPSUM-WORDS) - combined with a random numeric
+      **** suffix and a drawn FILE-TYPE-EXTENSION to build
+      **** FILE-FILENAME's result.
+
+       01  FILE-NAME-STEMS.
+           05  FILE-NAME-STEM-CNT  PIC S9(4)  COMP VALUE 12.
+           05  FILE-NAME-STEM-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'invoice'.
+               10  FILLER          PIC X(14)       VALUE 'report'.
+               10  FILLER          PIC X(14)       VALUE 'contract'.
+               10  FILLER          PIC X(14)       VALUE 'statement'.
+               10  FILLER          PIC X(14)       VALUE 'receipt'.
+               10  FILLER          PIC X(14)       VALUE 'manifest'.
+               10  FILLER          PIC X(14)       VALUE 'summary'.
+               10  FILLER          PIC X(14)       VALUE 'backup'.
+               10  FILLER          PIC X(14)       VALUE 'export'.
+               10  FILLER          PIC X(14)       VALUE 'scan'.
+               10  FILLER          PIC X(14)       VALUE 'photo'.
+               10  FILLER          PIC X(14)       VALUE 'document'.
+           05  FILLER REDEFINES FILE-NAME-STEM-OCCS.
+               10  FILLER                          OCCURS 12
+                                                   INDEXED FN-DX.
+                   15  FILE-NAME-STEM
+                                   PIC X(14).
+
+      **** File extension / MIME type pairs, drawn with equal
+      **** probability - FILE-FILENAME uses the extension half to
+      **** build a file name, FILE-MIME-TYPE uses the MIME half
+      **** directly.  Each call draws independently, the same as
+      **** every other single-table provider in this system - there
+      **** is no mechanism yet tying a FILE-FILENAME call's
+      **** extension to a later FILE-MIME-TYPE call in the same
+      **** record.
+
+       01  FILE-TYPE-FORMATS.
+           05  FILE-TYPE-CNT       PIC S9(4)  COMP VALUE 14.
+           05  FILE-TYPE-OCCS.
+               10  FILLER          PIC X(05)       VALUE 'pdf'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/pdf'.
+               10  FILLER          PIC X(05)       VALUE 'doc'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/msword'.
+               10  FILLER          PIC X(05)       VALUE 'docx'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/vnd.openxmlformats-officedocu
+      -            'ment.wordprocessingml.document'.
+               10  FILLER          PIC X(05)       VALUE 'xls'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/vnd.ms-excel'.
+               10  FILLER          PIC X(05)       VALUE 'xlsx'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/vnd.openxmlformats-officedocu
+      -            'ment.spreadsheetml.sheet'.
+               10  FILLER          PIC X(05)       VALUE 'ppt'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/vnd.ms-powerpoint'.
+               10  FILLER          PIC X(05)       VALUE 'txt'.
+               10  FILLER          PIC X(90)       VALUE
+                   'text/plain'.
+               10  FILLER          PIC X(05)       VALUE 'csv'.
+               10  FILLER          PIC X(90)       VALUE
+                   'text/csv'.
+               10  FILLER          PIC X(05)       VALUE 'jpg'.
+               10  FILLER          PIC X(90)       VALUE
+                   'image/jpeg'.
+               10  FILLER          PIC X(05)       VALUE 'png'.
+               10  FILLER          PIC X(90)       VALUE
+                   'image/png'.
+               10  FILLER          PIC X(05)       VALUE 'gif'.
+               10  FILLER          PIC X(90)       VALUE
+                   'image/gif'.
+               10  FILLER          PIC X(05)       VALUE 'zip'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/zip'.
+               10  FILLER          PIC X(05)       VALUE 'json'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/json'.
+               10  FILLER          PIC X(05)       VALUE 'xml'.
+               10  FILLER          PIC X(90)       VALUE
+                   'application/xml'.
+           05  FILLER REDEFINES FILE-TYPE-OCCS.
+               10  FILLER                          OCCURS 14
+                                                   INDEXED FT-DX.
+                   15  FILE-TYPE-EXTENSION
+                                   PIC X(05).
+                   15  FILE-TYPE-MIME
+                                   PIC X(90).
