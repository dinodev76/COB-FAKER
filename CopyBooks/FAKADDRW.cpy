@@ -104,13 +104,13 @@
                                                 '{SA}\n{CT}, {SP}'.
                10  FILLER          PIC SV9(9) COMP VALUE  0.990000000.
                10  FILLER          PIC X(32)       VALUE
-                                                  '{MA}\nAPO {MS} {PC}'.
+                                                       '{MA}\nAPO {MZ}'.
                10  FILLER          PIC SV9(9) COMP VALUE  0.004000000.
                10  FILLER          PIC X(32)       VALUE
-                                             '{M$} {LN}\nFPO {MS} {PC}'.
+                                                  '{M$} {LN}\nFPO {MZ}'.
                10  FILLER          PIC SV9(9) COMP VALUE  0.003000000.
                10  FILLER          PIC X(32)       VALUE
-                                                  '{MD}\nDPO {MS} {PC}'.
+                                                       '{MD}\nDPO {MZ}'.
                10  FILLER          PIC SV9(9) COMP VALUE  0.003000000.
            05  FILLER REDEFINES FORMAT-ADDRESS-OCCS.
                10  FILLER                          OCCURS 4
@@ -433,8 +433,15 @@
                    15  POSTCODE-FORMAT
                                    PIC X(14).
 
+      **** STATE-CNT/STATE-OCCS carry the District of Columbia as a
+      **** 51st entry, immediately after Delaware, so this table's
+      **** ordinal ordering lines up one-for-one with STATES-ABBR and
+      **** STATES-POSTCODE below - FAKADDR's FAKER-SESSION-ID
+      **** correlation reuses the same raw ordinal across all three
+      **** tables, which only works if they agree on where DC sits.
+
        01  STATES.
-           05  STATE-CNT           PIC S9(4)  COMP VALUE 50.
+           05  STATE-CNT           PIC S9(4)  COMP VALUE 51.
            05  STATE-OCCS.
                10  FILLER          PIC X(14)     VALUE 'Alabama'.
                10  FILLER          PIC X(14)     VALUE 'Alaska'.
@@ -444,6 +451,8 @@
                10  FILLER          PIC X(14)     VALUE 'Colorado'.
                10  FILLER          PIC X(14)     VALUE 'Connecticut'.
                10  FILLER          PIC X(14)     VALUE 'Delaware'.
+               10  FILLER          PIC X(14)     VALUE
+                                       'Washington, DC'.
                10  FILLER          PIC X(14)     VALUE 'Florida'.
                10  FILLER          PIC X(14)     VALUE 'Georgia'.
                10  FILLER          PIC X(14)     VALUE 'Hawaii'.
@@ -487,7 +496,7 @@
                10  FILLER          PIC X(14)     VALUE 'Wisconsin'.
                10  FILLER          PIC X(14)     VALUE 'Wyoming'.
            05  FILLER REDEFINES STATE-OCCS.
-               10  FILLER                          OCCURS 50
+               10  FILLER                          OCCURS 51
                                                    INDEXED ST-DX.
                    15  STATE       PIC X(14).
 
@@ -617,6 +626,143 @@
                    15  STATE-POSTCODE-MAX
                                    PIC 9(5).
 
+
+      **** STATE-POSTCODE-RANGES carries up to two valid postal-code
+      **** sub-ranges per state, in the same order as and
+      **** parallel-indexed with STATES-POSTCODE above (SPR-DX runs
+      **** in lockstep with SP-DX), so SUB-9800-FIND-RANDOM-ADDRESS
+      **** can draw a ZIP that actually falls inside an assigned
+      **** block for the state, rather than anywhere across the
+      **** single overall min/max span (which includes gaps never
+      **** assigned to that state).  STATE-RANGE-CNT is 1 for states
+      **** with only one contiguous block on file - their second
+      **** sub-range is zero/zero and is never drawn.
+
+       01  STATE-POSTCODE-RANGES.
+           05  STATE-RANGE-OCCS.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AL 2 35004 35868 36060 36925'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AK 2 99501 99703 99747 99950'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AZ 2 85001 85701 85855 86556'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AR 2 71601 72213 72347 72959'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CA 2 90001 92773 93389 96162'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CO 2 80001 80747 80911 81658'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CT 2 06001 06176 06214 06389'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'DE 2 19701 19827 19853 19980'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'DC 2 20001 20015 20025 20039'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'FL 2 32004 33351 33649 34997'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'GA 2 30001 30901 31099 31999'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'HI 2 96701 96790 96808 96898'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ID 2 83201 83505 83571 83876'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IL 2 60001 61351 61649 62999'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IN 2 46001 46900 47098 47997'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IA 2 50001 51265 51545 52809'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'KS 2 66002 66881 67075 67954'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'KY 2 40003 41256 41534 42788'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'LA 2 70001 70555 70677 71232'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ME 2 03901 04392 04500 04992'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MD 1 20331 20331 00000 00000'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MA 2 01001 01807 01985 02791'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MI 2 48001 48888 49084 49971'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MN 2 55001 55794 55970 56763'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MS 2 38601 39130 39246 39776'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MO 2 63001 64306 64594 65899'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MT 2 59001 59423 59515 59937'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NE 2 68001 68054 68064 68118'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NV 2 88901 89343 89441 89883'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NH 2 03031 03421 03507 03897'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NJ 2 07001 07896 08094 08989'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NM 2 87001 87649 87793 88441'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NY 2 10001 12208 12698 14905'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NC 2 27006 27862 28052 28909'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ND 2 58001 58386 58470 58856'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OH 2 43001 44351 44649 45999'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OK 2 73001 73091 73109 73199'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OR 2 97001 97415 97505 97920'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'PA 2 15001 17089 17551 19640'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'RI 2 02801 02864 02876 02940'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'SC 2 29001 29427 29521 29948'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'SD 2 57001 57361 57439 57799'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'TN 2 37010 37721 37877 38589'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'TX 1 73301 73301 00000 00000'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'UT 2 84001 84353 84431 84784'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'VT 2 05001 05224 05272 05495'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'VA 1 20040 20041 00000 00000'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WA 2 98001 98632 98772 99403'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WV 2 24701 25684 25902 26886'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WI 2 53001 53896 54094 54990'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WY 2 82001 82508 82620 83128'.
+           05  FILLER REDEFINES STATE-RANGE-OCCS.
+               10  FILLER                          OCCURS 51
+                                                   INDEXED SPR-DX.
+                   15  FILLER      PIC X(2).
+                   15  FILLER      PIC X.
+                   15  STATE-RANGE-CNT
+                                   PIC 9(1).
+                   15  FILLER      PIC X.
+                   15  STATE-RANGE-1-MIN
+                                   PIC 9(5).
+                   15  FILLER      PIC X.
+                   15  STATE-RANGE-1-MAX
+                                   PIC 9(5).
+                   15  FILLER      PIC X.
+                   15  STATE-RANGE-2-MIN
+                                   PIC 9(5).
+                   15  FILLER      PIC X.
+                   15  STATE-RANGE-2-MAX
+                                   PIC 9(5).
+                   15  FILLER      PIC X(2).
+
        01  TERRITORIES-ABBR.
            05  TERRITORY-ABBR-CNT  PIC S9(4)  COMP VALUE 8.
            05  TERRITORY-ABBR-OCCS.
@@ -684,3 +830,303 @@
                                                    INDEXED MDF-DX.
                    15  MILITARY-DPO-FORMAT
                                    PIC X(14).
+
+      **** Real-world USPS ZIP ranges assigned to each military
+      **** "state" - AA (Armed Forces Americas), AE (Armed Forces
+      **** Europe/Canada/Middle East/Africa) and AP (Armed Forces
+      **** Pacific) - used the same way STATES-POSTCODE ties a
+      **** civilian state abbreviation to its own ZIP range, so a
+      **** drawn military state and its ZIP always agree (see
+      **** SUB-9095-MILITARY-STATE-POSTCODE/the 'MILITARY-STATES-
+      **** POSTCODE' WHEN in SUB-9800-FIND-RANDOM-ADDRESS).
+
+       01  MILITARY-STATES-POSTCODE.
+           05  MILITARY-STATE-POSTCODE-CNT
+                                   PIC S9(4)  COMP VALUE 3.
+           05  MILITARY-STATE-POSTCODE-OCCS.
+               10  FILLER          PIC X(14)     VALUE 'AA 34000 34099'.
+               10  FILLER          PIC X(14)     VALUE 'AE 09000 09899'.
+               10  FILLER          PIC X(14)     VALUE 'AP 96200 96699'.
+           05  FILLER REDEFINES MILITARY-STATE-POSTCODE-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED MZP-DX.
+                   15  MILITARY-STATE-ABBR-PC
+                                   PIC X(2).
+                   15  FILLER      PIC X.
+                   15  MILITARY-STATE-POSTCODE-MIN
+                                   PIC 9(5).
+                   15  FILLER      PIC X.
+                   15  MILITARY-STATE-POSTCODE-MAX
+                                   PIC 9(5).
+
+      **** Non-US address tables, selected via FAKER-COUNTRY.  Postal
+      **** code formats use '@' (any uppercase letter A-Z) alongside
+      **** the usual '#' (any digit) and '%' (1-9) placeholders.
+
+       01  STATES-UK.
+           05  STATE-UK-CNT        PIC S9(4)  COMP VALUE 20.
+           05  STATE-UK-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'Bedfordshire'.
+               10  FILLER          PIC X(14)       VALUE 'Berkshire'.
+               10  FILLER          PIC X(14)       VALUE 'Lincolnshire'.
+               10  FILLER          PIC X(14)    VALUE 'Cambridgeshire'.
+               10  FILLER          PIC X(14)       VALUE 'Cheshire'.
+               10  FILLER          PIC X(14)       VALUE 'Cornwall'.
+               10  FILLER          PIC X(14)       VALUE 'Cumbria'.
+               10  FILLER          PIC X(14)       VALUE 'Derbyshire'.
+               10  FILLER          PIC X(14)       VALUE 'Devon'.
+               10  FILLER          PIC X(14)       VALUE 'Dorset'.
+               10  FILLER          PIC X(14)       VALUE 'Essex'.
+               10  FILLER          PIC X(14)    VALUE 'Staffordshire'.
+               10  FILLER          PIC X(14)       VALUE 'Hampshire'.
+               10  FILLER          PIC X(14)       VALUE 'Kent'.
+               10  FILLER          PIC X(14)       VALUE 'Lancashire'.
+               10  FILLER          PIC X(14)       VALUE 'Norfolk'.
+               10  FILLER          PIC X(14)       VALUE 'Somerset'.
+               10  FILLER          PIC X(14)       VALUE 'Suffolk'.
+               10  FILLER          PIC X(14)       VALUE 'Surrey'.
+               10  FILLER          PIC X(14)       VALUE 'Yorkshire'.
+           05  FILLER REDEFINES STATE-UK-OCCS.
+               10  FILLER                          OCCURS 20
+                                                   INDEXED ST-UK-DX.
+                   15  STATE-UK    PIC X(14).
+
+       01  STATES-ABBR-UK.
+           05  STATE-ABBR-UK-CNT   PIC S9(4)  COMP VALUE 20.
+           05  STATE-ABBR-UK-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'BDF'.
+               10  FILLER          PIC X(14)       VALUE 'BRK'.
+               10  FILLER          PIC X(14)       VALUE 'LIN'.
+               10  FILLER          PIC X(14)       VALUE 'CAM'.
+               10  FILLER          PIC X(14)       VALUE 'CHS'.
+               10  FILLER          PIC X(14)       VALUE 'CON'.
+               10  FILLER          PIC X(14)       VALUE 'CMA'.
+               10  FILLER          PIC X(14)       VALUE 'DBY'.
+               10  FILLER          PIC X(14)       VALUE 'DEV'.
+               10  FILLER          PIC X(14)       VALUE 'DOR'.
+               10  FILLER          PIC X(14)       VALUE 'ESS'.
+               10  FILLER          PIC X(14)       VALUE 'STS'.
+               10  FILLER          PIC X(14)       VALUE 'HAM'.
+               10  FILLER          PIC X(14)       VALUE 'KEN'.
+               10  FILLER          PIC X(14)       VALUE 'LAN'.
+               10  FILLER          PIC X(14)       VALUE 'NFK'.
+               10  FILLER          PIC X(14)       VALUE 'SOM'.
+               10  FILLER          PIC X(14)       VALUE 'SFK'.
+               10  FILLER          PIC X(14)       VALUE 'SRY'.
+               10  FILLER          PIC X(14)       VALUE 'YOR'.
+           05  FILLER REDEFINES STATE-ABBR-UK-OCCS.
+               10  FILLER                          OCCURS 20
+                                                   INDEXED SA-UK-DX.
+                   15  STATE-ABBR-UK
+                                   PIC X(14).
+
+       01  POSTCODE-FORMATS-UK.
+           05  POSTCODE-FORMAT-UK-CNT
+                                   PIC S9(4)  COMP VALUE 4.
+           05  POSTCODE-FORMAT-UK-OCCS.
+               10  FILLER          PIC X(14)       VALUE '@# #@@'.
+               10  FILLER          PIC X(14)       VALUE '@## #@@'.
+               10  FILLER          PIC X(14)       VALUE '@@# #@@'.
+               10  FILLER          PIC X(14)       VALUE '@@## #@@'.
+           05  FILLER REDEFINES POSTCODE-FORMAT-UK-OCCS.
+               10  FILLER                          OCCURS 4
+                                                   INDEXED PF-UK-DX.
+                   15  POSTCODE-FORMAT-UK
+                                   PIC X(14).
+
+       01  STATES-CA.
+           05  STATE-CA-CNT        PIC S9(4)  COMP VALUE 13.
+           05  STATE-CA-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'Alberta'.
+               10  FILLER          PIC X(14)       VALUE 'British Col.'.
+               10  FILLER          PIC X(14)       VALUE 'Manitoba'.
+               10  FILLER          PIC X(14)    VALUE 'New Brunswick'.
+               10  FILLER          PIC X(14)       VALUE 'Newfoundland'.
+               10  FILLER          PIC X(14)    VALUE 'NW Territories'.
+               10  FILLER          PIC X(14)       VALUE 'Nova Scotia'.
+               10  FILLER          PIC X(14)       VALUE 'Nunavut'.
+               10  FILLER          PIC X(14)       VALUE 'Ontario'.
+               10  FILLER          PIC X(14)    VALUE 'Prince Edward'.
+               10  FILLER          PIC X(14)       VALUE 'Quebec'.
+               10  FILLER          PIC X(14)       VALUE 'Saskatchewan'.
+               10  FILLER          PIC X(14)       VALUE 'Yukon'.
+           05  FILLER REDEFINES STATE-CA-OCCS.
+               10  FILLER                          OCCURS 13
+                                                   INDEXED ST-CA-DX.
+                   15  STATE-CA    PIC X(14).
+
+       01  STATES-ABBR-CA.
+           05  STATE-ABBR-CA-CNT   PIC S9(4)  COMP VALUE 13.
+           05  STATE-ABBR-CA-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'AB'.
+               10  FILLER          PIC X(14)       VALUE 'BC'.
+               10  FILLER          PIC X(14)       VALUE 'MB'.
+               10  FILLER          PIC X(14)       VALUE 'NB'.
+               10  FILLER          PIC X(14)       VALUE 'NL'.
+               10  FILLER          PIC X(14)       VALUE 'NT'.
+               10  FILLER          PIC X(14)       VALUE 'NS'.
+               10  FILLER          PIC X(14)       VALUE 'NU'.
+               10  FILLER          PIC X(14)       VALUE 'ON'.
+               10  FILLER          PIC X(14)       VALUE 'PE'.
+               10  FILLER          PIC X(14)       VALUE 'QC'.
+               10  FILLER          PIC X(14)       VALUE 'SK'.
+               10  FILLER          PIC X(14)       VALUE 'YT'.
+           05  FILLER REDEFINES STATE-ABBR-CA-OCCS.
+               10  FILLER                          OCCURS 13
+                                                   INDEXED SA-CA-DX.
+                   15  STATE-ABBR-CA
+                                   PIC X(14).
+
+       01  POSTCODE-FORMATS-CA.
+           05  POSTCODE-FORMAT-CA-CNT
+                                   PIC S9(4)  COMP VALUE 1.
+           05  POSTCODE-FORMAT-CA-OCCS.
+               10  FILLER          PIC X(14)       VALUE '@#@ #@#'.
+           05  FILLER REDEFINES POSTCODE-FORMAT-CA-OCCS.
+               10  FILLER                          OCCURS 1
+                                                   INDEXED PF-CA-DX.
+                   15  POSTCODE-FORMAT-CA
+                                   PIC X(14).
+
+      **** ADDRESS-LATITUDE / ADDRESS-LONGITUDE draw a signed decimal
+      **** degree value that falls inside the real bounding box of a
+      **** US state, rather than anywhere in the overall WGS84 range.
+      **** STATE-LATLONG-RANGES carries that bounding box in the same
+      **** order as and parallel-indexed with STATES-POSTCODE above
+      **** (SLR-DX runs in lockstep with SP-DX / SPR-DX), so a caller
+      **** that passes back the FAKER-SESSION-ID a prior STATES /
+      **** STATES-ABBR / STATES-POSTCODE draw returned gets a
+      **** coordinate inside that same state.  Longitude is stored as
+      **** a plain magnitude since every US state lies west of the
+      **** prime meridian - STATE-LONGITUDE-MIN-MAG is the smaller
+      **** (least negative / easternmost) magnitude and
+      **** STATE-LONGITUDE-MAX-MAG the larger (most negative /
+      **** westernmost) one, and the actual draw negates the result.
+      **** FORMAT-LATITUDE/FORMAT-LONGITUDE are numeric-edited fields
+      **** used purely to render the signed result as text.
+
+       01  STATE-LATLONG-RANGES.
+           05  STATE-LATLONG-OCCS.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AL 3022 3500 08489 08847'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AK 5120 7150 12999 17900'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AZ 3133 3700 10905 11482'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'AR 3300 3650 08964 09462'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CA 3253 4201 11413 12441'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CO 3699 4100 10204 10906'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'CT 4095 4205 07179 07373'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'DE 3845 3984 07505 07579'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'DC 3880 3899 07691 07712'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'FL 2452 3100 08003 08763'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'GA 3036 3500 08084 08561'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'HI 1891 2224 15481 16025'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ID 4199 4900 11104 11724'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IL 3697 4251 08702 09151'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IN 3777 4176 08478 08810'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'IA 4038 4350 09014 09664'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'KS 3700 4000 09459 10205'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'KY 3650 3915 08196 08957'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'LA 2893 3302 08882 09404'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ME 4306 4746 06695 07108'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MD 3789 3972 07505 07949'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MA 4124 4289 06993 07351'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MI 4170 4831 08241 09042'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MN 4350 4938 08949 09724'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MS 3017 3500 08810 09166'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MO 3599 4061 08910 09577'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'MT 4436 4900 10404 11605'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NE 4000 4300 09531 10405'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NV 3500 4200 11404 12001'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NH 4270 4531 07061 07256'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NJ 3893 4136 07389 07556'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NM 3133 3700 10300 10905'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NY 4050 4502 07186 07976'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'NC 3384 3659 07546 08432'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'ND 4594 4900 09655 10405'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OH 3840 4198 08052 08482'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OK 3362 3700 09443 10300'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'OR 4199 4629 11646 12457'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'PA 3972 4227 07469 08052'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'RI 4115 4202 07112 07186'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'SC 3203 3522 07854 08335'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'SD 4248 4594 09644 10406'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'TN 3498 3668 08165 09031'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'TX 2584 3650 09351 10665'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'UT 3699 4200 10904 11405'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'VT 4273 4502 07146 07344'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'VA 3654 3947 07524 08368'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WA 4554 4900 11692 12485'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WV 3720 4064 07772 08264'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WI 4249 4708 08681 09289'.
+               10  FILLER          PIC X(30)     VALUE
+                                       'WY 4099 4501 10405 11106'.
+           05  FILLER REDEFINES STATE-LATLONG-OCCS.
+               10  FILLER                          OCCURS 51
+                                                   INDEXED SLR-DX.
+                   15  FILLER      PIC X(2).
+                   15  FILLER      PIC X.
+                   15  STATE-LATITUDE-MIN
+                                   PIC 9(2)V9(2).
+                   15  FILLER      PIC X.
+                   15  STATE-LATITUDE-MAX
+                                   PIC 9(2)V9(2).
+                   15  FILLER      PIC X.
+                   15  STATE-LONGITUDE-MIN-MAG
+                                   PIC 9(3)V9(2).
+                   15  FILLER      PIC X.
+                   15  STATE-LONGITUDE-MAX-MAG
+                                   PIC 9(3)V9(2).
+                   15  FILLER      PIC X(6).
+
+       01  FORMAT-LATITUDE         PIC -999.999999.
+
+       01  FORMAT-LONGITUDE        PIC -999.999999.
