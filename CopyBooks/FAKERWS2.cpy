@@ -0,0 +1,60 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** Cumulative-weight cache for FAKERPD2's SUB-9710/SUB-9720
+      **** binary search of the L-FORMAT-WEIGHT-1/2 tables.  Each
+      **** distinct table (one per format swapped in via SET ADDRESS
+      **** OF) gets its own cache slot, built the first time that
+      **** table is drawn from in this run and reused for every later
+      **** draw.  If more than 10 distinct tables are ever drawn from
+      **** in a single run the 10th slot is simply recomputed each
+      **** time - a deliberate, practical limit since no provider
+      **** currently switches between more than a handful of tables.
+
+       01  W-FORMAT-CACHE-USED-1    PIC S9(4)  COMP VALUE 0.
+       01  W-FORMAT-CACHE-1.
+           05  W-FC-1-OCCS          OCCURS 10
+                                    INDEXED W-FC-1-DX.
+               10  W-FC-1-NAME      PIC X(30)       VALUE SPACES.
+               10  W-FC-1-CNT       PIC S9(4)  COMP VALUE 0.
+               10  W-FC-1-CUM       OCCURS 10
+                                    INDEXED W-FC-1-W-DX
+                                    PIC S99V9(9)
+                                               COMP.
+
+       01  W-FORMAT-CACHE-USED-2    PIC S9(4)  COMP VALUE 0.
+       01  W-FORMAT-CACHE-2.
+           05  W-FC-2-OCCS          OCCURS 10
+                                    INDEXED W-FC-2-DX.
+               10  W-FC-2-NAME      PIC X(30)       VALUE SPACES.
+               10  W-FC-2-CNT       PIC S9(4)  COMP VALUE 0.
+               10  W-FC-2-CUM       OCCURS 10
+                                    INDEXED W-FC-2-W-DX
+                                    PIC S99V9(9)
+                                               COMP.
+
+       01  W-FORMAT-CACHE-RUNNING   PIC S99V9(9)
+                                               COMP.
+
+       01  W-BIN-LO-F1              PIC S9(4)  COMP.
+       01  W-BIN-HI-F1              PIC S9(4)  COMP.
+       01  W-BIN-MID-F1             PIC S9(4)  COMP.
+
+       01  W-BIN-LO-F2              PIC S9(4)  COMP.
+       01  W-BIN-HI-F2              PIC S9(4)  COMP.
+       01  W-BIN-MID-F2             PIC S9(4)  COMP.
+
+      **** Edge-case (FAKER-EDGE-CASE) shortest/longest scan state for
+      **** SUB-9730-FIND-EDGE-FORMAT - see FAKERPD2.
+
+       01  W-EDGE-BEST-LEN-F1       PIC S9(4)  COMP.
+       01  W-EDGE-BEST-LEN-F2       PIC S9(4)  COMP.
+       01  W-EDGE-LEN               PIC S9(4)  COMP.
+       01  W-EDGE-CANDIDATE         PIC X(80)       VALUE SPACES.
