@@ -37,3 +37,56 @@
                                                    INDEXED PN-DX.
                    15  TELEPHONE-NUMBER-FORMAT
                                    PIC X(20).
+
+      **** Reserved NANP advertising/testing block (555-0100 thru
+      **** 555-0199) for TELEPHONE-ADVERTISING - the exchange and the
+      **** '01' lead-in are fixed literals, so only the last two
+      **** digits are ever drawn, which by construction keeps the
+      **** generated number inside the reserved 0100-0199 range no
+      **** matter what SUB-9810-REPLACE-DIGIT draws for them.
+
+       01  TELEPHONE-NUMBER-FORMATS-ADV.
+           05  TELEPHONE-NUMBER-FORMAT-ADV-CNT
+                                   PIC S9(4)  COMP VALUE 4.
+           05  TELEPHONE-NUMBER-FORMAT-ADV-OCCS.
+      ****     Standard 10-digit advertising number formats:
+               10  FILLER          PIC X(20)       VALUE
+                                                 '%##-555-01##'.
+      ****     Optional 10-digit local advertising number format
+               10  FILLER          PIC X(20)       VALUE
+                                                 '(%##)555-01##'.
+      ****     Standard 10-digit advertising number format with ext:
+               10  FILLER          PIC X(20)       VALUE
+                                                 '%##-555-01## X%##'.
+      ****     Optional 10-digit local advertising number format w/ ext:
+               10  FILLER          PIC X(20)       VALUE
+                                                 '(%##)555-01## X%##'.
+           05  FILLER REDEFINES TELEPHONE-NUMBER-FORMAT-ADV-OCCS.
+               10  FILLER                          OCCURS 4
+                                                   INDEXED PN-ADV-DX.
+                   15  TELEPHONE-NUMBER-FORMAT-ADV
+                                   PIC X(20).
+
+      **** International dialing formats for FAKER-COUNTRY 'UK'.
+      **** Canada dials on the same NANP plan as the US, so 'CA'
+      **** draws from TELEPHONE-NUMBER-FORMATS above rather than a
+      **** separate Canadian table.
+
+       01  TELEPHONE-NUMBER-FORMATS-UK.
+           05  TELEPHONE-NUMBER-FORMAT-UK-CNT
+                                   PIC S9(4)  COMP VALUE 4.
+           05  TELEPHONE-NUMBER-FORMAT-UK-OCCS.
+      ****     UK landline/mobile formats, international dial form:
+               10  FILLER          PIC X(20)       VALUE
+                                                 '+44 %### ######'.
+               10  FILLER          PIC X(20)       VALUE
+                                                 '+44 (0)%### ######'.
+               10  FILLER          PIC X(20)       VALUE
+                                                 '+44 7### ######'.
+               10  FILLER          PIC X(20)       VALUE
+                                                 '+44 (0)20 #### ####'.
+           05  FILLER REDEFINES TELEPHONE-NUMBER-FORMAT-UK-OCCS.
+               10  FILLER                          OCCURS 4
+                                                   INDEXED PN-UK-DX.
+                   15  TELEPHONE-NUMBER-FORMAT-UK
+                                   PIC X(20).
