@@ -0,0 +1,27 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** FINANCE-AMOUNT draws a signed decimal amount in a
+      **** caller-specified min/max range rather than from a weighted
+      **** table - AMOUNT-RANGE-DEFAULT-MIN/MAX just bound the default
+      **** FAKRAND draw when the caller leaves FAKER-AMOUNT-MIN and
+      **** FAKER-AMOUNT-MAX both zero, and FORMAT-AMOUNT is a
+      **** numeric-edited field used purely to render the unsigned
+      **** result as text.
+
+       01  AMOUNT-RANGE-DEFAULT.
+           05  AMOUNT-RANGE-DEFAULT-MIN
+                                   PIC S9(7)V9(2)
+                                              COMP VALUE 0.00.
+           05  AMOUNT-RANGE-DEFAULT-MAX
+                                   PIC S9(7)V9(2)
+                                              COMP VALUE 9999999.99.
+
+       01  FORMAT-AMOUNT           PIC 9(7).99.
