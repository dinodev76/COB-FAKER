@@ -0,0 +1,53 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** Input fields:
+      ****     FAKRAND-SEED-NO:
+      ****         If not zero, used to set seed to get same random
+      ****         sequence on each call.
+      ****     FAKRAND-SEED-TEXT:
+      ****         If not spaces, used to set seed to get same random
+      ****         sequence on each call.
+      ****     FAKRAND-HIGH-PERIOD:
+      ****         Space or 'N' (the default) draws from FUNCTION
+      ****         RANDOM as before.  'Y' draws unseeded calls from
+      ****         FAKRAND's combined three-stream generator instead,
+      ****         for very high volume runs where FUNCTION RANDOM's
+      ****         period is a concern.  Has no effect when
+      ****         FAKRAND-SEED-NO or FAKRAND-SEED-TEXT is supplied -
+      ****         an explicit seed is always replayed through
+      ****         FUNCTION RANDOM so a recorded seed keeps
+      ****         reproducing the same value regardless of this
+      ****         setting.
+      **** Output fields:
+      ****     FAKRAND-RANDOM-NO:
+      ****         The random number generated for this call.
+      ****     FAKRAND-RESOLVED-SEED-NO:
+      ****         The actual numeric seed used to produce
+      ****         FAKRAND-RANDOM-NO, whether it was passed in
+      ****         directly, hashed from FAKRAND-SEED-TEXT, or
+      ****         chosen internally because neither was supplied.
+      ****         Reported as zero when FAKRAND-HIGH-PERIOD supplied
+      ****         the value instead, since the combined generator
+      ****         has no single seed to replay.
+
+           05  FAKRAND-SEED-NO         PIC S9(9)  COMP VALUE 0.
+
+           05  FAKRAND-SEED-TEXT       PIC X(80)       VALUE SPACES.
+
+           05  FAKRAND-HIGH-PERIOD     PIC X(01)       VALUE SPACE.
+               88  HIGH-PERIOD-RNG-ON                   VALUE 'Y'.
+               88  HIGH-PERIOD-RNG-OFF                   VALUE SPACE
+                                                               'N'.
+
+           05  FAKRAND-RANDOM-NO       PIC V9(9)  COMP.
+
+           05  FAKRAND-RESOLVED-SEED-NO
+                                       PIC 9(9)   COMP VALUE 0.
