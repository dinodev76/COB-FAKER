@@ -17,6 +17,10 @@
                                    'ADDRESS-CITY-PREFIX'.
                88  ADDRESS-CITY-SUFFIX             VALUE 
                                    'ADDRESS-CITY-SUFFIX'.
+               88  ADDRESS-LATITUDE                VALUE
+                                   'ADDRESS-LATITUDE'.
+               88  ADDRESS-LONGITUDE                VALUE
+                                   'ADDRESS-LONGITUDE'.
                88  ADDRESS-MILITARY-APO            VALUE
                                    'ADDRESS-MILITARY-APO'.
                88  ADDRESS-MILITARY-DPO            VALUE
@@ -25,7 +29,9 @@
                                    'ADDRESS-MILITARY-SHIP-PREFIX'.
                88  ADDRESS-MILITARY-STATE-ABBR     VALUE
                                    'ADDRESS-MILITARY-STATE-ABBR'.
-               88  ADDRESS-POSTCODE                VALUE 
+               88  ADDRESS-MILITARY-STATE-ZIP      VALUE
+                                   'ADDRESS-MILITARY-STATE-ZIP'.
+               88  ADDRESS-POSTCODE                VALUE
                                    'ADDRESS-POSTCODE'.
                88  ADDRESS-SECONDARY-ADDRESS       VALUE 
                                    'ADDRESS-SECONDARY-ADDRESS'.
@@ -47,6 +53,14 @@
                                    'COMPANY-COMPANY'.
                88  COMPANY-SUFFIX                  VALUE
                                    'COMPANY-SUFFIX'.
+               88  COMPANY-PROFILE                 VALUE
+                                   'COMPANY-PROFILE'.
+               88  INTERNET-EMAIL                  VALUE
+                                   'INTERNET-EMAIL'.
+               88  INTERNET-USERNAME               VALUE
+                                   'INTERNET-USERNAME'.
+               88  INTERNET-URL                    VALUE
+                                   'INTERNET-URL'.
                88  PERSON-FIRST-NAME               VALUE 
                                    'PERSON-FIRST-NAME'.    
                88  PERSON-FIRST-NAME-MALE          VALUE
@@ -75,16 +89,242 @@
                                    'PERSON-SUFFIX'.    
                88  PERSON-SUFFIX-MALE              VALUE 
                                    'PERSON-SUFFIX-MALE'.    
-               88  PERSON-SUFFIX-FEMALE            VALUE 
-                                   'PERSON-SUFFIX-FEMALE'. 
+               88  PERSON-SUFFIX-FEMALE            VALUE
+                                   'PERSON-SUFFIX-FEMALE'.
+               88  BANK-ACCOUNT                    VALUE
+                                   'BANK-ACCOUNT'.
+               88  BANK-CREDIT-CARD                VALUE
+                                   'BANK-CREDIT-CARD'.
+               88  BANK-IBAN                       VALUE
+                                   'BANK-IBAN'.
+               88  BANK-ROUTING                    VALUE
+                                   'BANK-ROUTING'.
+               88  BANK-SWIFT                      VALUE
+                                   'BANK-SWIFT'.
+               88  TAXID-EIN                       VALUE
+                                   'TAXID-EIN'.
+               88  TAXID-EIN-HYPHEN                VALUE
+                                   'TAXID-EIN-HYPHEN'.
+               88  TAXID-ITIN                      VALUE
+                                   'TAXID-ITIN'.
+               88  TAXID-ITIN-HYPHEN               VALUE
+                                   'TAXID-ITIN-HYPHEN'.
+               88  TAXID-SSN                       VALUE
+                                   'TAXID-SSN'.
+               88  TAXID-SSN-HYPHEN                VALUE
+                                   'TAXID-SSN-HYPHEN'.
+               88  TAXID-SSN-ADVISORY               VALUE
+                                   'TAXID-SSN-ADVISORY'.
+               88  TAXID-SSN-ADVISORY-HYPHEN        VALUE
+                                   'TAXID-SSN-ADVISORY-HYPHEN'.
+               88  TELEPHONE                       VALUE
+                                   'TELEPHONE'.
+               88  TELEPHONE-ADVERTISING           VALUE
+                                   'TELEPHONE-ADVERTISING'.
+               88  VEHICLE-VIN                     VALUE
+                                   'VEHICLE-VIN'.
+               88  BARCODE-UPCA                    VALUE
+                                   'BARCODE-UPCA'.
+               88  BARCODE-ISBN13                  VALUE
+                                   'BARCODE-ISBN13'.
+               88  FINANCE-AMOUNT                  VALUE
+                                   'FINANCE-AMOUNT'.
+               88  LOREM-IPSUM                     VALUE
+                                   'LOREM-IPSUM'.
+               88  PERSON-JOB-TITLE                VALUE
+                                   'PERSON-JOB-TITLE'.
+               88  PERSON-DATE-OF-BIRTH            VALUE
+                                   'PERSON-DATE-OF-BIRTH'.
+               88  TAXID-SIN                       VALUE
+                                   'TAXID-SIN'.
+               88  TAXID-SIN-HYPHEN                VALUE
+                                   'TAXID-SIN-HYPHEN'.
+               88  FILE-FILENAME                   VALUE
+                                   'FILE-FILENAME'.
+               88  FILE-MIME-TYPE                   VALUE
+                                   'FILE-MIME-TYPE'.
+               88  COLOR-COLOR                     VALUE
+                                   'COLOR-COLOR'.
 
            05  FAKER-SEED-NO       PIC S9(9)  COMP VALUE 0.
 
            05  FAKER-SEED-TEXT     PIC X(80)       VALUE SPACES.
 
-           05  FAKER-RESULT        PIC X(80). 
+      **** FAKER-COUNTRY:
+      ****     Selects the country-specific tables FAKADDR draws
+      ****     ADDRESS-STATE/ADDRESS-STATE-ABBR/ADDRESS-STATE-POSTCODE
+      ****     from.  Spaces (the default) or 'US' draws from the US
+      ****     tables; 'UK' and 'CA' draw from the UK and Canadian
+      ****     tables.
 
-           05  FAKER-RESULT-FIELDS PIC X(80). 
+           05  FAKER-COUNTRY       PIC X(02)       VALUE SPACES.
+               88  COUNTRY-US                       VALUE SPACES
+                                                           'US'.
+               88  COUNTRY-UK                       VALUE 'UK'.
+               88  COUNTRY-CA                       VALUE 'CA'.
+
+      **** FAKER-LOCALE:
+      ****     Selects the locale-specific tables FAKPERS draws first
+      ****     names, last names and prefixes from.  Spaces (the
+      ****     default) or 'US' draws from the US tables; 'UK', 'ES'
+      ****     and 'FR' draw from the British, Spanish and French
+      ****     tables.
+
+           05  FAKER-LOCALE        PIC X(02)       VALUE SPACES.
+               88  LOCALE-US                        VALUE SPACES
+                                                           'US'.
+               88  LOCALE-UK                        VALUE 'UK'.
+               88  LOCALE-ES                        VALUE 'ES'.
+               88  LOCALE-FR                        VALUE 'FR'.
+
+      **** FAKER-AMOUNT-MIN / FAKER-AMOUNT-MAX:
+      ****     Used only by FINANCE-AMOUNT - the inclusive range the
+      ****     returned amount is drawn from.  Zero/zero (the default)
+      ****     draws from 0.00 thru 9999999.99.
+
+           05  FAKER-AMOUNT-MIN    PIC S9(7)V9(2)
+                                              COMP   VALUE 0.
+
+           05  FAKER-AMOUNT-MAX    PIC S9(7)V9(2)
+                                              COMP   VALUE 0.
+
+      **** FAKER-AGE-MIN / FAKER-AGE-MAX:
+      ****     Used only by PERSON-DATE-OF-BIRTH - the inclusive age
+      ****     range (in whole years, as of today) the returned date
+      ****     of birth is drawn from.  Zero/zero (the default) draws
+      ****     from age 18 thru 90.
+
+           05  FAKER-AGE-MIN       PIC S9(3)  COMP   VALUE 0.
+
+           05  FAKER-AGE-MAX       PIC S9(3)  COMP   VALUE 0.
+
+      **** FAKER-LOREM-LENGTH / FAKER-LOREM-UNIT:
+      ****     Used only by LOREM-IPSUM - the caller-specified target
+      ****     length of the returned filler text.  FAKER-LOREM-UNIT of
+      ****     space or 'W' (the default) counts FAKER-LOREM-LENGTH in
+      ****     whole words; 'C' counts it in characters.  Zero (the
+      ****     default) draws 20 words or 80 characters, whichever unit
+      ****     is in effect.
+
+           05  FAKER-LOREM-LENGTH  PIC S9(4)  COMP VALUE 0.
+
+           05  FAKER-LOREM-UNIT    PIC X(01)       VALUE SPACE.
+               88  LOREM-UNIT-WORDS                 VALUE SPACE
+                                                           'W'.
+               88  LOREM-UNIT-CHARS                 VALUE 'C'.
+
+      **** FAKER-NO-DUPLICATES:
+      ****     Space or 'N' (the default) allows FAKTXID and FAKPERS
+      ****     to return the same SSN or full name more than once in
+      ****     a run.  'Y' makes them redraw until the value has not
+      ****     already been handed out by this run of the program.
+
+           05  FAKER-NO-DUPLICATES PIC X(01)       VALUE SPACE.
+               88  NO-DUPLICATES-ON                 VALUE 'Y'.
+               88  NO-DUPLICATES-OFF                 VALUE SPACE
+                                                           'N'.
+
+      **** FAKER-EDGE-CASE:
+      ****     Space or 'N' (the default) draws each weighted table
+      ****     entry the normal random way.  'S' biases the draw
+      ****     toward the shortest trimmed entry in the table, 'L'
+      ****     toward the longest, for boundary/overflow testing of
+      ****     downstream fixed-length fields.  No FAKRAND call is
+      ****     made for a biased draw, so it does not disturb the
+      ****     seeded sequence an unbiased caller would see.
+
+           05  FAKER-EDGE-CASE     PIC X(01)       VALUE SPACE.
+               88  EDGE-CASE-OFF                    VALUE SPACE
+                                                           'N'.
+               88  EDGE-CASE-SHORTEST                VALUE 'S'.
+               88  EDGE-CASE-LONGEST                 VALUE 'L'.
+
+      **** FAKER-CUSTOMER-ID:
+      ****     Spaces (the default) leaves each call independent, as
+      ****     before.  A caller running a linked-profile generator
+      ****     (see FAKERGEN's profile mode) sets this once and keeps
+      ****     it unchanged across every provider call made for the
+      ****     same synthetic customer, so a provider that wants to
+      ****     key off it (or just echo it back for an audit trail)
+      ****     can.  No current provider changes its own behaviour on
+      ****     this field - it passes straight through.
+
+           05  FAKER-CUSTOMER-ID   PIC X(14)       VALUE SPACES.
+
+      **** FAKER-CALLING-PROGRAM:
+      ****     Spaces (the default) if the caller does not identify
+      ****     itself.  FAKER has no way to discover its own caller's
+      ****     identity, so a caller that wants to show up correctly
+      ****     in the audit log FAKER's SUB-2000-PROCESS writes to
+      ****     AUDTFILE (see FAKERGEN and FAKERTST's
+      ****     SUB-2100-CALL-FAKER) sets this to its own PROGRAM-ID
+      ****     before every CALL 'FAKER'.
+
+           05  FAKER-CALLING-PROGRAM
+                                   PIC X(08)       VALUE SPACES.
+
+      **** Output fields:
+      ****     FAKER-RESPONSE-CODE:
+      ****         Discrete numeric result code a calling batch job
+      ****         can branch on instead of string-matching
+      ****         FAKER-RESPONSE-MSG.  Published values:
+      ****             0   FAKER-RESPONSE-GOOD         - call succeeded.
+      ****             100 FAKER-UNKNOWN-PROVIDER       - the part of
+      ****                 FAKER-PROVIDER-FUNCTION before the '-' does
+      ****                 not match any FAKER provider (FAKER's own
+      ****                 SUB-2000-PROCESS).
+      ****             101 FAKER-UNKNOWN-FUNCTION       - the part of
+      ****                 FAKER-PROVIDER-FUNCTION after the '-' is not
+      ****                 recognised by that provider's subprogram.
+      ****             102 FAKER-UNKNOWN-FORMAT         - a {XX} format
+      ****                 placeholder inside a recognised function's
+      ****                 template is not recognised by that
+      ****                 subprogram.
+      ****             103 FAKER-TABLE-ENTRY-NOT-FOUND  - the call was
+      ****                 otherwise recognised but named something
+      ****                 (e.g. a FAKER-COUNTRY) that has no matching
+      ****                 row in the relevant reference table.
+      ****         See each provider's SUB-2000-PROCESS and format
+      ****         dispatch paragraph for exactly where these are set.
+      ****     FAKER-RESPONSE-MSG:
+      ****         Human readable text describing the result.
+      ****     FAKER-RESOLVED-SEED-NO:
+      ****         The actual FAKRAND seed used for this call,
+      ****         whether it came from FAKER-SEED-NO, was hashed
+      ****         from FAKER-SEED-TEXT, or was chosen internally
+      ****         because neither was supplied.  Feed this value
+      ****         back in as FAKER-SEED-NO to reproduce an
+      ****         unseeded call.
+      ****     FAKER-SESSION-ID:
+      ****         Input/output.  Leave 0 on a FAKADDR ADDRESS-STATE/
+      ****         ADDRESS-STATE-ABBR/ADDRESS-STATE-POSTCODE/
+      ****         ADDRESS-LATITUDE/ADDRESS-LONGITUDE call to draw a
+      ****         fresh US state as usual; FAKADDR always returns the
+      ****         ordinal of the state it drew in this field.  Pass
+      ****         that returned value back in as FAKER-SESSION-ID on
+      ****         a follow-up call of any of those five functions to
+      ****         reuse the same state instead of drawing a new one,
+      ****         so related calls can describe the same place (an
+      ****         ADDRESS-LATITUDE/ADDRESS-LONGITUDE pair correlated
+      ****         this way lands inside that state's bounding box).
+
+           05  FAKER-RESPONSE-CODE PIC 9(4)   COMP VALUE 0.
+               88  FAKER-RESPONSE-GOOD              VALUE 0.
+               88  FAKER-UNKNOWN-PROVIDER           VALUE 100.
+               88  FAKER-UNKNOWN-FUNCTION           VALUE 101.
+               88  FAKER-UNKNOWN-FORMAT             VALUE 102.
+               88  FAKER-TABLE-ENTRY-NOT-FOUND      VALUE 103.
+
+           05  FAKER-RESPONSE-MSG  PIC X(80)       VALUE SPACES.
+
+           05  FAKER-RESOLVED-SEED-NO
+                                   PIC 9(9)   COMP VALUE 0.
+
+           05  FAKER-SESSION-ID    PIC S9(4)  COMP VALUE 0.
+
+           05  FAKER-RESULT        PIC X(80).
+
+           05  FAKER-RESULT-FIELDS PIC X(80).
 
       **** These fields are populated only for ADDRESS-ADDRESS calls:
            05  FAKER-ADDRESS REDEFINES FAKER-RESULT-FIELDS.
@@ -109,7 +349,35 @@
                10  FAKER-PERSON-SUFFIX
                                    PIC X(10).
 
-           05  FAKER-INFO-CNT      PIC S9(4)  COMP. 
+      **** These fields are populated only for TELEPHONE calls:
+           05  FAKER-TELEPHONE REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-TELEPHONE-AREA-CODE
+                                   PIC X(03).
+               10  FAKER-TELEPHONE-PREFIX
+                                   PIC X(03).
+               10  FAKER-TELEPHONE-SUFFIX
+                                   PIC X(04).
+               10  FAKER-TELEPHONE-EXTENSION
+                                   PIC X(04).
+
+      **** These fields are populated only for COMPANY-PROFILE calls:
+           05  FAKER-COMPANY REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-COMPANY-NAME
+                                   PIC X(35).
+               10  FAKER-COMPANY-SUFFIX
+                                   PIC X(14).
+               10  FAKER-COMPANY-EIN
+                                   PIC X(10).
+               10  FAKER-COMPANY-INDUSTRY-CODE
+                                   PIC X(14).
+
+      **** These fields are populated only for COLOR-COLOR calls:
+           05  FAKER-COLOR REDEFINES FAKER-RESULT-FIELDS.
+               10  FAKER-COLOR-NAME
+                                   PIC X(20).
+               10  FAKER-COLOR-HEX PIC X(07).
+
+           05  FAKER-INFO-CNT      PIC S9(4)  COMP.
 
            05  FAKER-INFO-OCCS.
                10  FAKER-INFO                      OCCURS 20
