@@ -0,0 +1,43 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** UPC-A - 11 random digits plus a mod-10 check digit at
+      **** position 12 (marked 'C', filled in by
+      **** SUB-9800-MOD10-CHECK-DIGIT, not a '#' placeholder
+      **** SUB-9810 touches).
+
+       01  BARCODE-UPCA-FORMATS.
+           05  BARCODE-UPCA-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 1.
+           05  BARCODE-UPCA-FORMAT-OCCS.
+               10  FILLER          PIC X(12)       VALUE
+                                       '###########C'.
+           05  FILLER REDEFINES BARCODE-UPCA-FORMAT-OCCS.
+               10  FILLER                          OCCURS 1
+                                                   INDEXED BU-DX.
+                   15  BARCODE-UPCA-FORMAT
+                                   PIC X(12).
+
+      **** ISBN-13 - the 978 and 979 Bookland prefixes, 9 random
+      **** digits, plus a mod-10 check digit at position 13.
+
+       01  BARCODE-ISBN13-FORMATS.
+           05  BARCODE-ISBN13-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 2.
+           05  BARCODE-ISBN13-FORMAT-OCCS.
+               10  FILLER          PIC X(13)       VALUE
+                                       '978#########C'.
+               10  FILLER          PIC X(13)       VALUE
+                                       '979#########C'.
+           05  FILLER REDEFINES BARCODE-ISBN13-FORMAT-OCCS.
+               10  FILLER                          OCCURS 2
+                                                   INDEXED BI-DX.
+                   15  BARCODE-ISBN13-FORMAT
+                                   PIC X(13).
