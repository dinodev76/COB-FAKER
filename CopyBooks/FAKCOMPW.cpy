@@ -47,3 +47,37 @@
                10  FILLER                          OCCURS 6
                                                    INDEXED CS-DX.
                    15  COMPANY-SUFFIX PIC X(14).
+
+      **** Industry classification codes (SIC) used by the
+      **** COMPANY-PROFILE function - code followed by a short
+      **** description, picked with equal probability the same way
+      **** COMPANY-SUFFIXES above is, not a weighted FORMATS- table.
+
+       01  INDUSTRY-CODES.
+           05  INDUSTRY-CODE-CNT  PIC S9(4)       COMP VALUE 10.
+           05  INDUSTRY-CODE-OCCS.
+               10  FILLER          PIC X(14)       VALUE
+                                       '0100 FARMING'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '1521 BUILDING'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '2911 PETROLEUM'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '4512 AIRLINES'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '5411 GROCERY'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '5812 DINING'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '6022 BANKING'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '7372 SOFTWARE'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '8011 MEDICAL'.
+               10  FILLER          PIC X(14)       VALUE
+                                       '8742 CONSULT'.
+           05  FILLER REDEFINES INDUSTRY-CODE-OCCS.
+               10  FILLER                          OCCURS 10
+                                                   INDEXED IC-DX.
+                   15  INDUSTRY-CODE
+                                   PIC X(14).
