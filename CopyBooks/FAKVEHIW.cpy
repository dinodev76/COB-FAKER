@@ -0,0 +1,119 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** Each 17-character VIN template starts with a real-looking
+      **** 3-character world manufacturer identifier, followed by a
+      **** 5-character vehicle descriptor section ('#' = a random
+      **** digit, '@' = a random letter - see SUB-9810-REPLACE-CHAR),
+      **** then 'C' marking the position-9 check digit (filled in by
+      **** SUB-9010-VIN, not a placeholder SUB-9810 touches), then a
+      **** model year letter, a plant letter, and a 6-digit serial
+      **** number.
+
+       01  VEHICLE-VIN-FORMATS.
+           05  VEHICLE-VIN-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 8.
+           05  VEHICLE-VIN-FORMAT-OCCS.
+      ****     1HG - Honda, USA:
+               10  FILLER          PIC X(17)       VALUE
+                                       '1HG#@#@#C@@######'.
+      ****     1FA - Ford, USA:
+               10  FILLER          PIC X(17)       VALUE
+                                       '1FA#@#@#C@@######'.
+      ****     1G1 - Chevrolet, USA:
+               10  FILLER          PIC X(17)       VALUE
+                                       '1G1#@#@#C@@######'.
+      ****     JHM - Honda, Japan:
+               10  FILLER          PIC X(17)       VALUE
+                                       'JHM#@#@#C@@######'.
+      ****     JTD - Toyota, Japan:
+               10  FILLER          PIC X(17)       VALUE
+                                       'JTD#@#@#C@@######'.
+      ****     WBA - BMW, Germany:
+               10  FILLER          PIC X(17)       VALUE
+                                       'WBA#@#@#C@@######'.
+      ****     WVW - Volkswagen, Germany:
+               10  FILLER          PIC X(17)       VALUE
+                                       'WVW#@#@#C@@######'.
+      ****     KMH - Hyundai, South Korea:
+               10  FILLER          PIC X(17)       VALUE
+                                       'KMH#@#@#C@@######'.
+           05  FILLER REDEFINES VEHICLE-VIN-FORMAT-OCCS.
+               10  FILLER                          OCCURS 8
+                                                   INDEXED VV-DX.
+                   15  VEHICLE-VIN-FORMAT
+                                   PIC X(17).
+
+      **** ISO 3779 check digit transliteration values for the 23
+      **** letters a VIN may contain (I, O and Q are never used, so
+      **** as not to be confused with 1, 0 and 0).
+
+       01  VEHICLE-VIN-LETTER-VALUES.
+           05  VEHICLE-VIN-LETTER-VALUE-CNT
+                                   PIC S9(4)  COMP VALUE 23.
+           05  VEHICLE-VIN-LETTER-VALUE-TAB.
+               10  FILLER          PIC X(03)       VALUE 'A01'.
+               10  FILLER          PIC X(03)       VALUE 'B02'.
+               10  FILLER          PIC X(03)       VALUE 'C03'.
+               10  FILLER          PIC X(03)       VALUE 'D04'.
+               10  FILLER          PIC X(03)       VALUE 'E05'.
+               10  FILLER          PIC X(03)       VALUE 'F06'.
+               10  FILLER          PIC X(03)       VALUE 'G07'.
+               10  FILLER          PIC X(03)       VALUE 'H08'.
+               10  FILLER          PIC X(03)       VALUE 'J01'.
+               10  FILLER          PIC X(03)       VALUE 'K02'.
+               10  FILLER          PIC X(03)       VALUE 'L03'.
+               10  FILLER          PIC X(03)       VALUE 'M04'.
+               10  FILLER          PIC X(03)       VALUE 'N05'.
+               10  FILLER          PIC X(03)       VALUE 'P07'.
+               10  FILLER          PIC X(03)       VALUE 'R09'.
+               10  FILLER          PIC X(03)       VALUE 'S02'.
+               10  FILLER          PIC X(03)       VALUE 'T03'.
+               10  FILLER          PIC X(03)       VALUE 'U04'.
+               10  FILLER          PIC X(03)       VALUE 'V05'.
+               10  FILLER          PIC X(03)       VALUE 'W06'.
+               10  FILLER          PIC X(03)       VALUE 'X07'.
+               10  FILLER          PIC X(03)       VALUE 'Y08'.
+               10  FILLER          PIC X(03)       VALUE 'Z09'.
+           05  FILLER REDEFINES VEHICLE-VIN-LETTER-VALUE-TAB.
+               10  VEHICLE-VIN-LETTER-VALUE-OCCS   OCCURS 23
+                                                   INDEXED VL-DX.
+                   15  VEHICLE-VIN-LETTER
+                                   PIC X(01).
+                   15  VEHICLE-VIN-LETTER-VALUE
+                                   PIC 9(02).
+
+      **** ISO 3779 position weights 1 thru 17 - position 9 (the
+      **** check digit itself) carries weight 0 so whatever is there
+      **** while the check digit is being computed has no effect on
+      **** the result.
+
+       01  VEHICLE-VIN-WEIGHTS.
+           05  VEHICLE-VIN-WEIGHT-OCCS.
+               10  FILLER          PIC 9(02)       VALUE 08.
+               10  FILLER          PIC 9(02)       VALUE 07.
+               10  FILLER          PIC 9(02)       VALUE 06.
+               10  FILLER          PIC 9(02)       VALUE 05.
+               10  FILLER          PIC 9(02)       VALUE 04.
+               10  FILLER          PIC 9(02)       VALUE 03.
+               10  FILLER          PIC 9(02)       VALUE 02.
+               10  FILLER          PIC 9(02)       VALUE 10.
+               10  FILLER          PIC 9(02)       VALUE 00.
+               10  FILLER          PIC 9(02)       VALUE 09.
+               10  FILLER          PIC 9(02)       VALUE 08.
+               10  FILLER          PIC 9(02)       VALUE 07.
+               10  FILLER          PIC 9(02)       VALUE 06.
+               10  FILLER          PIC 9(02)       VALUE 05.
+               10  FILLER          PIC 9(02)       VALUE 04.
+               10  FILLER          PIC 9(02)       VALUE 03.
+               10  FILLER          PIC 9(02)       VALUE 02.
+           05  FILLER REDEFINES VEHICLE-VIN-WEIGHT-OCCS.
+               10  VEHICLE-VIN-WEIGHT
+                                   PIC 9(02)       OCCURS 17.
