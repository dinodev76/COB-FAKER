@@ -0,0 +1,137 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.1      First release
+      *================================================================*
+
+      **** FORMAT CODES:
+      ****     DM = domain
+      ****     EN = email_number
+      ****     FN = first_name (from FAKPERSW)
+      ****     LN = last_name (from FAKPERSW)
+      ****     PW = path_word
+
+      **** All hash sign ('#') occurrences are replaced with a random
+      **** digit (0 to 9).
+      **** All percentage sign ('%') occurrences are replaced with a
+      **** random non-zero digit (1 to 9).
+
+       01  FORMATS-EMAIL.
+           05  FORMAT-EMAIL-CNT    PIC S9(4)  COMP VALUE 3.
+           05  FORMAT-EMAIL-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FORMAT-EMAIL-OCCS.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}.{LN}{EN}@{DM}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.400000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}_{LN}{EN}@{DM}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}{LN}{EN}@{DM}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES FORMAT-EMAIL-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED FE-DX.
+                   15  FORMAT-EMAIL
+                                   PIC X(32).
+                   15  FORMAT-EMAIL-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FORMATS-USERNAME.
+           05  FORMAT-USERNAME-CNT
+                                   PIC S9(4)  COMP VALUE 3.
+           05  FORMAT-USERNAME-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FORMAT-USERNAME-OCCS.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}.{LN}{EN}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.400000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}_{LN}{EN}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                '{FN}{LN}{EN}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+           05  FILLER REDEFINES FORMAT-USERNAME-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED FU-DX.
+                   15  FORMAT-USERNAME
+                                   PIC X(32).
+                   15  FORMAT-USERNAME-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  FORMATS-URL.
+           05  FORMAT-URL-CNT      PIC S9(4)  COMP VALUE 3.
+           05  FORMAT-URL-WEIGHT-TOT
+                                   PIC S99V9(9)
+                                              COMP VALUE 0.
+           05  FORMAT-URL-OCCS.
+               10  FILLER          PIC X(32)       VALUE
+                                                    'https://{DM}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.500000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                    'https://www.{DM}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.300000000.
+               10  FILLER          PIC X(32)       VALUE
+                                                    'https://{DM}/{PW}'.
+               10  FILLER          PIC SV9(9) COMP VALUE  0.200000000.
+           05  FILLER REDEFINES FORMAT-URL-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED FU2-DX.
+                   15  FORMAT-URL  PIC X(32).
+                   15  FORMAT-URL-WEIGHT
+                                   PIC SV9(9) COMP.
+
+       01  INTERNET-DOMAINS.
+           05  INTERNET-DOMAIN-CNT PIC S9(4)  COMP VALUE 7.
+           05  INTERNET-DOMAIN-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'gmail.com'.
+               10  FILLER          PIC X(14)       VALUE 'yahoo.com'.
+               10  FILLER          PIC X(14)       VALUE 'hotmail.com'.
+               10  FILLER          PIC X(14)       VALUE 'outlook.com'.
+               10  FILLER          PIC X(14)       VALUE 'example.com'.
+               10  FILLER          PIC X(14)       VALUE 'example.org'.
+               10  FILLER          PIC X(14)       VALUE 'example.net'.
+           05  FILLER REDEFINES INTERNET-DOMAIN-OCCS.
+               10  FILLER                          OCCURS 7
+                                                   INDEXED ID-DX.
+                   15  INTERNET-DOMAIN
+                                   PIC X(14).
+
+       01  INTERNET-NUMBER-FORMATS.
+           05  INTERNET-NUMBER-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 3.
+           05  INTERNET-NUMBER-FORMAT-OCCS.
+               10  FILLER          PIC X(14)       VALUE '#'.
+               10  FILLER          PIC X(14)       VALUE '##'.
+               10  FILLER          PIC X(14)       VALUE '###'.
+           05  FILLER REDEFINES INTERNET-NUMBER-FORMAT-OCCS.
+               10  FILLER                          OCCURS 3
+                                                   INDEXED INF-DX.
+                   15  INTERNET-NUMBER-FORMAT
+                                   PIC X(14).
+
+       01  INTERNET-PATH-WORDS.
+           05  INTERNET-PATH-WORD-CNT
+                                   PIC S9(4)  COMP VALUE 8.
+           05  INTERNET-PATH-WORD-OCCS.
+               10  FILLER          PIC X(14)       VALUE 'about'.
+               10  FILLER          PIC X(14)       VALUE 'blog'.
+               10  FILLER          PIC X(14)       VALUE 'contact'.
+               10  FILLER          PIC X(14)       VALUE 'docs'.
+               10  FILLER          PIC X(14)       VALUE 'home'.
+               10  FILLER          PIC X(14)       VALUE 'index'.
+               10  FILLER          PIC X(14)       VALUE 'news'.
+               10  FILLER          PIC X(14)       VALUE 'profile'.
+           05  FILLER REDEFINES INTERNET-PATH-WORD-OCCS.
+               10  FILLER                          OCCURS 8
+                                                   INDEXED IPW-DX.
+                   15  INTERNET-PATH-WORD
+                                   PIC X(14).
