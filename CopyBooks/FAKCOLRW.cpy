@@ -0,0 +1,62 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+      **** Color names paired with their matching hex code, drawn
+      **** with equal probability - the same flat, unweighted table
+      **** shape as FAKCOMP's COMPANY-SUFFIXES.
+
+       01  COLOR-NAMES.
+           05  COLOR-NAME-CNT      PIC S9(4)       COMP VALUE 20.
+           05  COLOR-NAME-OCCS.
+               10  FILLER          PIC X(20)  VALUE 'Cornflower Blue'.
+               10  FILLER          PIC X(07)       VALUE '#6495ED'.
+               10  FILLER          PIC X(20)       VALUE 'Crimson'.
+               10  FILLER          PIC X(07)       VALUE '#DC143C'.
+               10  FILLER          PIC X(20)       VALUE 'Forest Green'.
+               10  FILLER          PIC X(07)       VALUE '#228B22'.
+               10  FILLER          PIC X(20)       VALUE 'Goldenrod'.
+               10  FILLER          PIC X(07)       VALUE '#DAA520'.
+               10  FILLER          PIC X(20)       VALUE 'Hot Pink'.
+               10  FILLER          PIC X(07)       VALUE '#FF69B4'.
+               10  FILLER          PIC X(20)       VALUE 'Indigo'.
+               10  FILLER          PIC X(07)       VALUE '#4B0082'.
+               10  FILLER          PIC X(20)       VALUE 'Ivory'.
+               10  FILLER          PIC X(07)       VALUE '#FFFFF0'.
+               10  FILLER          PIC X(20)       VALUE 'Khaki'.
+               10  FILLER          PIC X(07)       VALUE '#F0E68C'.
+               10  FILLER          PIC X(20)       VALUE 'Lavender'.
+               10  FILLER          PIC X(07)       VALUE '#E6E6FA'.
+               10  FILLER          PIC X(20)       VALUE 'Maroon'.
+               10  FILLER          PIC X(07)       VALUE '#800000'.
+               10  FILLER          PIC X(20)  VALUE 'Midnight Blue'.
+               10  FILLER          PIC X(07)       VALUE '#191970'.
+               10  FILLER          PIC X(20)       VALUE 'Olive Drab'.
+               10  FILLER          PIC X(07)       VALUE '#6B8E23'.
+               10  FILLER          PIC X(20)       VALUE 'Orchid'.
+               10  FILLER          PIC X(07)       VALUE '#DA70D6'.
+               10  FILLER          PIC X(20)       VALUE 'Periwinkle'.
+               10  FILLER          PIC X(07)       VALUE '#CCCCFF'.
+               10  FILLER          PIC X(20)       VALUE 'Salmon'.
+               10  FILLER          PIC X(07)       VALUE '#FA8072'.
+               10  FILLER          PIC X(20)       VALUE 'Slate Gray'.
+               10  FILLER          PIC X(07)       VALUE '#708090'.
+               10  FILLER          PIC X(20)       VALUE 'Teal'.
+               10  FILLER          PIC X(07)       VALUE '#008080'.
+               10  FILLER          PIC X(20)       VALUE 'Turquoise'.
+               10  FILLER          PIC X(07)       VALUE '#40E0D0'.
+               10  FILLER          PIC X(20)       VALUE 'Wheat'.
+               10  FILLER          PIC X(07)       VALUE '#F5DEB3'.
+               10  FILLER          PIC X(20)       VALUE 'Chartreuse'.
+               10  FILLER          PIC X(07)       VALUE '#7FFF00'.
+           05  FILLER REDEFINES COLOR-NAME-OCCS.
+               10  FILLER                          OCCURS 20
+                                                   INDEXED CN-DX.
+                   15  COLOR-NAME  PIC X(20).
+                   15  COLOR-HEX   PIC X(07).
