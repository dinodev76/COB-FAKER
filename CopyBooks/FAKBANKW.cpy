@@ -36,3 +36,118 @@
                                                    INDEXED BR-DX.
                    15  BANK-ROUTING-FORMAT
                                    PIC X(10).
+
+      **** Real, currently-assigned two-digit lead-ins for a US
+      **** domestic routing number: 01-12 is a Federal Reserve Bank
+      **** district, 21-32 is a thrift institution in that same
+      **** district.  SUB-9025-FRB-PREFIX draws from this table and
+      **** overwrites the first two digits SUB-9810-REPLACE-DIGIT
+      **** filled in at random, so a generated routing number's lead
+      **** digits always fall in a real assigned range instead of
+      **** being uniform across 00-99.
+
+       01  BANK-ROUTING-FRB-PREFIXES.
+           05  BANK-ROUTING-FRB-PREFIX-CNT
+                                   PIC S9(4)  COMP VALUE 24.
+           05  BANK-ROUTING-FRB-PREFIX-OCCS.
+               10  FILLER          PIC X(02)       VALUE '01'.
+               10  FILLER          PIC X(02)       VALUE '02'.
+               10  FILLER          PIC X(02)       VALUE '03'.
+               10  FILLER          PIC X(02)       VALUE '04'.
+               10  FILLER          PIC X(02)       VALUE '05'.
+               10  FILLER          PIC X(02)       VALUE '06'.
+               10  FILLER          PIC X(02)       VALUE '07'.
+               10  FILLER          PIC X(02)       VALUE '08'.
+               10  FILLER          PIC X(02)       VALUE '09'.
+               10  FILLER          PIC X(02)       VALUE '10'.
+               10  FILLER          PIC X(02)       VALUE '11'.
+               10  FILLER          PIC X(02)       VALUE '12'.
+               10  FILLER          PIC X(02)       VALUE '21'.
+               10  FILLER          PIC X(02)       VALUE '22'.
+               10  FILLER          PIC X(02)       VALUE '23'.
+               10  FILLER          PIC X(02)       VALUE '24'.
+               10  FILLER          PIC X(02)       VALUE '25'.
+               10  FILLER          PIC X(02)       VALUE '26'.
+               10  FILLER          PIC X(02)       VALUE '27'.
+               10  FILLER          PIC X(02)       VALUE '28'.
+               10  FILLER          PIC X(02)       VALUE '29'.
+               10  FILLER          PIC X(02)       VALUE '30'.
+               10  FILLER          PIC X(02)       VALUE '31'.
+               10  FILLER          PIC X(02)       VALUE '32'.
+           05  FILLER REDEFINES BANK-ROUTING-FRB-PREFIX-OCCS.
+               10  FILLER                          OCCURS 24
+                                                   INDEXED FP-DX.
+                   15  BANK-ROUTING-FRB-PREFIX
+                                   PIC X(02).
+
+       01  BANK-CREDIT-CARD-FORMATS.
+           05  BANK-CREDIT-CARD-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 8.
+           05  BANK-CREDIT-CARD-FORMAT-OCCS.
+      ****     'C' marks the Luhn check digit position, filled in
+      ****     by SUB-9030-CREDIT-CARD - it is not a '#'/'%' digit
+      ****     placeholder and is left alone by SUB-9810.
+      ****     Visa - 16 digits, prefix 4:
+               10  FILLER          PIC X(16)       VALUE
+                                       '4##############C'.
+      ****     MasterCard - 16 digits, prefix 51-55:
+               10  FILLER          PIC X(16)       VALUE
+                                       '51#############C'.
+               10  FILLER          PIC X(16)       VALUE
+                                       '52#############C'.
+               10  FILLER          PIC X(16)       VALUE
+                                       '53#############C'.
+               10  FILLER          PIC X(16)       VALUE
+                                       '54#############C'.
+               10  FILLER          PIC X(16)       VALUE
+                                       '55#############C'.
+      ****     American Express - 15 digits, prefix 34 or 37:
+               10  FILLER          PIC X(16)       VALUE
+                                       '34############C'.
+               10  FILLER          PIC X(16)       VALUE
+                                       '37############C'.
+           05  FILLER REDEFINES BANK-CREDIT-CARD-FORMAT-OCCS.
+               10  FILLER                          OCCURS 8
+                                                   INDEXED CC-DX.
+                   15  BANK-CREDIT-CARD-FORMAT
+                                   PIC X(16).
+
+      **** IBAN - International Bank Account Number.  Only the GB
+      **** (United Kingdom) layout is generated: 'GB' + 2 check
+      **** digits + 4 letter bank code + 6 digit sort code + 8 digit
+      **** account number = 22 characters.  The '00' here is a
+      **** placeholder for the real check digits, computed and
+      **** overwritten by SUB-9040-IBAN once the bank/sort/account
+      **** portion has been drawn.
+
+       01  BANK-IBAN-FORMATS.
+           05  BANK-IBAN-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 1.
+           05  BANK-IBAN-FORMAT-OCCS.
+               10  FILLER          PIC X(22)       VALUE
+                                       'GB00@@@@##############'.
+           05  FILLER REDEFINES BANK-IBAN-FORMAT-OCCS.
+               10  FILLER                          OCCURS 1
+                                                   INDEXED IB-DX.
+                   15  BANK-IBAN-FORMAT
+                                   PIC X(22).
+
+      **** SWIFT/BIC - Business Identifier Code.  8-character codes
+      **** omit the optional branch code; 11-character codes include
+      **** it.  No check digit - a SWIFT/BIC code doesn't carry one.
+
+       01  BANK-SWIFT-FORMATS.
+           05  BANK-SWIFT-FORMAT-CNT
+                                   PIC S9(4)  COMP VALUE 2.
+           05  BANK-SWIFT-FORMAT-OCCS.
+      ****     4 letter bank code + 2 letter country + 2 char location:
+               10  FILLER          PIC X(11)       VALUE
+                                       '@@@@@@##'.
+      ****     As above plus a 3 character branch code:
+               10  FILLER          PIC X(11)       VALUE
+                                       '@@@@@@##@@#'.
+           05  FILLER REDEFINES BANK-SWIFT-FORMAT-OCCS.
+               10  FILLER                          OCCURS 2
+                                                   INDEXED SW-DX.
+                   15  BANK-SWIFT-FORMAT
+                                   PIC X(11).
