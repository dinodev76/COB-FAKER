@@ -48,6 +48,35 @@
 
        01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
 
+      **** SSNs already handed out this run, used to enforce
+      **** FAKER-NO-DUPLICATES.  Once W-SSN-ISSUED-CNT reaches
+      **** W-SSN-ISSUED-MAX the table is full and no further
+      **** checking is done - further SSNs are accepted unchecked
+      **** rather than risk an endless redraw loop.
+
+       01  W-SSN-ISSUED-MAX        PIC S9(4)  COMP VALUE 5000.
+       01  W-SSN-ISSUED-CNT        PIC S9(4)  COMP VALUE 0.
+       01  W-SSN-UNIQUE-SW         PIC X(01)       VALUE 'Y'.
+           88  W-SSN-UNIQUE                         VALUE 'Y'.
+           88  W-SSN-NOT-UNIQUE                     VALUE 'N'.
+
+       01  W-SSN-ISSUED-TABLE.
+           05  W-SSN-ISSUED-OCCS   OCCURS 5000
+                                   INDEXED W-SSN-DX.
+               10  W-SSN-ISSUED    PIC X(09).
+
+      **** Working digits for TAXID-SIN - drawn and Luhn-checked one
+      **** digit at a time, then assembled into FORMAT-SIN/FORMAT-SIN-
+      **** HYPHEN once all nine are known.
+
+       01  W-SIN-DIGITS.
+           05  W-SIN-DIGIT         PIC 9(1)   OCCURS 9
+                                   INDEXED W-SIN-DX.
+       01  W-SIN-SUM               PIC S9(4)  COMP.
+       01  W-SIN-DOUBLE            PIC S9(4)  COMP.
+       01  W-QUOTIENT              PIC S9(4)  COMP.
+       01  W-REMAINDER             PIC S9(4)  COMP.
+
        COPY FAKTXIDW.
       /
        LINKAGE SECTION.
@@ -133,6 +162,28 @@
                MOVE FORMAT-SSN-HYPHEN
                                    TO FAKER-RESULT
 
+             WHEN TAXID-SSN-ADVISORY
+               PERFORM SUB-9035-SSN-ADVISORY THRU SUB-9035-EXIT
+
+               MOVE FORMAT-SSN     TO FAKER-RESULT
+
+             WHEN TAXID-SSN-ADVISORY-HYPHEN
+               PERFORM SUB-9035-SSN-ADVISORY THRU SUB-9035-EXIT
+
+               MOVE FORMAT-SSN-HYPHEN
+                                   TO FAKER-RESULT
+
+             WHEN TAXID-SIN
+               PERFORM SUB-9040-SIN THRU SUB-9040-EXIT
+
+               MOVE FORMAT-SIN     TO FAKER-RESULT
+
+             WHEN TAXID-SIN-HYPHEN
+               PERFORM SUB-9040-SIN THRU SUB-9040-EXIT
+
+               MOVE FORMAT-SIN-HYPHEN
+                                   TO FAKER-RESULT
+
              WHEN OTHER
                SET  FAKER-UNKNOWN-FUNCTION
                                    TO TRUE
@@ -269,6 +320,29 @@
        SUB-9030-SSN.
       *-------------
 
+           SET  W-SSN-UNIQUE       TO TRUE
+
+           PERFORM SUB-9031-BUILD-SSN THRU SUB-9031-EXIT
+
+           IF      NO-DUPLICATES-ON IN L-PARAMETER
+               PERFORM SUB-9036-CHECK-UNIQUE-SSN THRU SUB-9036-EXIT
+
+               PERFORM UNTIL W-SSN-UNIQUE
+                   MOVE 0          TO FAKER-INFO-CNT
+                   SET  FI-DX       TO FAKER-INFO-CNT
+
+                   PERFORM SUB-9031-BUILD-SSN THRU SUB-9031-EXIT
+
+                   PERFORM SUB-9036-CHECK-UNIQUE-SSN THRU SUB-9036-EXIT
+               END-PERFORM
+           END-IF
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9031-BUILD-SSN.
+      *---------------------
+
       **** SSN AREA:
 
            MOVE SSN-AREA-EXCL      TO W-AREA
@@ -330,13 +404,208 @@
            MOVE W-SERIAL           TO FORMAT-SSN-SERIAL
                                       FORMAT-SSN-HYPHEN-SERIAL
            .
-       SUB-9030-EXIT.
+       SUB-9031-EXIT.
+           EXIT.
+      /
+       SUB-9036-CHECK-UNIQUE-SSN.
+      *---------------------------
+
+      **** Scans the SSNs already issued this run for a match on
+      **** the 9 digits just drawn.  If none is found, and the
+      **** table is not already full, the new SSN is recorded so
+      **** later draws will also be checked against it.
+
+           SET  W-SSN-UNIQUE       TO TRUE
+
+           PERFORM VARYING W-SSN-DX FROM 1 BY 1
+                     UNTIL W-SSN-DX > W-SSN-ISSUED-CNT
+               IF      W-SSN-ISSUED(W-SSN-DX) = FORMAT-SSN
+                   SET  W-SSN-NOT-UNIQUE TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF      W-SSN-UNIQUE
+             AND   W-SSN-ISSUED-CNT < W-SSN-ISSUED-MAX
+               ADD  1              TO W-SSN-ISSUED-CNT
+               SET  W-SSN-DX        TO W-SSN-ISSUED-CNT
+               MOVE FORMAT-SSN     TO W-SSN-ISSUED(W-SSN-DX)
+           END-IF
+           .
+       SUB-9036-EXIT.
+           EXIT.
+      /
+       SUB-9035-SSN-ADVISORY.
+      *----------------------
+
+      **** Always returns a number from the SSA's reserved
+      **** advisory/testing block (987-65-4320 - 987-65-4329), which
+      **** is guaranteed never to be issued to a real person:
+
+           MOVE SSN-ADVISORY-AREA  TO FORMAT-SSN-AREA
+                                      FORMAT-SSN-HYPHEN-AREA
+
+           MOVE SSN-ADVISORY-GROUP TO FORMAT-SSN-GROUP
+                                      FORMAT-SSN-HYPHEN-GROUP
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-SERIAL        =  SSN-ADVISORY-SERIAL-MAX
+                                      - SSN-ADVISORY-SERIAL-MIN
+                                      + 1
+
+           COMPUTE W-SERIAL        =  FAKRAND-RANDOM-NO
+                                      * W-SERIAL
+                                      + SSN-ADVISORY-SERIAL-MIN
+
+           SET  FI-DX           UP BY 1
+           MOVE 'SSN-ADVISORY-SERIAL'
+                                   TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+
+           MOVE W-SERIAL           TO FORMAT-SSN-SERIAL
+                                      FORMAT-SSN-HYPHEN-SERIAL
+           .
+       SUB-9035-EXIT.
+           EXIT.
+      /
+       SUB-9040-SIN.
+      *-------------
+
+      **** Builds a Canadian Social Insurance Number.  The first
+      **** eight digits are drawn at random (the first from the
+      **** restricted SIN-FIRST-DIGITS set, the rest 0-9), and the
+      **** ninth is a Luhn (mod 10) check digit computed over them -
+      **** see SUB-9042-LUHN-CHECK-DIGIT.
+
+      **** SIN DIGIT 1:
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * SIN-FIRST-DIGIT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'SIN-FIRST-DIGITS' TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           SET  W-SIN-DX           TO 1
+           MOVE SIN-FIRST-DIGIT(W-RANDOM-SUB)
+                                   TO W-SIN-DIGIT(W-SIN-DX)
+
+      **** SIN DIGITS 2 THRU 8:
+
+           PERFORM SUB-9041-DRAW-SIN-DIGIT THRU SUB-9041-EXIT
+                   VARYING W-SIN-DX FROM 2 BY 1
+                     UNTIL W-SIN-DX > 8
+
+           PERFORM SUB-9042-LUHN-CHECK-DIGIT THRU SUB-9042-EXIT
+
+      **** Assemble FORMAT-SIN and FORMAT-SIN-HYPHEN from the nine
+      **** digits - numeric COMPUTE throughout, deliberately, so no
+      **** alphanumeric text buffer is ever MOVEd into a numeric
+      **** field.
+
+           COMPUTE FORMAT-SIN-HYPHEN-1
+                                   =  W-SIN-DIGIT(1) * 100
+                                    + W-SIN-DIGIT(2) * 10
+                                    + W-SIN-DIGIT(3)
+
+           COMPUTE FORMAT-SIN-HYPHEN-2
+                                   =  W-SIN-DIGIT(4) * 100
+                                    + W-SIN-DIGIT(5) * 10
+                                    + W-SIN-DIGIT(6)
+
+           COMPUTE FORMAT-SIN-HYPHEN-3
+                                   =  W-SIN-DIGIT(7) * 100
+                                    + W-SIN-DIGIT(8) * 10
+                                    + W-SIN-DIGIT(9)
+
+           COMPUTE FORMAT-SIN      =  FORMAT-SIN-HYPHEN-1 * 1000000
+                                    + FORMAT-SIN-HYPHEN-2 * 1000
+                                    + FORMAT-SIN-HYPHEN-3
+           .
+       SUB-9040-EXIT.
+           EXIT.
+      /
+       SUB-9041-DRAW-SIN-DIGIT.
+      *-------------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-SIN-DIGIT(W-SIN-DX)
+                                   =  FAKRAND-RANDOM-NO * 10
+
+           SET  FI-DX           UP BY 1
+           MOVE 'SIN-DIGITS'       TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           .
+       SUB-9041-EXIT.
+           EXIT.
+      /
+       SUB-9042-LUHN-CHECK-DIGIT.
+      *----------------------------
+
+      **** Sums digits 1 thru 8 the Luhn (mod 10) way - odd positions
+      **** (1,3,5,7) counted as-is, even positions (2,4,6,8) doubled
+      **** and reduced by 9 if the double exceeds 9 - then derives
+      **** digit 9 as whatever makes the total a multiple of 10.  See
+      **** SUB-9800-MOD10-CHECK-DIGIT in FAKBARC for the same
+      **** technique applied to barcodes.
+
+           MOVE 0                  TO W-SIN-SUM
+
+           PERFORM SUB-9043-ADD-SIN-DIGIT THRU SUB-9043-EXIT
+                   VARYING W-SIN-DX FROM 1 BY 1
+                     UNTIL W-SIN-DX > 8
+
+           DIVIDE W-SIN-SUM BY 10  GIVING W-QUOTIENT
+                                  REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 0
+               MOVE 0              TO W-SIN-DIGIT(9)
+           ELSE
+               SUBTRACT W-REMAINDER FROM 10
+                                   GIVING W-SIN-DIGIT(9)
+           END-IF
+           .
+       SUB-9042-EXIT.
+           EXIT.
+      /
+       SUB-9043-ADD-SIN-DIGIT.
+      *------------------------
+
+           DIVIDE W-SIN-DX BY 2    GIVING W-QUOTIENT
+                                  REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER NOT = 0
+               ADD  W-SIN-DIGIT(W-SIN-DX)
+                                   TO W-SIN-SUM
+           ELSE
+               COMPUTE W-SIN-DOUBLE = W-SIN-DIGIT(W-SIN-DX) * 2
+
+               IF      W-SIN-DOUBLE > 9
+                   SUBTRACT 9      FROM W-SIN-DOUBLE
+               END-IF
+
+               ADD  W-SIN-DOUBLE   TO W-SIN-SUM
+           END-IF
+           .
+       SUB-9043-EXIT.
            EXIT.
       /
        SUB-9901-CALL-FAKRAND.
       *----------------------
 
            CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
            .
        SUB-9901-EXIT.
            EXIT.
