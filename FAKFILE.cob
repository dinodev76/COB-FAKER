@@ -0,0 +1,252 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKFILE.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-FILE-STEM-LEN         PIC S9(4)  COMP.
+       01  W-FILE-EXT-LEN          PIC S9(4)  COMP.
+       01  W-FILE-POS              PIC S9(4)  COMP.
+       01  W-FILE-SUFFIX-NO        PIC 9(04).
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKFILEW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKFILE  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+
+           EVALUATE TRUE
+             WHEN FILE-FILENAME
+               PERFORM SUB-9010-FILENAME THRU SUB-9010-EXIT
+
+             WHEN FILE-MIME-TYPE
+               PERFORM SUB-9020-MIME-TYPE THRU SUB-9020-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKFILE function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKFILE completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKFILE ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9010-FILENAME.
+      *-------------------
+
+      **** Builds "stem_####.ext" - a stem and an extension are each
+      **** drawn from their own equal-probability table, the random
+      **** numeric suffix is a plain ranged draw (the same way
+      **** FAKFIN's amount is) rather than a table pick, so it is not
+      **** logged to FAKER-INFO-OCCS.
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB     =  FAKRAND-RANDOM-NO
+                                       * FILE-NAME-STEM-CNT
+                                       + 1
+
+           SET  FI-DX            UP BY 1
+           MOVE 'FILE-NAME-STEMS'
+                                    TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO   TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB        TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE 1                   TO W-FILE-POS
+
+           COMPUTE W-FILE-STEM-LEN  =
+                       FUNCTION LENGTH(
+                           FUNCTION TRIM(
+                               FILE-NAME-STEM(W-RANDOM-SUB)))
+
+           MOVE FILE-NAME-STEM(W-RANDOM-SUB)
+                                    TO W-FAKER-RESULT
+                                        (W-FILE-POS : W-FILE-STEM-LEN)
+
+           ADD  W-FILE-STEM-LEN     TO W-FILE-POS
+
+           MOVE '_'                 TO W-FAKER-RESULT(W-FILE-POS : 1)
+           ADD  1                   TO W-FILE-POS
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-FILE-SUFFIX-NO = FAKRAND-RANDOM-NO * 10000
+
+           MOVE W-FILE-SUFFIX-NO    TO W-FAKER-RESULT(W-FILE-POS : 4)
+
+           ADD  4                   TO W-FILE-POS
+
+           MOVE '.'                 TO W-FAKER-RESULT(W-FILE-POS : 1)
+           ADD  1                   TO W-FILE-POS
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB     =  FAKRAND-RANDOM-NO
+                                       * FILE-TYPE-CNT
+                                       + 1
+
+           SET  FI-DX            UP BY 1
+           MOVE 'FILE-TYPE-FORMATS'
+                                    TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO   TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB        TO FAKER-TABLE-ENTRY(FI-DX)
+
+           COMPUTE W-FILE-EXT-LEN   =
+                       FUNCTION LENGTH(
+                           FUNCTION TRIM(
+                               FILE-TYPE-EXTENSION(W-RANDOM-SUB)))
+
+           MOVE FILE-TYPE-EXTENSION(W-RANDOM-SUB)
+                                    TO W-FAKER-RESULT
+                                        (W-FILE-POS : W-FILE-EXT-LEN)
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9020-MIME-TYPE.
+      *--------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB     =  FAKRAND-RANDOM-NO
+                                       * FILE-TYPE-CNT
+                                       + 1
+
+           SET  FI-DX            UP BY 1
+           MOVE 'FILE-TYPE-FORMATS'
+                                    TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO   TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB        TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE FILE-TYPE-MIME(W-RANDOM-SUB)
+                                    TO W-FAKER-RESULT
+           .
+       SUB-9020-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
