@@ -42,6 +42,8 @@
        01  W-POINTER               PIC S9(4)  COMP.
        01  W-HASH                  PIC X(01)       VALUE '#'.
        01  W-PERCENT               PIC X(01)       VALUE '%'.
+       01  W-AT-SIGN               PIC X(01)       VALUE '@'.
+       01  W-RANDOM-LETTER-ORD     PIC 9(3)   COMP.
        01  W-FAKRAND-PROG          PIC X(8)        VALUE 'FAKRAND'.
 
        01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
@@ -103,7 +105,14 @@
 
            MOVE W-FAKER-RESULT     TO FAKER-RESULT
 
-           PERFORM SUB-2100-SEPARATE-FIELDS THRU SUB-2100-EXIT
+      **** The AREA-CODE/PREFIX/SUFFIX/EXTENSION split below only
+      **** makes sense for NANP-style numbers - UK numbers have no
+      **** equivalent breakdown, so FAKER-TELEPHONE is left blank
+      **** for those and only the full FAKER-RESULT text is returned.
+
+           IF      NOT COUNTRY-UK
+               PERFORM SUB-2100-SEPARATE-FIELDS THRU SUB-2100-EXIT
+           END-IF
            .
        SUB-2000-EXIT.
            EXIT.
@@ -148,21 +157,66 @@
 
            PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
-           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+           SET  FI-DX           UP BY 1
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+
+      **** Canada dials on the same NANP plan as the US, so only 'UK'
+      **** needs its own international format table here.
+
+           EVALUATE TRUE
+             WHEN COUNTRY-UK     IN L-PARAMETER
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * TELEPHONE-NUMBER-FORMAT-UK-CNT
+                                      + 1
+
+               MOVE 'TELEPHONE-UK'  TO FAKER-TABLE(FI-DX)
+               MOVE W-RANDOM-SUB     TO FAKER-TABLE-ENTRY(FI-DX)
+
+               MOVE TELEPHONE-NUMBER-FORMAT-UK(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+               PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+                   VARYING W-SUB-D FROM 1 BY 1
+                     UNTIL W-SUB-D >
+                             LENGTH OF TELEPHONE-NUMBER-FORMAT-UK
+
+             WHEN TELEPHONE-ADVERTISING
+                                   IN L-PARAMETER
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * TELEPHONE-NUMBER-FORMAT-ADV-CNT
+                                      + 1
+
+               MOVE 'TELEPHONE-ADVERTISING'
+                                   TO FAKER-TABLE(FI-DX)
+               MOVE W-RANDOM-SUB     TO FAKER-TABLE-ENTRY(FI-DX)
+
+               MOVE TELEPHONE-NUMBER-FORMAT-ADV(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+               PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+                   VARYING W-SUB-D FROM 1 BY 1
+                     UNTIL W-SUB-D >
+                             LENGTH OF TELEPHONE-NUMBER-FORMAT-ADV
+
+             WHEN OTHER
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
                                       * TELEPHONE-NUMBER-FORMAT-CNT
                                       + 1
 
-           SET  FI-DX           UP BY 1
-           MOVE 'TELEPHONE'        TO FAKER-TABLE(FI-DX)
-           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
-           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+               MOVE 'TELEPHONE'      TO FAKER-TABLE(FI-DX)
+               MOVE W-RANDOM-SUB     TO FAKER-TABLE-ENTRY(FI-DX)
 
-           MOVE TELEPHONE-NUMBER-FORMAT(W-RANDOM-SUB)
+               MOVE TELEPHONE-NUMBER-FORMAT(W-RANDOM-SUB)
                                    TO W-FAKER-RESULT
 
-           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
-               VARYING W-SUB-D FROM 1 BY 1
-                 UNTIL W-SUB-D > LENGTH OF TELEPHONE-NUMBER-FORMAT
+               PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+                   VARYING W-SUB-D FROM 1 BY 1
+                     UNTIL W-SUB-D >
+                             LENGTH OF TELEPHONE-NUMBER-FORMAT
+           END-EVALUATE
            .
        SUB-9010-EXIT.
            EXIT.
@@ -172,23 +226,33 @@
 
            IF      W-FAKER-RESULT(W-SUB-D : 1) NOT = W-HASH
            AND                                       W-PERCENT
+           AND                                       W-AT-SIGN
                GO TO SUB-9810-EXIT
            END-IF
 
            PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
-           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
-               COMPUTE W-RANDOM-DIG
+           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-AT-SIGN
+               COMPUTE W-RANDOM-LETTER-ORD
+                                   =  FAKRAND-RANDOM-NO
+                                      * 26
+                                      + 66
+               MOVE FUNCTION CHAR(W-RANDOM-LETTER-ORD)
+                                   TO W-FAKER-RESULT(W-SUB-D : 1)
+           ELSE
+               IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 9
                                       + 1
-           ELSE       
-               COMPUTE W-RANDOM-DIG
+               ELSE
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 10
-           END-IF
+               END-IF
 
-           MOVE W-RANDOM-DIG       TO W-FAKER-RESULT(W-SUB-D : 1)
+               MOVE W-RANDOM-DIG   TO W-FAKER-RESULT(W-SUB-D : 1)
+           END-IF
            .
        SUB-9810-EXIT.
            EXIT.
@@ -197,6 +261,13 @@
       *----------------------
 
            CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
            .
        SUB-9901-EXIT.
            EXIT.
