@@ -0,0 +1,291 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKVEHI.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       01  W-HASH                  PIC X(01)       VALUE '#'.
+       01  W-AT-SIGN               PIC X(01)       VALUE '@'.
+       01  W-FAKRAND-PROG          PIC X(8)        VALUE 'FAKRAND'.
+       01  W-RANDOM-LETTER-ORD     PIC 9(3)   COMP.
+
+       01  W-VEHICLE-VIN           PIC X(17).
+       01  FILLER REDEFINES W-VEHICLE-VIN.
+           05  W-VEHICLE-VIN-CHAR  PIC X(01)       OCCURS 17.
+
+       01  W-VEHICLE-VIN-LETTER-SW PIC X(01).
+
+       01  W-VIN-DX                PIC S9(4)  COMP.
+       01  W-VIN-VALUE             PIC S9(4)  COMP.
+       01  W-VIN-SUM               PIC S9(4)  COMP.
+       01  W-VIN-QUOTIENT          PIC S9(4)  COMP.
+       01  W-VIN-REMAINDER         PIC S9(4)  COMP.
+       01  W-VIN-CHECK-DIGIT       PIC 9(01).
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKVEHIW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKVEHI  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+
+           EVALUATE TRUE
+             WHEN VEHICLE-VIN
+               PERFORM SUB-9010-VIN THRU SUB-9010-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKVEHI function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKVEHI completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKVEHI ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9010-VIN.
+      *-------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * VEHICLE-VIN-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'VEHICLE-VIN'      TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE VEHICLE-VIN-FORMAT(W-RANDOM-SUB)
+                                   TO W-VEHICLE-VIN
+
+           PERFORM SUB-9810-REPLACE-CHAR THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF W-VEHICLE-VIN
+
+           PERFORM SUB-9820-COMPUTE-CHECK-DIGIT THRU SUB-9820-EXIT
+
+           MOVE W-VEHICLE-VIN      TO W-FAKER-RESULT
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9810-REPLACE-CHAR.
+      *----------------------
+
+           IF      W-VEHICLE-VIN-CHAR(W-SUB-D) NOT = W-HASH
+           AND                                       W-AT-SIGN
+               GO TO SUB-9810-EXIT
+           END-IF
+
+           IF      W-VEHICLE-VIN-CHAR(W-SUB-D) = W-HASH
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-RANDOM-DIG
+                                   =  FAKRAND-RANDOM-NO
+                                      * 10
+
+               MOVE W-RANDOM-DIG   TO W-VEHICLE-VIN-CHAR(W-SUB-D)
+           ELSE
+
+      **** I, O and Q are never used in a VIN, so as not to be
+      **** confused with 1, 0 and 0 - redraw until the letter drawn
+      **** is none of them.
+
+               MOVE 'I'            TO W-VEHICLE-VIN-LETTER-SW
+
+               PERFORM UNTIL W-VEHICLE-VIN-LETTER-SW NOT = 'I'
+                       AND   W-VEHICLE-VIN-LETTER-SW NOT = 'O'
+                       AND   W-VEHICLE-VIN-LETTER-SW NOT = 'Q'
+                   PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+                   COMPUTE W-RANDOM-LETTER-ORD
+                                   =  FAKRAND-RANDOM-NO
+                                      * 26
+                                      + 66
+                   MOVE FUNCTION CHAR(W-RANDOM-LETTER-ORD)
+                                   TO W-VEHICLE-VIN-LETTER-SW
+               END-PERFORM
+
+               MOVE W-VEHICLE-VIN-LETTER-SW
+                                   TO W-VEHICLE-VIN-CHAR(W-SUB-D)
+           END-IF
+           .
+       SUB-9810-EXIT.
+           EXIT.
+      /
+       SUB-9820-COMPUTE-CHECK-DIGIT.
+      *------------------------------
+
+      **** ISO 3779: transliterate each of the 17 characters to its
+      **** check value, multiply by its position weight (position 9,
+      **** the check digit position, carries weight 0), sum and take
+      **** the sum modulo 11 - 10 maps to 'X', otherwise the digit
+      **** itself is the check character.
+
+           MOVE 0                  TO W-VIN-SUM
+
+           PERFORM SUB-9821-ADD-WEIGHTED-VALUE THRU SUB-9821-EXIT
+               VARYING W-VIN-DX FROM 1 BY 1
+                 UNTIL W-VIN-DX > 17
+
+           DIVIDE W-VIN-SUM        BY 11
+                               GIVING W-VIN-QUOTIENT
+                            REMAINDER W-VIN-REMAINDER
+
+           IF      W-VIN-REMAINDER = 10
+               MOVE 'X'            TO W-VEHICLE-VIN-CHAR(9)
+           ELSE
+               MOVE W-VIN-REMAINDER
+                                   TO W-VIN-CHECK-DIGIT
+               MOVE W-VIN-CHECK-DIGIT
+                                   TO W-VEHICLE-VIN-CHAR(9)
+           END-IF
+           .
+       SUB-9820-EXIT.
+           EXIT.
+      /
+       SUB-9821-ADD-WEIGHTED-VALUE.
+      *------------------------------
+
+           IF      W-VEHICLE-VIN-CHAR(W-VIN-DX) IS NUMERIC
+               MOVE W-VEHICLE-VIN-CHAR(W-VIN-DX)
+                                   TO W-VIN-VALUE
+           ELSE
+               SET  VL-DX          TO 1
+               SEARCH VEHICLE-VIN-LETTER-VALUE-OCCS
+                   WHEN VEHICLE-VIN-LETTER(VL-DX) =
+                            W-VEHICLE-VIN-CHAR(W-VIN-DX)
+                       MOVE VEHICLE-VIN-LETTER-VALUE(VL-DX)
+                                   TO W-VIN-VALUE
+               END-SEARCH
+           END-IF
+
+           COMPUTE W-VIN-SUM       =  W-VIN-SUM
+                                      + W-VIN-VALUE
+                                      * VEHICLE-VIN-WEIGHT(W-VIN-DX)
+           .
+       SUB-9821-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
