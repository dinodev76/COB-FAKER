@@ -27,6 +27,9 @@
       *---------------------
 
        FILE-CONTROL.
+           SELECT WGTFILE         ASSIGN 'Data\FAKCOMP Weights.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-WGTFILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -34,12 +37,34 @@
        FILE SECTION.
       *-------------
 
+       FD  WGTFILE.
+
+      **** Optional per-table weight override, read once at start-up
+      **** by SUB-1150-READ-WEIGHT-OVERRIDES - see there.  Missing
+      **** file means no overrides, the same convention FAKERGEN uses
+      **** for its own optional CTLFILE.
+
+       01  WGTFILE-REC.
+           05  WGT-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  WGT-ENTRY           PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WGT-WEIGHT          PIC 9(01)V9(9).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
        COPY FAKERWS1.
 
+       COPY FAKERWS2.
+
+       01  W-WGTFILE-STATUS        PIC X(02).
+
+       01  W-WGTFILE-EOF-SW        PIC X(01)       VALUE 'N'.
+           88  W-WGTFILE-EOF                       VALUE 'Y'.
+
        01  W-FAKPERS-PROG          PIC X(08)       VALUE 'FAKPERS'.
+       01  W-FAKTXID-PROG          PIC X(08)       VALUE 'FAKTXID'.
        01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
 
        01  W-FORMAT-ENTRY          PIC X(04).
@@ -102,6 +127,8 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+           PERFORM SUB-1150-READ-WEIGHT-OVERRIDES THRU SUB-1150-EXIT
+
            PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
            .
        SUB-1000-EXIT.
@@ -121,14 +148,73 @@
            .
        SUB-1100-EXIT.
            EXIT.
+      /
+       SUB-1150-READ-WEIGHT-OVERRIDES.
+      *-------------------------------
+
+      **** Lets a test cycle tune the mix of generated company-name
+      **** formats without a recompile.  Each WGTFILE record names
+      **** one of this program's weighted tables by the same literal
+      **** name FAKER-INFO-OCCS reports it under, the 1-based entry
+      **** within that table, and the replacement weight -
+      **** SUB-1100-SUM-WEIGHTS then totals the overridden weights
+      **** along with everything else.  A missing file, or a record
+      **** naming a table this program doesn't own, is not an error.
+
+           OPEN INPUT WGTFILE
+
+           IF      W-WGTFILE-STATUS = '00'
+               PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+
+               PERFORM SUB-1170-APPLY-OVERRIDE THRU SUB-1170-EXIT
+                   UNTIL W-WGTFILE-EOF
+
+               CLOSE WGTFILE
+           END-IF
+           .
+       SUB-1150-EXIT.
+           EXIT.
+      /
+       SUB-1160-READ-WGTFILE.
+      *----------------------
+
+           READ WGTFILE
+               AT END
+                   SET  W-WGTFILE-EOF
+                                   TO TRUE
+           END-READ
+           .
+       SUB-1160-EXIT.
+           EXIT.
+      /
+       SUB-1170-APPLY-OVERRIDE.
+      *------------------------
+
+           EVALUATE WGT-TABLE
+             WHEN 'FORMATS-COMPANY'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-COMPANY-CNT
+                   MOVE WGT-WEIGHT TO FORMAT-COMPANY-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+           .
+       SUB-1170-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
 
-           MOVE 0                  
+           MOVE 0
              TO FAKER-INFO-CNT     IN L-PARAMETER
-           MOVE LOW-VALUES         
+           MOVE LOW-VALUES
              TO FAKER-INFO-OCCS    IN L-PARAMETER
+           SET  FI-DX
+             TO FAKER-INFO-CNT     IN L-PARAMETER
 
            EVALUATE TRUE
              WHEN COMPANY-COMPANY  IN L-PARAMETER
@@ -137,6 +223,11 @@
              WHEN COMPANY-SUFFIX   IN L-PARAMETER
                PERFORM SUB-9020-SUFFIX THRU SUB-9020-EXIT
 
+             WHEN COMPANY-PROFILE  IN L-PARAMETER
+               PERFORM SUB-9030-PROFILE THRU SUB-9030-EXIT
+
+               GO TO SUB-2000-EXIT
+
              WHEN OTHER
                SET  FAKER-UNKNOWN-FUNCTION
                                    IN L-PARAMETER
@@ -261,6 +352,81 @@
            .
        SUB-9020-EXIT.
            EXIT.
+      /
+       SUB-9030-PROFILE.
+      *-----------------
+
+      **** Company name - a single surname via FAKPERS, the same
+      **** {LN} token FORMATS-COMPANY's templates use:
+
+           PERFORM SUB-9200-LAST-NAME THRU SUB-9200-EXIT
+
+           SET  FI-DX           UP BY 1
+           MOVE W-TABLE-1          TO FAKER-TABLE   IN L-PARAMETER
+                                                         (FI-DX)
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO FAKER-COMPANY-NAME IN L-PARAMETER
+
+      **** Company suffix:
+
+           PERFORM SUB-9020-SUFFIX THRU SUB-9020-EXIT
+
+           SET  FI-DX           UP BY 1
+           MOVE W-TABLE-1          TO FAKER-TABLE   IN L-PARAMETER
+                                                         (FI-DX)
+
+           PERFORM SUB-9800-FIND-RANDOM-COMPANY THRU SUB-9800-EXIT
+
+           MOVE W-FAKER-RESULT     TO FAKER-COMPANY-SUFFIX
+                                      IN L-PARAMETER
+
+      **** Employer ID number - delegate to FAKTXID the same way
+      **** SUB-9200-LAST-NAME above delegates to FAKPERS:
+
+           SET  TAXID-EIN          IN W-FAKER-PARAMETER
+             TO TRUE
+
+           CALL W-FAKTXID-PROG  USING W-FAKER-PARAMETER
+
+           MOVE FAKER-RESULT       IN W-FAKER-PARAMETER
+             TO FAKER-COMPANY-EIN  IN L-PARAMETER
+
+      **** Industry classification code (SIC):
+
+           PERFORM SUB-9040-INDUSTRY THRU SUB-9040-EXIT
+
+           SET  FI-DX           UP BY 1
+           MOVE W-TABLE-1          TO FAKER-TABLE   IN L-PARAMETER
+                                                         (FI-DX)
+
+           PERFORM SUB-9800-FIND-RANDOM-COMPANY THRU SUB-9800-EXIT
+
+           MOVE W-FAKER-RESULT     TO FAKER-COMPANY-INDUSTRY-CODE
+                                      IN L-PARAMETER
+
+           STRING FUNCTION TRIM(FAKER-COMPANY-NAME IN L-PARAMETER)
+                  ' '
+                  FUNCTION TRIM(FAKER-COMPANY-SUFFIX IN L-PARAMETER)
+                            DELIMITED SIZE
+                                 INTO FAKER-RESULT IN L-PARAMETER
+
+           SET  FAKER-INFO-CNT     IN L-PARAMETER
+             TO FI-DX
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9040-INDUSTRY.
+      *------------------
+
+           MOVE 'INDUSTRY-CODES'   TO W-TABLE-1
+
+           SET  ADDRESS OF L-COMPANY-TABLE-1
+             TO ADDRESS OF INDUSTRY-CODES
+           .
+       SUB-9040-EXIT.
+           EXIT.
       /
        SUB-9200-LAST-NAME.
       *-------------------
@@ -301,6 +467,13 @@
       *----------------------
 
            CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
            .
        SUB-9901-EXIT.
            EXIT.
