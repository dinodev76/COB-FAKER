@@ -0,0 +1,191 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKFIN.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-AMOUNT-MIN             PIC S9(7)V9(2)
+                                              COMP.
+       01  W-AMOUNT-MAX             PIC S9(7)V9(2)
+                                              COMP.
+       01  W-AMOUNT                 PIC S9(7)V9(2)
+                                              COMP.
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKFINW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKFIN   compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+
+           EVALUATE TRUE
+             WHEN FINANCE-AMOUNT
+               PERFORM SUB-9010-AMOUNT THRU SUB-9010-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKFIN function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKFIN completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKFIN ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9010-AMOUNT.
+      *----------------
+
+      **** A zero/zero min/max (the default) draws from the published
+      **** 0.00 thru 9999999.99 range; any other min/max the caller
+      **** supplies is used as-is.
+
+           IF      FAKER-AMOUNT-MIN IN L-PARAMETER = 0
+           AND     FAKER-AMOUNT-MAX IN L-PARAMETER = 0
+               MOVE AMOUNT-RANGE-DEFAULT-MIN
+                                   TO W-AMOUNT-MIN
+               MOVE AMOUNT-RANGE-DEFAULT-MAX
+                                   TO W-AMOUNT-MAX
+           ELSE
+               MOVE FAKER-AMOUNT-MIN
+                                   IN L-PARAMETER
+                                   TO W-AMOUNT-MIN
+               MOVE FAKER-AMOUNT-MAX
+                                   IN L-PARAMETER
+                                   TO W-AMOUNT-MAX
+           END-IF
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-AMOUNT        =  FAKRAND-RANDOM-NO
+                                      * (W-AMOUNT-MAX - W-AMOUNT-MIN)
+                                      + W-AMOUNT-MIN
+
+           MOVE W-AMOUNT           TO FORMAT-AMOUNT
+
+           MOVE FORMAT-AMOUNT      TO W-FAKER-RESULT
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
