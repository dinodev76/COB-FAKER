@@ -0,0 +1,437 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2026-08-09  1.1      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKINET.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       COPY FAKERWS2.
+
+       01  W-HASH                  PIC X(01)       VALUE '#'.
+       01  W-PERCENT               PIC X(01)       VALUE '%'.
+       01  W-FAKPERS-PROG          PIC X(08)       VALUE 'FAKPERS'.
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-FORMAT-ENTRY          PIC X(04).
+           88  W-FORMAT-ENTRY-IS-FORMAT            VALUE '  '.
+
+       01  W-FAKER-PARAMETER.      COPY FAKERLNK
+                              REPLACING ==FI-DX== BY ==W-FI-DX==.
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKINETW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+
+       COPY FAKERLS1.
+
+       01  L-INTERNET-TABLE-1.
+           05  L-INTERNET-ENTRY-CNT-1
+                                   PIC S9(4)  COMP.
+           05  L-INTERNET-OCCS-1.
+               10  FILLER                          OCCURS 20
+                                                   INDEXED L-I-DX-1.
+                   15  L-INTERNET-ENTRY-1
+                                   PIC X(14).
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKINET  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-SUM-WEIGHTS.
+      *---------------------
+
+           PERFORM VARYING FE-DX FROM 1 BY 1
+                     UNTIL FE-DX > FORMAT-EMAIL-CNT
+               ADD  FORMAT-EMAIL-WEIGHT(FE-DX)
+                 TO FORMAT-EMAIL-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FU-DX FROM 1 BY 1
+                     UNTIL FU-DX > FORMAT-USERNAME-CNT
+               ADD  FORMAT-USERNAME-WEIGHT(FU-DX)
+                 TO FORMAT-USERNAME-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FU2-DX FROM 1 BY 1
+                     UNTIL FU2-DX > FORMAT-URL-CNT
+               ADD  FORMAT-URL-WEIGHT(FU2-DX)
+                 TO FORMAT-URL-WEIGHT-TOT
+           END-PERFORM
+
+      D    DISPLAY 'FAKINET weight totals: '
+      D    DISPLAY '    ' FORMAT-EMAIL-WEIGHT-TOT
+      D    DISPLAY '    ' FORMAT-USERNAME-WEIGHT-TOT
+      D    DISPLAY '    ' FORMAT-URL-WEIGHT-TOT
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0
+             TO FAKER-INFO-CNT     IN L-PARAMETER
+           MOVE LOW-VALUES
+             TO FAKER-INFO-OCCS    IN L-PARAMETER
+
+           EVALUATE TRUE
+             WHEN INTERNET-EMAIL   IN L-PARAMETER
+               PERFORM SUB-9010-EMAIL THRU SUB-9010-EXIT
+
+             WHEN INTERNET-USERNAME
+                                   IN L-PARAMETER
+               PERFORM SUB-9020-USERNAME THRU SUB-9020-EXIT
+
+             WHEN INTERNET-URL     IN L-PARAMETER
+               PERFORM SUB-9030-URL THRU SUB-9030-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKINET function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           ADD  1
+             TO FAKER-INFO-CNT     IN L-PARAMETER
+           SET  FI-DX
+             TO FAKER-INFO-CNT     IN L-PARAMETER
+           MOVE W-TABLE-1
+             TO FAKER-TABLE        IN L-PARAMETER(FI-DX)
+
+           IF      W-TABLE-1(1:8) = 'FORMATS-'
+               PERFORM SUB-2100-FORMAT THRU SUB-2100-EXIT
+
+               IF      NOT FAKER-RESPONSE-GOOD
+                                   IN L-PARAMETER
+                   GO TO SUB-2000-EXIT
+               END-IF
+           ELSE
+               PERFORM SUB-9800-FIND-RANDOM-INTERNET THRU SUB-9800-EXIT
+
+               MOVE W-FAKER-RESULT
+                 TO FAKER-RESULT   IN L-PARAMETER
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       COPY FAKERPD1.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D                            IN L-PARAMETER
+      D        DISPLAY 'FAKINET completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKINET ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                            IN L-PARAMETER
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D                            IN L-PARAMETER
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9000-EXAMINE-FIND-FORMAT.
+      *-----------------------------
+
+           EVALUATE W-FORMAT-ENTRY
+             WHEN 'DM'
+               PERFORM SUB-9040-DOMAIN THRU SUB-9040-EXIT
+
+             WHEN 'EN'
+               PERFORM SUB-9050-EMAIL-NUMBER THRU SUB-9050-EXIT
+
+             WHEN 'PW'
+               PERFORM SUB-9060-PATH-WORD THRU SUB-9060-EXIT
+
+             WHEN 'FN'
+               PERFORM SUB-9070-FIRST-NAME THRU SUB-9070-EXIT
+
+             WHEN 'LN'
+               PERFORM SUB-9080-LAST-NAME THRU SUB-9080-EXIT
+
+             WHEN OTHER
+               MOVE SPACES         TO W-TABLE-1
+               SET  FAKER-UNKNOWN-FORMAT
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKINET format "'
+                       W-FORMAT-ENTRY
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-9000-EXIT
+           END-EVALUATE
+
+           ADD  1
+             TO FAKER-INFO-CNT     IN L-PARAMETER
+           SET  FI-DX
+             TO FAKER-INFO-CNT     IN L-PARAMETER
+           MOVE W-TABLE-1
+             TO FAKER-TABLE        IN L-PARAMETER(FI-DX)
+
+           IF      W-TABLE-1 = 'FIRST-NAME'
+           OR                  'LAST-NAME'
+               MOVE FUNCTION LOWER-CASE(FAKER-RESULT
+                                   IN W-FAKER-PARAMETER)
+                 TO W-FAKER-RESULT
+           ELSE
+               PERFORM SUB-9800-FIND-RANDOM-INTERNET THRU SUB-9800-EXIT
+           END-IF
+           .
+       SUB-9000-EXIT.
+           EXIT.
+      /
+       SUB-9010-EMAIL.
+      *---------------
+
+           MOVE 'FORMATS-EMAIL'    TO W-TABLE-1
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-EMAIL
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9020-USERNAME.
+      *------------------
+
+           MOVE 'FORMATS-USERNAME' TO W-TABLE-1
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-USERNAME
+           .
+       SUB-9020-EXIT.
+           EXIT.
+      /
+       SUB-9030-URL.
+      *-------------
+
+           MOVE 'FORMATS-URL'      TO W-TABLE-1
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-URL
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9040-DOMAIN.
+      *----------------
+
+           MOVE 'INTERNET-DOMAINS' TO W-TABLE-1
+
+           SET  ADDRESS OF L-INTERNET-TABLE-1
+             TO ADDRESS OF INTERNET-DOMAINS
+           .
+       SUB-9040-EXIT.
+           EXIT.
+      /
+       SUB-9050-EMAIL-NUMBER.
+      *----------------------
+
+           MOVE 'INTERNET-NUMBER-FORMATS'
+                                   TO W-TABLE-1
+
+           SET  ADDRESS OF L-INTERNET-TABLE-1
+             TO ADDRESS OF INTERNET-NUMBER-FORMATS
+           .
+       SUB-9050-EXIT.
+           EXIT.
+      /
+       SUB-9060-PATH-WORD.
+      *-------------------
+
+           MOVE 'INTERNET-PATH-WORDS'
+                                   TO W-TABLE-1
+
+           SET  ADDRESS OF L-INTERNET-TABLE-1
+             TO ADDRESS OF INTERNET-PATH-WORDS
+           .
+       SUB-9060-EXIT.
+           EXIT.
+      /
+       SUB-9070-FIRST-NAME.
+      *--------------------
+
+           MOVE 'FIRST-NAME'        TO W-TABLE-1
+           SET  PERSON-FIRST-NAME   IN W-FAKER-PARAMETER
+             TO TRUE
+
+           CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+           .
+       SUB-9070-EXIT.
+           EXIT.
+      /
+       SUB-9080-LAST-NAME.
+      *-------------------
+
+           MOVE 'LAST-NAME'         TO W-TABLE-1
+           SET  PERSON-LAST-NAME    IN W-FAKER-PARAMETER
+             TO TRUE
+
+           CALL W-FAKPERS-PROG  USING W-FAKER-PARAMETER
+           .
+       SUB-9080-EXIT.
+           EXIT.
+      /
+       COPY FAKERPD2.
+      /
+       SUB-9800-FIND-RANDOM-INTERNET.
+      *------------------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * L-INTERNET-ENTRY-CNT-1
+                                      + 1
+
+           MOVE W-RANDOM-SUB       TO FAKER-RANDOM-NO-SUB
+                                        IN L-PARAMETER(FI-DX)
+                                      W-FOUND-DX
+                                      FAKER-TABLE-ENTRY
+                                        IN L-PARAMETER(FI-DX)
+
+           MOVE L-INTERNET-ENTRY-1(W-FOUND-DX)
+                                   TO W-FAKER-RESULT
+
+           MOVE 0                  TO W-DIGIT-CNT
+
+           INSPECT W-FAKER-RESULT
+                             TALLYING W-DIGIT-CNT
+                              FOR ALL W-HASH
+                                      W-PERCENT
+
+           IF      W-DIGIT-CNT > 0
+               PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+                   VARYING W-SUB-D FROM 1 BY 1
+                     UNTIL W-SUB-D > LENGTH OF W-FAKER-RESULT
+           END-IF
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9810-REPLACE-DIGIT.
+      *-----------------------
+
+           IF      W-FAKER-RESULT(W-SUB-D : 1) NOT = W-HASH
+           AND                                       W-PERCENT
+               GO TO SUB-9810-EXIT
+           END-IF
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
+               COMPUTE W-RANDOM-DIG
+                                   =  FAKRAND-RANDOM-NO
+                                      * 9
+                                      + 1
+           ELSE
+               COMPUTE W-RANDOM-DIG
+                                   =  FAKRAND-RANDOM-NO
+                                      * 10
+           END-IF
+
+           MOVE W-RANDOM-DIG       TO W-FAKER-RESULT(W-SUB-D : 1)
+           .
+       SUB-9810-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
