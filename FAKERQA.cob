@@ -0,0 +1,677 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKERQA.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT FRQFILE        ASSIGN 'Data\FAKERGEN Frequency.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT RPTFILE        ASSIGN 'Data\FAKERQA Report.txt'
+                                       ORGANIZATION LINE SEQUENTIAL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  FRQFILE.
+
+       01  FRQFILE-REC.
+           05  FRQ-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  FRQ-ENTRY           PIC 9(04).
+
+       FD  RPTFILE.
+
+       01  RPTFILE-HDR-REC.
+           05  RH-RECORD-TYPE      PIC X(01)      VALUE 'H'.
+           05  FILLER              PIC X(01).
+           05  RH-RUN-DATE         PIC X(10).
+           05  FILLER              PIC X(01).
+           05  RH-RUN-TIME         PIC X(08).
+
+       01  RPTFILE-TRL-REC.
+           05  RT-RECORD-TYPE      PIC X(01)      VALUE 'T'.
+           05  FILLER              PIC X(01).
+           05  RT-DETAIL-COUNT     PIC 9(09).
+
+      **** One line per (table, entry) combination FRQFILE recorded a
+      **** pick against, most-recently-read table last.  RPT-EXPECTED
+      **** and RPT-VARIANCE show 'N/A' for any table SUB-9220 doesn't
+      **** recognise - see the note there for which tables those are.
+
+       01  RPTFILE-REC.
+           05  RPT-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  RPT-ENTRY           PIC Z,ZZ9.
+           05  FILLER              PIC X(01).
+           05  RPT-OBSERVED-CNT    PIC Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(01).
+           05  RPT-OBSERVED-PCT    PIC ZZ9.99.
+           05  FILLER              PIC X(01).
+           05  RPT-EXPECTED-PCT    PIC X(08).
+           05  FILLER              PIC X(01).
+           05  RPT-VARIANCE-PCT    PIC X(08).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-FRQFILE-RECS          PIC 9(09)  COMP VALUE 0.
+       01  W-RPTFILE-RECS          PIC 9(09)  COMP VALUE 0.
+       01  W-DISP-NUM              PIC ZZ,ZZ9.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-EOF                               VALUE 'Y'.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-YYYY-MM-DD
+                                   PIC 9(08).
+           05  W-CURRENT-HH-MM-SS-HS
+                                   PIC 9(08).
+           05  FILLER              PIC X(05).
+
+       01  FILLER REDEFINES W-CURRENT-DATE.
+           05  W-CURRENT-YYYY      PIC 9(04).
+           05  W-CURRENT-MM        PIC 9(02).
+           05  W-CURRENT-DD        PIC 9(02).
+           05  W-CURRENT-HH        PIC 9(02).
+           05  W-CURRENT-MIN       PIC 9(02).
+           05  W-CURRENT-SS        PIC 9(02).
+           05  FILLER              PIC X(07).
+
+      **** The weighted-table copybooks shared with FAKADDR/FAKPERS/
+      **** FAKINET/FAKCOMP, COPYd here for their configured weights -
+      **** see SUB-1100-SUM-WEIGHTS and SUB-9220-LOOKUP-EXPECTED. Not
+      **** every provider has one of these - BANK, TAXID and TELEPHONE
+      **** draw every format with equal probability and carry no
+      **** WEIGHT field at all (see FAKBANKW/FAKTXIDW/FAKPHONW), so
+      **** there is no configured weight for those tables to compare
+      **** observed frequency against in the first place.
+
+       COPY FAKADDRW.
+       COPY FAKPERSW.
+       COPY FAKINETW.
+       COPY FAKCOMPW.
+
+      **** Observed-frequency accumulator: one cache slot per distinct
+      **** FRQ-TABLE name seen on FRQFILE, built the first time that
+      **** name is seen - see SUB-9110-FIND-TABLE-SLOT, which uses the
+      **** same linear SEARCH AT END idiom FAKERPD2's weighted-table
+      **** cache does.  75 slots is comfortably more than the number
+      **** of distinct table names FAKRAND can ever report.  1000
+      **** entries per slot covers the largest table in the system
+      **** (LAST-NAMES).
+
+       01  W-QA-TABLE-CNT          PIC S9(4)  COMP VALUE 0.
+
+       01  W-QA-TABLE-OCCS.
+           05  W-QA-TABLE              OCCURS 75
+                                       INDEXED W-QT-DX.
+               10  W-QA-TABLE-NAME     PIC X(30).
+               10  W-QA-TABLE-TOTAL    PIC 9(09)  COMP.
+               10  W-QA-ENTRY-COUNT    PIC 9(09)  COMP
+                                       OCCURS 1000.
+
+       01  W-QE-DX                 PIC S9(4)  COMP.
+
+       01  W-QA-OBSERVED-RAW       PIC S999V99.
+       01  W-QA-EXPECTED-RAW       PIC S999V99.
+       01  W-QA-EXPECTED-PCT       PIC ZZ9.99.
+       01  W-QA-VARIANCE-RAW       PIC S999V99.
+       01  W-QA-VARIANCE-PCT       PIC -ZZ9.99.
+
+       01  W-QA-EXPECTED-SW        PIC X(01)       VALUE 'N'.
+           88  W-QA-EXPECTED-FOUND                 VALUE 'Y'.
+           88  W-QA-EXPECTED-NOT-FOUND             VALUE 'N'.
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-9100-READ-FRQFILE THRU SUB-9100-EXIT
+
+           PERFORM SUB-2000-ACCUMULATE THRU SUB-2000-EXIT
+               UNTIL W-EOF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKERQA  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
+
+           OPEN INPUT  FRQFILE
+                OUTPUT RPTFILE
+
+           PERFORM SUB-1200-WRITE-HEADER THRU SUB-1200-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-SUM-WEIGHTS.
+      *---------------------
+
+      **** Real weight totals aren't carried in the copybooks
+      **** themselves (they default to zero there) - each table's
+      **** owning program sums them at its own start-up, and FAKERQA
+      **** does the same here for every table it compares observed
+      **** frequency against.
+
+           PERFORM VARYING FC-DX IN FORMATS-CITY FROM 1 BY 1
+                     UNTIL FC-DX IN FORMATS-CITY > FORMAT-CITY-CNT
+               ADD  FORMAT-CITY-WEIGHT(FC-DX IN FORMATS-CITY)
+                 TO FORMAT-CITY-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FSN-DX FROM 1 BY 1
+                     UNTIL FSN-DX > FORMAT-STREET-NAME-CNT
+               ADD  FORMAT-STREET-NAME-WEIGHT(FSN-DX)
+                 TO FORMAT-STREET-NAME-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FSA-DX FROM 1 BY 1
+                     UNTIL FSA-DX > FORMAT-STREET-ADDR-CNT
+               ADD  FORMAT-STREET-ADDR-WEIGHT(FSA-DX)
+                 TO FORMAT-STREET-ADDR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FA-DX FROM 1 BY 1
+                     UNTIL FA-DX > FORMAT-ADDRESS-CNT
+               ADD  FORMAT-ADDRESS-WEIGHT(FA-DX)
+                 TO FORMAT-ADDRESS-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FF-DX FROM 1 BY 1
+                     UNTIL FF-DX > FORMAT-FEMALE-CNT
+               ADD  FORMAT-FEMALE-WEIGHT(FF-DX)
+                 TO FORMAT-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FM-DX FROM 1 BY 1
+                     UNTIL FM-DX > FORMAT-MALE-CNT
+               ADD  FORMAT-MALE-WEIGHT(FM-DX)
+                 TO FORMAT-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FNF-DX FROM 1 BY 1
+                     UNTIL FNF-DX > FIRST-NAME-FEMALE-CNT
+               ADD  FIRST-NAME-FEMALE-WEIGHT(FNF-DX)
+                 TO FIRST-NAME-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FNM-DX FROM 1 BY 1
+                     UNTIL FNM-DX > FIRST-NAME-MALE-CNT
+               ADD  FIRST-NAME-MALE-WEIGHT(FNM-DX)
+                 TO FIRST-NAME-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING LN-DX FROM 1 BY 1
+                     UNTIL LN-DX > LAST-NAME-CNT
+               ADD  LAST-NAME-WEIGHT(LN-DX)
+                 TO LAST-NAME-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PF-DX IN PREFIXES-FEMALE FROM 1 BY 1
+                     UNTIL PF-DX IN PREFIXES-FEMALE > PREFIX-FEMALE-CNT
+               ADD  PREFIX-FEMALE-WEIGHT(PF-DX IN PREFIXES-FEMALE)
+                 TO PREFIX-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PM-DX FROM 1 BY 1
+                     UNTIL PM-DX > PREFIX-MALE-CNT
+               ADD  PREFIX-MALE-WEIGHT(PM-DX)
+                 TO PREFIX-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING SF-DX FROM 1 BY 1
+                     UNTIL SF-DX > SUFFIX-FEMALE-CNT
+               ADD  SUFFIX-FEMALE-WEIGHT(SF-DX)
+                 TO SUFFIX-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING SM-DX FROM 1 BY 1
+                     UNTIL SM-DX > SUFFIX-MALE-CNT
+               ADD  SUFFIX-MALE-WEIGHT(SM-DX)
+                 TO SUFFIX-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING JT-DX FROM 1 BY 1
+                     UNTIL JT-DX > JOB-TITLE-CNT
+               ADD  JOB-TITLE-WEIGHT(JT-DX)
+                 TO JOB-TITLE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FE-DX FROM 1 BY 1
+                     UNTIL FE-DX > FORMAT-EMAIL-CNT
+               ADD  FORMAT-EMAIL-WEIGHT(FE-DX)
+                 TO FORMAT-EMAIL-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FU-DX FROM 1 BY 1
+                     UNTIL FU-DX > FORMAT-USERNAME-CNT
+               ADD  FORMAT-USERNAME-WEIGHT(FU-DX)
+                 TO FORMAT-USERNAME-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FU2-DX FROM 1 BY 1
+                     UNTIL FU2-DX > FORMAT-URL-CNT
+               ADD  FORMAT-URL-WEIGHT(FU2-DX)
+                 TO FORMAT-URL-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FC-DX IN FORMATS-COMPANY FROM 1 BY 1
+                     UNTIL FC-DX IN FORMATS-COMPANY
+                           > FORMAT-COMPANY-CNT
+               ADD  FORMAT-COMPANY-WEIGHT(FC-DX IN FORMATS-COMPANY)
+                 TO FORMAT-COMPANY-WEIGHT-TOT
+           END-PERFORM
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1200-WRITE-HEADER.
+      *----------------------
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           MOVE SPACES             TO RPTFILE-HDR-REC
+           MOVE 'H'                TO RH-RECORD-TYPE
+
+           STRING W-CURRENT-YYYY   '-'
+                  W-CURRENT-MM     '-'
+                  W-CURRENT-DD     DELIMITED SIZE
+                                      INTO RH-RUN-DATE
+
+           STRING W-CURRENT-HH     ':'
+                  W-CURRENT-MIN    ':'
+                  W-CURRENT-SS     DELIMITED SIZE
+                                      INTO RH-RUN-TIME
+
+           WRITE RPTFILE-HDR-REC
+           .
+       SUB-1200-EXIT.
+           EXIT.
+      /
+       SUB-2000-ACCUMULATE.
+      *--------------------
+
+           PERFORM SUB-9110-FIND-TABLE-SLOT THRU SUB-9110-EXIT
+
+           IF      FRQ-ENTRY NUMERIC
+           AND     FRQ-ENTRY > 0
+           AND     FRQ-ENTRY <= 1000
+               ADD  1              TO W-QA-ENTRY-COUNT(W-QT-DX,
+                                                         FRQ-ENTRY)
+               ADD  1              TO W-QA-TABLE-TOTAL(W-QT-DX)
+           END-IF
+
+           PERFORM SUB-9100-READ-FRQFILE THRU SUB-9100-EXIT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE FRQFILE
+
+           PERFORM SUB-9200-WRITE-TABLE THRU SUB-9200-EXIT
+               VARYING W-QT-DX FROM 1 BY 1
+                 UNTIL W-QT-DX > W-QA-TABLE-CNT
+
+           MOVE SPACES             TO RPTFILE-TRL-REC
+           MOVE 'T'                TO RT-RECORD-TYPE
+           MOVE W-RPTFILE-RECS     TO RT-DETAIL-COUNT
+
+           WRITE RPTFILE-TRL-REC
+
+           CLOSE RPTFILE
+
+           MOVE W-FRQFILE-RECS     TO W-DISP-NUM
+           DISPLAY 'FRQFILE records read:   '
+                   W-DISP-NUM
+
+           MOVE W-RPTFILE-RECS     TO W-DISP-NUM
+           DISPLAY 'RPTFILE lines written:  '
+                   W-DISP-NUM
+
+           DISPLAY 'FAKERQA completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9100-READ-FRQFILE.
+      *----------------------
+
+           READ FRQFILE
+               AT END
+                   SET  W-EOF      TO TRUE
+               NOT AT END
+                   ADD  1          TO W-FRQFILE-RECS
+           END-READ
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9110-FIND-TABLE-SLOT.
+      *-------------------------
+
+      **** Finds the cache slot accumulating observed counts for the
+      **** table named in FRQ-TABLE, building a new one the first
+      **** time this run sees that table name - the same SEARCH AT
+      **** END idiom FAKERPD2's weighted-table cache uses.
+
+           SET  W-QT-DX            TO 1
+           SEARCH W-QA-TABLE
+               AT END
+                   PERFORM SUB-9111-BUILD-TABLE-SLOT THRU SUB-9111-EXIT
+               WHEN W-QA-TABLE-NAME(W-QT-DX) = FRQ-TABLE
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9111-BUILD-TABLE-SLOT.
+      *--------------------------
+
+           ADD  1                  TO W-QA-TABLE-CNT
+           SET  W-QT-DX            TO W-QA-TABLE-CNT
+
+           MOVE FRQ-TABLE          TO W-QA-TABLE-NAME(W-QT-DX)
+           .
+       SUB-9111-EXIT.
+           EXIT.
+      /
+       SUB-9200-WRITE-TABLE.
+      *---------------------
+
+           PERFORM SUB-9210-WRITE-ENTRY-LINE THRU SUB-9210-EXIT
+               VARYING W-QE-DX FROM 1 BY 1
+                 UNTIL W-QE-DX > 1000
+           .
+       SUB-9200-EXIT.
+           EXIT.
+      /
+       SUB-9210-WRITE-ENTRY-LINE.
+      *------------------------
+
+           IF      W-QA-ENTRY-COUNT(W-QT-DX, W-QE-DX) > 0
+               MOVE SPACES         TO RPTFILE-REC
+               MOVE W-QA-TABLE-NAME(W-QT-DX)
+                                   TO RPT-TABLE
+               MOVE W-QE-DX        TO RPT-ENTRY
+               MOVE W-QA-ENTRY-COUNT(W-QT-DX, W-QE-DX)
+                                   TO RPT-OBSERVED-CNT
+
+               COMPUTE W-QA-OBSERVED-RAW ROUNDED =
+                       W-QA-ENTRY-COUNT(W-QT-DX, W-QE-DX) * 100
+                           / W-QA-TABLE-TOTAL(W-QT-DX)
+               MOVE W-QA-OBSERVED-RAW
+                                   TO RPT-OBSERVED-PCT
+
+               SET  W-QA-EXPECTED-NOT-FOUND
+                                   TO TRUE
+
+               PERFORM SUB-9220-LOOKUP-EXPECTED THRU SUB-9220-EXIT
+
+               IF      W-QA-EXPECTED-FOUND
+                   MOVE W-QA-EXPECTED-RAW
+                                   TO W-QA-EXPECTED-PCT
+                   MOVE W-QA-EXPECTED-PCT
+                                   TO RPT-EXPECTED-PCT
+
+                   SUBTRACT W-QA-EXPECTED-RAW FROM W-QA-OBSERVED-RAW
+                                   GIVING W-QA-VARIANCE-RAW
+                   MOVE W-QA-VARIANCE-RAW
+                                   TO W-QA-VARIANCE-PCT
+                   MOVE W-QA-VARIANCE-PCT
+                                   TO RPT-VARIANCE-PCT
+               ELSE
+                   MOVE 'N/A'      TO RPT-EXPECTED-PCT
+                   MOVE 'N/A'      TO RPT-VARIANCE-PCT
+               END-IF
+
+               WRITE RPTFILE-REC
+
+               ADD  1              TO W-RPTFILE-RECS
+           END-IF
+           .
+       SUB-9210-EXIT.
+           EXIT.
+      /
+       SUB-9220-LOOKUP-EXPECTED.
+      *-------------------------
+
+      **** Looks up the configured weight for the table/entry this
+      **** report line is describing, for the default-locale weighted
+      **** tables FAKERQA knows the shape of.  The en-GB/es-ES/fr-FR
+      **** locale variants of the name tables in FAKPERSW, and any
+      **** other table name FAKRAND might report, fall through to
+      **** WHEN OTHER and are reported observed-only - the run is
+      **** still useful QA evidence for them, just without a
+      **** configured-weight comparison.
+
+           EVALUATE W-QA-TABLE-NAME(W-QT-DX)
+               WHEN 'FORMATS-CITY'
+                   IF      W-QE-DX <= FORMAT-CITY-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-CITY-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-CITY-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-STREET-NAME'
+                   IF      W-QE-DX <= FORMAT-STREET-NAME-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-STREET-NAME-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-STREET-NAME-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-STREET-ADDR'
+                   IF      W-QE-DX <= FORMAT-STREET-ADDR-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-STREET-ADDR-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-STREET-ADDR-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-ADDRESS'
+                   IF      W-QE-DX <= FORMAT-ADDRESS-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-ADDRESS-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-ADDRESS-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-FEMALE'
+                   IF      W-QE-DX <= FORMAT-FEMALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-FEMALE-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-FEMALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-MALE'
+                   IF      W-QE-DX <= FORMAT-MALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-MALE-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-MALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FIRST-NAMES-FEMALE'
+                   IF      W-QE-DX <= FIRST-NAME-FEMALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FIRST-NAME-FEMALE-WEIGHT(W-QE-DX) * 100
+                                   / FIRST-NAME-FEMALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FIRST-NAMES-MALE'
+                   IF      W-QE-DX <= FIRST-NAME-MALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FIRST-NAME-MALE-WEIGHT(W-QE-DX) * 100
+                                   / FIRST-NAME-MALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'LAST-NAMES'
+                   IF      W-QE-DX <= LAST-NAME-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               LAST-NAME-WEIGHT(W-QE-DX) * 100
+                                   / LAST-NAME-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'PREFIXES-FEMALE'
+                   IF      W-QE-DX <= PREFIX-FEMALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               PREFIX-FEMALE-WEIGHT(W-QE-DX) * 100
+                                   / PREFIX-FEMALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'PREFIXES-MALE'
+                   IF      W-QE-DX <= PREFIX-MALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               PREFIX-MALE-WEIGHT(W-QE-DX) * 100
+                                   / PREFIX-MALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'SUFFIXES-FEMALE'
+                   IF      W-QE-DX <= SUFFIX-FEMALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               SUFFIX-FEMALE-WEIGHT(W-QE-DX) * 100
+                                   / SUFFIX-FEMALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'SUFFIXES-MALE'
+                   IF      W-QE-DX <= SUFFIX-MALE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               SUFFIX-MALE-WEIGHT(W-QE-DX) * 100
+                                   / SUFFIX-MALE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'JOB-TITLES'
+                   IF      W-QE-DX <= JOB-TITLE-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               JOB-TITLE-WEIGHT(W-QE-DX) * 100
+                                   / JOB-TITLE-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-EMAIL'
+                   IF      W-QE-DX <= FORMAT-EMAIL-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-EMAIL-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-EMAIL-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-USERNAME'
+                   IF      W-QE-DX <= FORMAT-USERNAME-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-USERNAME-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-USERNAME-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-URL'
+                   IF      W-QE-DX <= FORMAT-URL-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-URL-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-URL-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN 'FORMATS-COMPANY'
+                   IF      W-QE-DX <= FORMAT-COMPANY-CNT
+                       COMPUTE W-QA-EXPECTED-RAW ROUNDED =
+                               FORMAT-COMPANY-WEIGHT(W-QE-DX) * 100
+                                   / FORMAT-COMPANY-WEIGHT-TOT
+                       SET  W-QA-EXPECTED-FOUND
+                                   TO TRUE
+                   END-IF
+
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       SUB-9220-EXIT.
+           EXIT.
