@@ -0,0 +1,198 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKERLOG.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT GNRTFILE             ASSIGN 'Data\FAKERGEN Output.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-GNRTFILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+      **** FAKERLOG only cares about the H and T type-coded records
+      **** FAKERGEN writes at the start and end of a run; the detail
+      **** records in between (fixed-width or CSV) are skipped on the
+      **** way through, so this record is wide enough to cover either
+      **** shape without needing to know which one is in effect.
+
+       FD  GNRTFILE.
+
+       01  GNRTFILE-REC            PIC X(320).
+
+       01  GNRTFILE-HDR-REC REDEFINES GNRTFILE-REC.
+           05  H-RECORD-TYPE       PIC X(01).
+           05  FILLER              PIC X(01).
+           05  H-RUN-DATE          PIC X(10).
+           05  FILLER              PIC X(01).
+           05  H-RUN-TIME          PIC X(08).
+           05  FILLER              PIC X(01).
+           05  H-SEED-NO           PIC 9(09).
+           05  FILLER              PIC X(289).
+
+       01  GNRTFILE-TRL-REC REDEFINES GNRTFILE-REC.
+           05  T-RECORD-TYPE       PIC X(01).
+           05  FILLER              PIC X(01).
+           05  T-DETAIL-COUNT      PIC 9(09).
+           05  FILLER              PIC X(309).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       01  W-GNRTFILE-STATUS        PIC X(02).
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-EOF                                VALUE 'Y'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-HDR-FOUND                          VALUE 'Y'.
+
+       01  FILLER                   PIC X(01)       VALUE 'N'.
+           88  W-TRL-FOUND                          VALUE 'Y'.
+
+       01  W-SAVE-RUN-DATE          PIC X(10).
+       01  W-SAVE-RUN-TIME          PIC X(08).
+       01  W-SAVE-SEED-NO           PIC 9(09).
+       01  W-SAVE-DETAIL-COUNT      PIC 9(09).
+
+       01  W-ERROR-MSG              PIC X(21)       VALUE
+           '**** FAKERLOG error: '.
+
+       01  W-COMPILED-DATE.
+           05  W-COMPILED-DATE-YYYY
+                                   PIC X(04).
+           05  W-COMPILED-DATE-MM  PIC X(02).
+           05  W-COMPILED-DATE-DD  PIC X(02).
+           05  W-COMPILED-TIME-HH  PIC X(02).
+           05  W-COMPILED-TIME-MM  PIC X(02).
+           05  W-COMPILED-TIME-SS  PIC X(02).
+           05  FILLER              PIC X(07).
+      /
+       PROCEDURE DIVISION.
+      *===================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+               UNTIL W-EOF
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           STOP RUN.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKERLOG compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           OPEN INPUT GNRTFILE
+
+           IF      W-GNRTFILE-STATUS NOT = '00'
+               DISPLAY W-ERROR-MSG
+                       'cannot open GNRTFILE, status '
+                       W-GNRTFILE-STATUS
+               SET  W-EOF          TO TRUE
+           END-IF
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           READ GNRTFILE
+               AT END
+                   SET  W-EOF      TO TRUE
+               NOT AT END
+                   IF      H-RECORD-TYPE = 'H'
+                       SET  W-HDR-FOUND
+                                   TO TRUE
+                       MOVE H-RUN-DATE TO W-SAVE-RUN-DATE
+                       MOVE H-RUN-TIME TO W-SAVE-RUN-TIME
+                       MOVE H-SEED-NO  TO W-SAVE-SEED-NO
+                   END-IF
+
+      **** The trailer is the last record in the file, so its count
+      **** simply keeps getting overwritten until EOF confirms which
+      **** one actually was last.
+
+                   IF      T-RECORD-TYPE = 'T'
+                       SET  W-TRL-FOUND
+                                   TO TRUE
+                       MOVE T-DETAIL-COUNT
+                                   TO W-SAVE-DETAIL-COUNT
+                   END-IF
+           END-READ
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+           CLOSE GNRTFILE
+
+           IF      W-HDR-FOUND
+               DISPLAY 'GNRTFILE run date/time:   '
+                       W-SAVE-RUN-DATE
+                       ' '
+                       W-SAVE-RUN-TIME
+               DISPLAY 'GNRTFILE run seed:        '
+                       W-SAVE-SEED-NO
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'no header record found'
+           END-IF
+
+           IF      W-TRL-FOUND
+               DISPLAY 'GNRTFILE detail count:    '
+                       W-SAVE-DETAIL-COUNT
+           ELSE
+               DISPLAY W-ERROR-MSG
+                       'no trailer record found - run may be incomplete'
+           END-IF
+
+           DISPLAY 'FAKERLOG completed'
+           .
+       SUB-3000-EXIT.
+           EXIT.
