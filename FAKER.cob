@@ -28,6 +28,10 @@
       *---------------------
 
        FILE-CONTROL.
+
+           SELECT AUDTFILE       ASSIGN 'Data\FAKER Audit.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-AUDTFILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -35,6 +39,32 @@
        FILE SECTION.
       *-------------
 
+      **** One record per FAKER call (see SUB-2000-PROCESS), opened
+      **** once on the first call and left open for the life of the
+      **** run - FAKER is a subprogram with no notion of "last call",
+      **** so the runtime closes AUDTFILE for us at STOP RUN the same
+      **** way it would any other file a long-running batch job left
+      **** open.  Durable, always-on traceability for "where did this
+      **** value come from" - every caller gets it for free, with no
+      **** FAKERGEN/FAKERTST-side file handling of their own.
+
+       FD  AUDTFILE.
+
+       01  AUDTFILE-REC.
+           05  AUDT-RUN-DATE       PIC X(10).
+           05  FILLER              PIC X(01).
+           05  AUDT-RUN-TIME       PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUDT-CALLING-PROGRAM
+                                   PIC X(08).
+           05  FILLER              PIC X(01).
+           05  AUDT-PROVIDER-FUNCTION
+                                   PIC X(30).
+           05  FILLER              PIC X(01).
+           05  AUDT-SEED-NO        PIC 9(09).
+           05  FILLER              PIC X(01).
+           05  AUDT-RESPONSE-CODE  PIC 9(04).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
@@ -43,14 +73,23 @@
        01  W-FAKADDR-PROG          PIC X(08)       VALUE 'FAKADDR'.
        01  W-FAKBANK-PROG          PIC X(08)       VALUE 'FAKBANK'.
        01  W-FAKCOMP-PROG          PIC X(08)       VALUE 'FAKCOMP'.
+       01  W-FAKINET-PROG          PIC X(08)       VALUE 'FAKINET'.
        01  W-FAKPERS-PROG          PIC X(08)       VALUE 'FAKPERS'.
        01  W-FAKPHON-PROG          PIC X(08)       VALUE 'FAKPHON'.
        01  W-FAKTXID-PROG          PIC X(08)       VALUE 'FAKTXID'.
+       01  W-FAKVEHI-PROG          PIC X(08)       VALUE 'FAKVEHI'.
+       01  W-FAKBARC-PROG          PIC X(08)       VALUE 'FAKBARC'.
+       01  W-FAKFIN-PROG           PIC X(08)       VALUE 'FAKFIN'.
+       01  W-FAKLORM-PROG          PIC X(08)       VALUE 'FAKLORM'.
+       01  W-FAKFILE-PROG          PIC X(08)       VALUE 'FAKFILE'.
+       01  W-FAKCOLR-PROG          PIC X(08)       VALUE 'FAKCOLR'.
 
        01  FILLER                  PIC X(01)       VALUE 'Y'.
            88  W-FIRST-CALL                        VALUE 'Y'.
            88  W-NOT-FIRST-CALL                    VALUE 'N'.
 
+       01  W-AUDTFILE-STATUS       PIC X(02).
+
        01  W-COMPILED-DATE.
            05  W-COMPILED-DATE-YYYY
                                    PIC X(04).
@@ -61,6 +100,22 @@
            05  W-COMPILED-TIME-SS  PIC X(02).
            05  FILLER              PIC X(07).
 
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-YYYY-MM-DD
+                                   PIC 9(08).
+           05  W-CURRENT-HH-MM-SS-HS
+                                   PIC 9(08).
+           05  FILLER              PIC X(05).
+
+       01  FILLER REDEFINES W-CURRENT-DATE.
+           05  W-CURRENT-YYYY      PIC 9(04).
+           05  W-CURRENT-MM        PIC 9(02).
+           05  W-CURRENT-DD        PIC 9(02).
+           05  W-CURRENT-HH        PIC 9(02).
+           05  W-CURRENT-MIN       PIC 9(02).
+           05  W-CURRENT-SS        PIC 9(02).
+           05  FILLER              PIC X(07).
+
        01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
       /
        LINKAGE SECTION.
@@ -92,6 +147,7 @@
                                       FAKER-RESULT
                                       FAKER-RESULT-FIELDS
            MOVE 0                  TO FAKER-INFO-CNT
+                                      FAKER-RESOLVED-SEED-NO
            MOVE LOW-VALUES         TO FAKER-INFO-OCCS
 
            IF      FAKER-SEED-NO > 0
@@ -104,7 +160,7 @@
            END-IF
 
            SET W-NOT-FIRST-CALL    TO TRUE
-           MOVE FUNCTION WHEN-COMPILED 
+           MOVE FUNCTION WHEN-COMPILED
                                    TO W-COMPILED-DATE
 
            DISPLAY 'FAKER    compiled on '
@@ -114,6 +170,11 @@
                W-COMPILED-TIME-HH   ':'
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
+
+           OPEN EXTEND AUDTFILE
+           IF      W-AUDTFILE-STATUS NOT = '00'
+               OPEN OUTPUT AUDTFILE
+           END-IF
            .
        SUB-1000-EXIT.
            EXIT.
@@ -135,6 +196,9 @@
              WHEN 'COMPANY'
                CALL W-FAKCOMP-PROG
                                 USING L-PARAMETER
+             WHEN 'INTERNET'
+               CALL W-FAKINET-PROG
+                                USING L-PARAMETER
              WHEN 'PERSON'
                CALL W-FAKPERS-PROG
                                 USING L-PARAMETER
@@ -144,6 +208,24 @@
              WHEN 'TELEPHONE'
                CALL W-FAKPHON-PROG
                                 USING L-PARAMETER
+             WHEN 'VEHICLE'
+               CALL W-FAKVEHI-PROG
+                                USING L-PARAMETER
+             WHEN 'BARCODE'
+               CALL W-FAKBARC-PROG
+                                USING L-PARAMETER
+             WHEN 'FINANCE'
+               CALL W-FAKFIN-PROG
+                                USING L-PARAMETER
+             WHEN 'LOREM'
+               CALL W-FAKLORM-PROG
+                                USING L-PARAMETER
+             WHEN 'FILE'
+               CALL W-FAKFILE-PROG
+                                USING L-PARAMETER
+             WHEN 'COLOR'
+               CALL W-FAKCOLR-PROG
+                                USING L-PARAMETER
              WHEN OTHER
                SET  FAKER-UNKNOWN-PROVIDER
                                    TO TRUE
@@ -152,6 +234,32 @@
                        '"'  DELIMITED SIZE
                                  INTO FAKER-RESPONSE-MSG
            END-EVALUATE
+
+           MOVE FUNCTION CURRENT-DATE
+                               TO W-CURRENT-DATE
+
+           MOVE SPACES         TO AUDTFILE-REC
+
+           STRING W-CURRENT-YYYY '-'
+                  W-CURRENT-MM   '-'
+                  W-CURRENT-DD   DELIMITED SIZE
+                                    INTO AUDT-RUN-DATE
+
+           STRING W-CURRENT-HH   ':'
+                  W-CURRENT-MIN  ':'
+                  W-CURRENT-SS   DELIMITED SIZE
+                                    INTO AUDT-RUN-TIME
+
+           MOVE FAKER-CALLING-PROGRAM
+                               TO AUDT-CALLING-PROGRAM
+           MOVE FAKER-PROVIDER-FUNCTION
+                               TO AUDT-PROVIDER-FUNCTION
+           MOVE FAKER-RESOLVED-SEED-NO
+                               TO AUDT-SEED-NO
+           MOVE FAKER-RESPONSE-CODE
+                               TO AUDT-RESPONSE-CODE
+
+           WRITE AUDTFILE-REC
            .
        SUB-2000-EXIT.
            EXIT.
@@ -177,7 +285,10 @@
            MOVE FAKER-SEED-NO      TO FAKRAND-SEED-NO
            MOVE FAKER-SEED-TEXT    TO FAKRAND-SEED-TEXT
 
-           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
 
            MOVE 0                  TO FAKER-SEED-NO
            MOVE SPACES             TO FAKER-SEED-TEXT
