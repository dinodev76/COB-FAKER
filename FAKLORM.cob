@@ -0,0 +1,256 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKLORM.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-LOREM-TARGET          PIC S9(4)  COMP.
+       01  W-LOREM-WORD-LEN        PIC S9(4)  COMP.
+       01  W-LOREM-POS             PIC S9(4)  COMP.
+       01  W-LOREM-WORD-CNT        PIC S9(4)  COMP.
+
+       01  FILLER                  PIC X(01)       VALUE 'N'.
+           88  W-LOREM-DONE                        VALUE 'Y'.
+           88  W-LOREM-NOT-DONE                     VALUE 'N'.
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKLORMW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKLORM  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+
+           EVALUATE TRUE
+             WHEN LOREM-IPSUM
+               PERFORM SUB-9010-LOREM-IPSUM THRU SUB-9010-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKLORM function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKLORM completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKLORM ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9010-LOREM-IPSUM.
+      *----------------------
+
+      **** A zero length (the default) draws 20 words, or 80
+      **** characters if FAKER-LOREM-UNIT asks for characters.
+
+           IF      FAKER-LOREM-LENGTH  IN L-PARAMETER = 0
+               IF      LOREM-UNIT-CHARS IN L-PARAMETER
+                   MOVE LENGTH OF W-FAKER-RESULT
+                                   TO W-LOREM-TARGET
+               ELSE
+                   MOVE 20         TO W-LOREM-TARGET
+               END-IF
+           ELSE
+               MOVE FAKER-LOREM-LENGTH
+                                   IN L-PARAMETER
+                                   TO W-LOREM-TARGET
+           END-IF
+
+           MOVE SPACES              TO W-FAKER-RESULT
+           MOVE 1                   TO W-LOREM-POS
+           MOVE 0                   TO W-LOREM-WORD-CNT
+           SET  W-LOREM-NOT-DONE    TO TRUE
+
+           PERFORM SUB-9011-APPEND-WORD THRU SUB-9011-EXIT
+               UNTIL W-LOREM-DONE
+
+           IF      LOREM-UNIT-CHARS IN L-PARAMETER
+           AND     W-LOREM-TARGET < LENGTH OF W-FAKER-RESULT
+               MOVE SPACES          TO W-FAKER-RESULT
+                                        (W-LOREM-TARGET + 1 : )
+           END-IF
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9011-APPEND-WORD.
+      *----------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB     =  FAKRAND-RANDOM-NO
+                                       * LOREM-IPSUM-WORD-CNT
+                                       + 1
+
+           SET  FI-DX            UP BY 1
+           MOVE 'LOREM-IPSUM-WORDS'
+                                    TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO   TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB        TO FAKER-TABLE-ENTRY(FI-DX)
+
+           IF      W-LOREM-WORD-CNT NOT = 0
+               MOVE ' '             TO W-FAKER-RESULT(W-LOREM-POS : 1)
+               ADD  1               TO W-LOREM-POS
+           END-IF
+
+           COMPUTE W-LOREM-WORD-LEN =
+                       FUNCTION LENGTH(
+                           FUNCTION TRIM(
+                               LOREM-IPSUM-WORD(W-RANDOM-SUB)))
+
+      **** Checked here, before the word is written, rather than after -
+      **** W-FAKER-RESULT is a fixed 80-byte field (CopyBooks/
+      **** FAKERWS1.cpy) and a word that would cross its end would
+      **** otherwise get silently truncated mid-word by the reference
+      **** modification below instead of being left off cleanly.
+
+           IF      W-LOREM-POS + W-LOREM-WORD-LEN - 1
+                                    > LENGTH OF W-FAKER-RESULT
+               SET  W-LOREM-DONE    TO TRUE
+               GO TO SUB-9011-EXIT
+           END-IF
+
+           MOVE LOREM-IPSUM-WORD(W-RANDOM-SUB)
+                                    TO W-FAKER-RESULT
+                                        (W-LOREM-POS : W-LOREM-WORD-LEN)
+
+           ADD  W-LOREM-WORD-LEN    TO W-LOREM-POS
+           ADD  1                   TO W-LOREM-WORD-CNT
+
+           EVALUATE TRUE
+             WHEN LOREM-UNIT-CHARS IN L-PARAMETER
+               IF      W-LOREM-POS - 1 >= W-LOREM-TARGET
+               OR      W-LOREM-POS > LENGTH OF W-FAKER-RESULT
+                   SET  W-LOREM-DONE
+                                    TO TRUE
+               END-IF
+             WHEN OTHER
+               IF      W-LOREM-WORD-CNT >= W-LOREM-TARGET
+               OR      W-LOREM-POS > LENGTH OF W-FAKER-RESULT
+                   SET  W-LOREM-DONE
+                                    TO TRUE
+               END-IF
+           END-EVALUATE
+           .
+       SUB-9011-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
