@@ -39,10 +39,30 @@
 
        01  W-MAX-SEED-NO           PIC 9(9)   COMP VALUE 2147483645.
        01  W-SEED-NO               PIC 9(9)   COMP.
+       01  W-STARTUP-SEED-NO       PIC 9(9)   COMP.
        01  W-RANDOM-NO             PIC V9(9)  COMP.
        01  W-SUB                   PIC S9(04) COMP.
        01  W-CRC32-PROG            PIC X(08)       VALUE 'CRC32'.
 
+      **** Working storage for the combined three-stream generator
+      **** offered as a high-period alternative to FUNCTION RANDOM
+      **** for very large FAKERGEN runs - see SUB-2200-HIGH-PERIOD
+      **** below.  W-HP-SEEDED stays 'N' until the three streams have
+      **** been lazily seeded from W-STARTUP-SEED-NO on first use.
+
+       01  W-HP-SEEDED-SW          PIC X(01)       VALUE 'N'.
+           88  W-HP-SEEDED                         VALUE 'Y'.
+           88  W-HP-NOT-SEEDED                     VALUE 'N'.
+
+       01  W-HP-STREAM-X           PIC 9(9)   COMP.
+       01  W-HP-STREAM-Y           PIC 9(9)   COMP.
+       01  W-HP-STREAM-Z           PIC 9(9)   COMP.
+       01  W-HP-PRODUCT            PIC 9(9)   COMP.
+       01  W-HP-QUOTIENT           PIC 9(9)   COMP.
+       01  W-HP-SUM                PIC 9(1)V9(9)
+                                              COMP.
+       01  W-HP-SUM-INTEGER        PIC 9(1)   COMP.
+
        01  FILLER                  PIC X(01)       VALUE 'Y'.
            88  W-FIRST-CALL                        VALUE 'Y'.
            88  W-NOT-FIRST-CALL                    VALUE 'N'.
@@ -105,6 +125,8 @@
 
            MOVE FUNCTION CURRENT-DATE
                                    TO W-CURRENT-DATE
+           MOVE W-CURRENT-HH-MM-SS-HS
+                                   TO W-STARTUP-SEED-NO
            COMPUTE W-RANDOM-NO = FUNCTION RANDOM(W-CURRENT-HH-MM-SS-HS)
                                   * 999999999
            .
@@ -126,11 +148,19 @@
            END-EVALUATE
 
            IF      W-SEED-NO = 0
-               MOVE FUNCTION RANDOM
-                                   TO FAKRAND-RANDOM-NO 
+               IF      HIGH-PERIOD-RNG-ON
+                   PERFORM SUB-2200-HIGH-PERIOD THRU SUB-2200-EXIT
+                   MOVE 0          TO FAKRAND-RESOLVED-SEED-NO
+               ELSE
+                   MOVE FUNCTION RANDOM
+                                   TO FAKRAND-RANDOM-NO
+                   MOVE W-STARTUP-SEED-NO
+                                   TO FAKRAND-RESOLVED-SEED-NO
+               END-IF
            ELSE
                MOVE FUNCTION RANDOM(W-SEED-NO)
-                                   TO FAKRAND-RANDOM-NO 
+                                   TO FAKRAND-RANDOM-NO
+               MOVE W-SEED-NO      TO FAKRAND-RESOLVED-SEED-NO
            END-IF
 
            MOVE 0                  TO FAKRAND-SEED-NO
@@ -170,3 +200,73 @@
            .
        SUB-2100-EXIT.
            EXIT.
+      /
+       SUB-2200-HIGH-PERIOD.
+      *----------------------
+
+      **** Combined three-stream generator (Wichmann-Hill), offered
+      **** as a higher-period alternative to FUNCTION RANDOM for very
+      **** large runs.  Each stream is an independent multiplicative
+      **** congruential generator; combining three streams with
+      **** co-prime moduli gives an effective period around 6.95 x
+      **** 10**12 draws, far beyond a single FUNCTION RANDOM stream.
+      **** The streams are lazily seeded from W-STARTUP-SEED-NO the
+      **** first time this paragraph runs.
+
+           IF      W-HP-NOT-SEEDED
+               PERFORM SUB-2210-SEED-HIGH-PERIOD THRU SUB-2210-EXIT
+           END-IF
+
+           COMPUTE W-HP-PRODUCT    = 171 * W-HP-STREAM-X
+           DIVIDE  W-HP-PRODUCT BY 30269
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-X
+
+           COMPUTE W-HP-PRODUCT    = 172 * W-HP-STREAM-Y
+           DIVIDE  W-HP-PRODUCT BY 30307
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-Y
+
+           COMPUTE W-HP-PRODUCT    = 170 * W-HP-STREAM-Z
+           DIVIDE  W-HP-PRODUCT BY 30323
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-Z
+
+           COMPUTE W-HP-SUM = (W-HP-STREAM-X / 30269)
+                             + (W-HP-STREAM-Y / 30307)
+                             + (W-HP-STREAM-Z / 30323)
+
+           MOVE    W-HP-SUM        TO W-HP-SUM-INTEGER
+           SUBTRACT W-HP-SUM-INTEGER
+                                FROM W-HP-SUM
+           MOVE    W-HP-SUM        TO FAKRAND-RANDOM-NO
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       SUB-2210-SEED-HIGH-PERIOD.
+      *---------------------------
+
+      **** Splits W-STARTUP-SEED-NO into three seeds, one per stream,
+      **** each kept within 1 thru modulus-1 so the multiplicative
+      **** step above can never settle on zero and stick there.
+
+           SET  W-HP-SEEDED        TO TRUE
+
+           DIVIDE W-STARTUP-SEED-NO BY 30268
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-X
+           ADD  1                  TO W-HP-STREAM-X
+
+           DIVIDE W-STARTUP-SEED-NO BY 30306
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-Y
+           ADD  1                  TO W-HP-STREAM-Y
+
+           DIVIDE W-STARTUP-SEED-NO BY 30322
+                                GIVING W-HP-QUOTIENT
+                             REMAINDER W-HP-STREAM-Z
+           ADD  1                  TO W-HP-STREAM-Z
+           .
+       SUB-2210-EXIT.
+           EXIT.
