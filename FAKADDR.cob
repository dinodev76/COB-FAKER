@@ -27,6 +27,9 @@
       *---------------------
 
        FILE-CONTROL.
+           SELECT WGTFILE         ASSIGN 'Data\FAKADDR Weights.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-WGTFILE-STATUS.
       /
        DATA DIVISION.
       *==============
@@ -34,15 +37,49 @@
        FILE SECTION.
       *-------------
 
+       FD  WGTFILE.
+
+      **** Optional per-table weight override, read once at start-up
+      **** by SUB-1150-READ-WEIGHT-OVERRIDES - see there.  Missing
+      **** file means no overrides, the same convention FAKERGEN uses
+      **** for its own optional CTLFILE.
+
+       01  WGTFILE-REC.
+           05  WGT-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  WGT-ENTRY           PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WGT-WEIGHT          PIC 9(01)V9(9).
+
        WORKING-STORAGE SECTION.
       *------------------------
 
        COPY FAKERWS1.
 
+       COPY FAKERWS2.
+
+       01  W-WGTFILE-STATUS        PIC X(02).
+
+       01  W-WGTFILE-EOF-SW        PIC X(01)       VALUE 'N'.
+           88  W-WGTFILE-EOF                       VALUE 'Y'.
+
        01  W-POINTER               PIC S9(4)  COMP.
+       01  W-REMAIN-LEN            PIC S9(4)  COMP.
        01  W-POSTCODE              PIC 9(05).
+       01  W-RANGE-MIN              PIC 9(05).
+       01  W-RANGE-MAX              PIC 9(05).
+
+       01  W-STATE-TABLE-SW        PIC X(01)       VALUE 'N'.
+           88  W-STATE-TABLE                       VALUE 'Y'.
        01  W-HASH                  PIC X(01)       VALUE '#'.
        01  W-PERCENT               PIC X(01)       VALUE '%'.
+       01  W-AT-SIGN               PIC X(01)       VALUE '@'.
+       01  W-RANDOM-LETTER-ORD     PIC 9(3)   COMP.
+       01  W-ADDR-COUNTRY-NAME     PIC X(14).
+       01  W-LATITUDE              PIC S9(3)V9(6)
+                                              COMP.
+       01  W-LONGITUDE             PIC S9(3)V9(6)
+                                              COMP.
        01  W-FAKPERS-PROG          PIC X(08)       VALUE 'FAKPERS'.
        01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
 
@@ -108,6 +145,8 @@
                W-COMPILED-TIME-MM   ':'
                W-COMPILED-TIME-SS
 
+           PERFORM SUB-1150-READ-WEIGHT-OVERRIDES THRU SUB-1150-EXIT
+
            PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
            .
        SUB-1000-EXIT.
@@ -148,6 +187,87 @@
            .
        SUB-1100-EXIT.
            EXIT.
+      /
+       SUB-1150-READ-WEIGHT-OVERRIDES.
+      *-------------------------------
+
+      **** Lets a test cycle tune the mix of generated address formats
+      **** (more PO boxes, fewer street addresses, say) without a
+      **** recompile.  Each WGTFILE record names one of this
+      **** program's weighted tables by the same literal name
+      **** FAKER-INFO-OCCS reports it under, the 1-based entry within
+      **** that table, and the replacement weight - SUB-1100-SUM-
+      **** WEIGHTS then totals the overridden weights along with
+      **** everything else.  A missing file, or a record naming a
+      **** table this program doesn't own, is not an error.
+
+           OPEN INPUT WGTFILE
+
+           IF      W-WGTFILE-STATUS = '00'
+               PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+
+               PERFORM SUB-1170-APPLY-OVERRIDE THRU SUB-1170-EXIT
+                   UNTIL W-WGTFILE-EOF
+
+               CLOSE WGTFILE
+           END-IF
+           .
+       SUB-1150-EXIT.
+           EXIT.
+      /
+       SUB-1160-READ-WGTFILE.
+      *----------------------
+
+           READ WGTFILE
+               AT END
+                   SET  W-WGTFILE-EOF
+                                   TO TRUE
+           END-READ
+           .
+       SUB-1160-EXIT.
+           EXIT.
+      /
+       SUB-1170-APPLY-OVERRIDE.
+      *------------------------
+
+           EVALUATE WGT-TABLE
+             WHEN 'FORMATS-CITY'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-CITY-CNT
+                   MOVE WGT-WEIGHT TO FORMAT-CITY-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'FORMATS-STREET-NAME'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-STREET-NAME-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FORMAT-STREET-NAME-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FORMATS-STREET-ADDR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-STREET-ADDR-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FORMAT-STREET-ADDR-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FORMATS-ADDRESS'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-ADDRESS-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FORMAT-ADDRESS-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+           .
+       SUB-1170-EXIT.
+           EXIT.
       /
        SUB-2000-PROCESS.
       *-----------------
@@ -176,8 +296,15 @@
                                    IN L-PARAMETER        
                PERFORM SUB-9050-CITY-SUFFIX THRU SUB-9050-EXIT
 
+             WHEN ADDRESS-LATITUDE IN L-PARAMETER
+               PERFORM SUB-9210-LATITUDE THRU SUB-9210-EXIT
+
+             WHEN ADDRESS-LONGITUDE
+                                   IN L-PARAMETER
+               PERFORM SUB-9220-LONGITUDE THRU SUB-9220-EXIT
+
              WHEN ADDRESS-MILITARY-APO
-                                   IN L-PARAMETER        
+                                   IN L-PARAMETER
                PERFORM SUB-9060-MILITARY-APO THRU SUB-9060-EXIT
 
              WHEN ADDRESS-MILITARY-DPO
@@ -189,10 +316,15 @@
                PERFORM SUB-9080-MILITARY-SHIP-PREFIX THRU SUB-9080-EXIT
 
              WHEN ADDRESS-MILITARY-STATE-ABBR
-                                   IN L-PARAMETER        
+                                   IN L-PARAMETER
                PERFORM SUB-9090-MILITARY-STATE-ABBR THRU SUB-9090-EXIT
 
-             WHEN ADDRESS-POSTCODE IN L-PARAMETER       
+             WHEN ADDRESS-MILITARY-STATE-ZIP
+                                   IN L-PARAMETER
+               PERFORM SUB-9095-MILITARY-STATE-POSTCODE
+                                   THRU SUB-9095-EXIT
+
+             WHEN ADDRESS-POSTCODE IN L-PARAMETER
                PERFORM SUB-9100-POSTCODE THRU SUB-9100-EXIT
 
              WHEN ADDRESS-SECONDARY-ADDRESS 
@@ -246,7 +378,8 @@
            MOVE W-TABLE-1          
              TO FAKER-TABLE        IN L-PARAMETER(FI-DX)
 
-           IF      W-TABLE-1(1:8) = 'FORMATS-'
+           EVALUATE TRUE
+             WHEN W-TABLE-1(1:8) = 'FORMATS-'
                PERFORM SUB-2100-FORMAT THRU SUB-2100-EXIT
 
                IF      NOT FAKER-RESPONSE-GOOD
@@ -258,12 +391,18 @@
                                    IN L-PARAMETER
                    PERFORM SUB-2200-SEPARATE-FIELDS THRU SUB-2200-EXIT
                END-IF
-           ELSE
+
+             WHEN W-TABLE-1 = 'LATITUDE'
+             OR                 'LONGITUDE'
+               MOVE W-FAKER-RESULT
+                 TO FAKER-RESULT   IN L-PARAMETER
+
+             WHEN OTHER
                PERFORM SUB-9800-FIND-RANDOM-ADDRESS THRU SUB-9800-EXIT
 
-               MOVE W-FAKER-RESULT 
+               MOVE W-FAKER-RESULT
                  TO FAKER-RESULT   IN L-PARAMETER
-           END-IF
+           END-EVALUATE
            .
        SUB-2000-EXIT.
            EXIT.
@@ -273,6 +412,14 @@
        SUB-2200-SEPARATE-FIELDS.
       *------------------------
 
+      **** FAKER-RESULT holds the composite '{SA}\n{CT}, {SP}' text
+      **** built by SUB-9800-FIND-RANDOM-ADDRESS.  The street and city
+      **** split off the same way regardless of country, but the
+      **** state/postcode half of {SP} is country-specific (see the
+      **** STATES-POSTCODE/STATES-UK-POSTCODE/STATES-CA-POSTCODE
+      **** WHENs in SUB-9800) so it has to be split back apart the
+      **** same country-specific way.
+
            MOVE 1                  TO W-POINTER
 
            UNSTRING FAKER-RESULT   IN L-PARAMETER
@@ -287,13 +434,76 @@
                                        IN L-PARAMETER
                               POINTER W-POINTER
 
-           UNSTRING FAKER-RESULT   IN L-PARAMETER
+           EVALUATE TRUE
+
+      **** US: FORMAT-STATE-POSTCODE is '<2-char state abbr> <5-digit
+      **** postcode>' - a single space, and neither part can itself
+      **** contain a space, so splitting on the first space is exact.
+
+             WHEN COUNTRY-US         IN L-PARAMETER
+               UNSTRING FAKER-RESULT
+                                   IN L-PARAMETER
                             DELIMITED ' '
                                  INTO FAKER-ADDRESS-STATE
                                        IN L-PARAMETER
                                       FAKER-ADDRESS-POSTCODE
                                        IN L-PARAMETER
                               POINTER W-POINTER
+
+      **** UK: county names (STATES-UK) are always a single word, and
+      **** the postcode that follows is the only part of the
+      **** remaining text that can itself contain a space (outward
+      **** code, space, inward code), so the county splits off on the
+      **** first space and everything left is the postcode.
+
+             WHEN COUNTRY-UK         IN L-PARAMETER
+               UNSTRING FAKER-RESULT
+                                   IN L-PARAMETER
+                            DELIMITED ' '
+                                 INTO FAKER-ADDRESS-STATE
+                                       IN L-PARAMETER
+                              POINTER W-POINTER
+
+               MOVE FAKER-RESULT   IN L-PARAMETER(W-POINTER : )
+                                   TO FAKER-ADDRESS-POSTCODE
+                                       IN L-PARAMETER
+
+      **** CA: province/territory names (STATES-CA) can themselves be
+      **** more than one word ('British Col.', 'Nova Scotia'), so
+      **** there's no single delimiter that reliably separates
+      **** province from postcode.  The Canadian postcode format is
+      **** always exactly 7 characters ('@#@ #@#'), so the split point
+      **** is found by length instead - the last 7 characters of what
+      **** remains are the postcode, and whatever is left before that
+      **** (less the separating space) is the province.
+
+             WHEN COUNTRY-CA         IN L-PARAMETER
+               COMPUTE W-REMAIN-LEN =  FUNCTION LENGTH(FUNCTION TRIM(
+                                       FAKER-RESULT IN L-PARAMETER
+                                           (W-POINTER : )))
+
+               MOVE FAKER-RESULT   IN L-PARAMETER
+                                       (W-POINTER : W-REMAIN-LEN - 8)
+                                   TO FAKER-ADDRESS-STATE
+                                       IN L-PARAMETER
+
+               MOVE FAKER-RESULT   IN L-PARAMETER
+                                       (W-POINTER + W-REMAIN-LEN - 7 :
+                                                              7)
+                                   TO FAKER-ADDRESS-POSTCODE
+                                       IN L-PARAMETER
+
+             WHEN OTHER
+               SET  FAKER-TABLE-ENTRY-NOT-FOUND
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unrecognised FAKER-COUNTRY "'
+                       FAKER-COUNTRY
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+           END-EVALUATE
            .
        SUB-2200-EXIT.
            EXIT.
@@ -344,6 +554,10 @@
              WHEN 'MS'
                PERFORM SUB-9090-MILITARY-STATE-ABBR THRU SUB-9090-EXIT
 
+             WHEN 'MZ'
+               PERFORM SUB-9095-MILITARY-STATE-POSTCODE
+                                   THRU SUB-9095-EXIT
+
              WHEN 'PC'
                PERFORM SUB-9100-POSTCODE THRU SUB-9100-EXIT
 
@@ -510,6 +724,18 @@
            .
        SUB-9090-EXIT.
            EXIT.
+      /
+       SUB-9095-MILITARY-STATE-POSTCODE.
+      *---------------------------------
+
+           MOVE 'MILITARY-STATES-POSTCODE'
+                                   TO W-TABLE-1
+
+           SET  ADDRESS OF L-ADDRESS-TABLE-1
+             TO ADDRESS OF MILITARY-STATES-POSTCODE
+           .
+       SUB-9095-EXIT.
+           EXIT.
       /
        SUB-9100-POSTCODE.
       *------------------
@@ -537,10 +763,22 @@
        SUB-9120-STATE.
       *---------------
 
-           MOVE 'STATES'           TO W-TABLE-1  
+           EVALUATE TRUE
+             WHEN COUNTRY-UK         IN L-PARAMETER
+               MOVE 'STATES-UK'       TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-UK
 
-           SET  ADDRESS OF L-ADDRESS-TABLE-1
-             TO ADDRESS OF STATES
+             WHEN COUNTRY-CA         IN L-PARAMETER
+               MOVE 'STATES-CA'       TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-CA
+
+             WHEN OTHER
+               MOVE 'STATES'          TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES
+           END-EVALUATE
            .
        SUB-9120-EXIT.
            EXIT.
@@ -548,10 +786,22 @@
        SUB-9130-STATE-ABBR.
       *--------------------
 
-           MOVE 'STATES-ABBR'      TO W-TABLE-1  
+           EVALUATE TRUE
+             WHEN COUNTRY-UK         IN L-PARAMETER
+               MOVE 'STATES-ABBR-UK'  TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-ABBR-UK
 
-           SET  ADDRESS OF L-ADDRESS-TABLE-1
-             TO ADDRESS OF STATES-ABBR
+             WHEN COUNTRY-CA         IN L-PARAMETER
+               MOVE 'STATES-ABBR-CA'  TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-ABBR-CA
+
+             WHEN OTHER
+               MOVE 'STATES-ABBR'     TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-ABBR
+           END-EVALUATE
            .
        SUB-9130-EXIT.
            EXIT.
@@ -559,10 +809,24 @@
        SUB-9140-STATE-POSTCODE.
       *------------------------
 
-           MOVE 'STATES-POSTCODE'  TO W-TABLE-1            
+           EVALUATE TRUE
+             WHEN COUNTRY-UK         IN L-PARAMETER
+               MOVE 'STATES-UK-POSTCODE'
+                                      TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-UK
+
+             WHEN COUNTRY-CA         IN L-PARAMETER
+               MOVE 'STATES-CA-POSTCODE'
+                                      TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-CA
 
-           SET  ADDRESS OF L-ADDRESS-TABLE-1
-             TO ADDRESS OF STATES-POSTCODE
+             WHEN OTHER
+               MOVE 'STATES-POSTCODE'  TO W-TABLE-1
+               SET  ADDRESS OF L-ADDRESS-TABLE-1
+                 TO ADDRESS OF STATES-POSTCODE
+           END-EVALUATE
            .
        SUB-9140-EXIT.
            EXIT.
@@ -636,17 +900,114 @@
            .
        SUB-9200-EXIT.
            EXIT.
+      /
+       SUB-9210-LATITUDE.
+      *-----------------
+
+           MOVE 'LATITUDE'          TO W-TABLE-1
+
+           PERFORM SUB-9230-FIND-STATE-FOR-LATLONG
+             THRU SUB-9230-EXIT
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-LATITUDE       =  FAKRAND-RANDOM-NO
+                                 * (STATE-LATITUDE-MAX(SLR-DX)
+                                   - STATE-LATITUDE-MIN(SLR-DX))
+                                 + STATE-LATITUDE-MIN(SLR-DX)
+
+           MOVE W-LATITUDE          TO FORMAT-LATITUDE
+
+           MOVE FORMAT-LATITUDE     TO W-FAKER-RESULT
+           .
+       SUB-9210-EXIT.
+           EXIT.
+      /
+       SUB-9220-LONGITUDE.
+      *------------------
+
+           MOVE 'LONGITUDE'         TO W-TABLE-1
+
+           PERFORM SUB-9230-FIND-STATE-FOR-LATLONG
+             THRU SUB-9230-EXIT
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-LONGITUDE      =  0 -
+                                 (FAKRAND-RANDOM-NO
+                                 * (STATE-LONGITUDE-MAX-MAG(SLR-DX)
+                                   - STATE-LONGITUDE-MIN-MAG(SLR-DX))
+                                 + STATE-LONGITUDE-MIN-MAG(SLR-DX))
+
+           MOVE W-LONGITUDE         TO FORMAT-LONGITUDE
+
+           MOVE FORMAT-LONGITUDE    TO W-FAKER-RESULT
+           .
+       SUB-9220-EXIT.
+           EXIT.
+      /
+      **** Shared by SUB-9210-LATITUDE and SUB-9220-LONGITUDE - reuses
+      **** the state a prior STATES/STATES-ABBR/STATES-POSTCODE call
+      **** drew when the caller passes its FAKER-SESSION-ID back in,
+      **** the same correlation SUB-9800-FIND-RANDOM-ADDRESS applies
+      **** to STATE-POSTCODE-RANGES, or draws a fresh state otherwise.
+
+       SUB-9230-FIND-STATE-FOR-LATLONG.
+      *--------------------------------
+
+           IF      FAKER-SESSION-ID  IN L-PARAMETER > 0
+               SET  W-RANDOM-SUB   TO FAKER-SESSION-ID IN L-PARAMETER
+               IF      W-RANDOM-SUB > STATE-POSTCODE-CNT
+                   SET  W-RANDOM-SUB
+                                   TO STATE-POSTCODE-CNT
+               END-IF
+           ELSE
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * STATE-POSTCODE-CNT
+                                      + 1
+           END-IF
+
+           SET  SLR-DX             TO W-RANDOM-SUB
+           SET  FAKER-SESSION-ID   IN L-PARAMETER TO W-RANDOM-SUB
+           .
+       SUB-9230-EXIT.
+           EXIT.
       /
        COPY FAKERPD2.
       /
        SUB-9800-FIND-RANDOM-ADDRESS.
       *-----------------------------
 
-           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+           SET  W-STATE-TABLE-SW   TO 'N'
+           EVALUATE W-TABLE-1
+             WHEN 'STATES'
+             WHEN 'STATES-ABBR'
+             WHEN 'STATES-POSTCODE'
+             WHEN 'STATES-UK'
+             WHEN 'STATES-ABBR-UK'
+             WHEN 'STATES-CA'
+             WHEN 'STATES-ABBR-CA'
+               SET  W-STATE-TABLE  TO TRUE
+           END-EVALUATE
+
+           IF      W-STATE-TABLE
+           AND     FAKER-SESSION-ID  IN L-PARAMETER > 0
+               SET  W-RANDOM-SUB   TO FAKER-SESSION-ID IN L-PARAMETER
+               IF      W-RANDOM-SUB > L-ADDRESS-ENTRY-CNT-1
+                   SET  W-RANDOM-SUB
+                                   TO L-ADDRESS-ENTRY-CNT-1
+               END-IF
+           ELSE
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
-           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
                                       * L-ADDRESS-ENTRY-CNT-1
                                       + 1
+           END-IF
 
            MOVE W-RANDOM-SUB       TO FAKER-RANDOM-NO-SUB
                                         IN L-PARAMETER(FI-DX)
@@ -654,18 +1015,49 @@
                                       FAKER-TABLE-ENTRY
                                         IN L-PARAMETER(FI-DX)
 
-           IF      W-TABLE-1 = 'STATES-POSTCODE'
+           IF      W-STATE-TABLE
+               SET  FAKER-SESSION-ID
+                                   IN L-PARAMETER TO W-FOUND-DX
+           END-IF
+
+           EVALUATE TRUE
+             WHEN W-TABLE-1 = 'STATES-POSTCODE'
                SET  SP-DX          TO W-FOUND-DX
+               SET  SPR-DX         TO W-FOUND-DX
+
+               IF      STATE-RANGE-CNT(SPR-DX) > 1
+                   PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+                   COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * STATE-RANGE-CNT(SPR-DX)
+                                      + 1
+               ELSE
+                   MOVE 1          TO W-RANDOM-SUB
+               END-IF
+
+               EVALUATE W-RANDOM-SUB
+                 WHEN 1
+                   MOVE STATE-RANGE-1-MIN(SPR-DX)
+                                   TO W-RANGE-MIN
+                   MOVE STATE-RANGE-1-MAX(SPR-DX)
+                                   TO W-RANGE-MAX
+                 WHEN OTHER
+                   MOVE STATE-RANGE-2-MIN(SPR-DX)
+                                   TO W-RANGE-MIN
+                   MOVE STATE-RANGE-2-MAX(SPR-DX)
+                                   TO W-RANGE-MAX
+               END-EVALUATE
 
                PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
                COMPUTE W-POSTCODE  =  (FAKRAND-RANDOM-NO
-                                       * (STATE-POSTCODE-MAX(SP-DX)
-                                       -  STATE-POSTCODE-MIN(SP-DX)))
-                                      + STATE-POSTCODE-MIN(SP-DX)
+                                       * (W-RANGE-MAX
+                                       -  W-RANGE-MIN))
+                                      + W-RANGE-MIN
                                       + 1
                COMPUTE W-RANDOM-SUB
-                                   =  FAKRAND-RANDOM-NO  
+                                   =  FAKRAND-RANDOM-NO
                                       * POSTCODE-FORMAT-CNT
                                       + 1
 
@@ -674,10 +1066,74 @@
                MOVE POSTCODE-FORMAT(W-RANDOM-SUB)
                                    TO W-FAKER-RESULT(4 : )
                MOVE W-POSTCODE     TO W-FAKER-RESULT(4 : 5)
-           ELSE
+
+             WHEN W-TABLE-1 = 'MILITARY-STATES-POSTCODE'
+               SET  MZP-DX         TO W-FOUND-DX
+
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-POSTCODE  =  (FAKRAND-RANDOM-NO
+                                       * (MILITARY-STATE-POSTCODE-MAX
+                                                            (MZP-DX)
+                                       -  MILITARY-STATE-POSTCODE-MIN
+                                                            (MZP-DX)))
+                                      + MILITARY-STATE-POSTCODE-MIN
+                                                            (MZP-DX)
+                                      + 1
+
+               MOVE SPACES         TO W-FAKER-RESULT
+               MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)(1 : 3)
+                                   TO W-FAKER-RESULT(1 : 3)
+               MOVE W-POSTCODE     TO W-FAKER-RESULT(4 : 5)
+
+      **** UK/Canada county/province names and postcode formats are
+      **** drawn from two independent tables rather than one combined
+      **** min/max-range table, since there's no numeric range to
+      **** stitch the two together the way the US STATES-POSTCODE
+      **** table does - a second FAKRAND draw just picks a postcode
+      **** format at random, same as a standalone ADDRESS-POSTCODE
+      **** call would.
+
+             WHEN W-TABLE-1 = 'STATES-UK-POSTCODE'
+               MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)
+                                   TO W-ADDR-COUNTRY-NAME
+
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * POSTCODE-FORMAT-UK-CNT
+                                      + 1
+
+               STRING FUNCTION TRIM(W-ADDR-COUNTRY-NAME)
+                                   DELIMITED SIZE
+                       ' '         DELIMITED SIZE
+                       POSTCODE-FORMAT-UK(W-RANDOM-SUB)
+                                   DELIMITED SIZE
+                            INTO W-FAKER-RESULT
+
+             WHEN W-TABLE-1 = 'STATES-CA-POSTCODE'
+               MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)
+                                   TO W-ADDR-COUNTRY-NAME
+
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-RANDOM-SUB
+                                   =  FAKRAND-RANDOM-NO
+                                      * POSTCODE-FORMAT-CA-CNT
+                                      + 1
+
+               STRING FUNCTION TRIM(W-ADDR-COUNTRY-NAME)
+                                   DELIMITED SIZE
+                       ' '         DELIMITED SIZE
+                       POSTCODE-FORMAT-CA(W-RANDOM-SUB)
+                                   DELIMITED SIZE
+                            INTO W-FAKER-RESULT
+
+             WHEN OTHER
                MOVE L-ADDRESS-ENTRY-1(W-FOUND-DX)
                                    TO W-FAKER-RESULT
-           END-IF
+           END-EVALUATE
 
            MOVE 0                  TO W-DIGIT-CNT
 
@@ -685,6 +1141,7 @@
                              TALLYING W-DIGIT-CNT
                               FOR ALL W-HASH
                                       W-PERCENT
+                                      W-AT-SIGN
 
            IF      W-DIGIT-CNT > 0
                PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
@@ -700,23 +1157,33 @@
 
            IF      W-FAKER-RESULT(W-SUB-D : 1) NOT = W-HASH
            AND                                       W-PERCENT
+           AND                                       W-AT-SIGN
                GO TO SUB-9810-EXIT
            END-IF
 
            PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
-           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
-               COMPUTE W-RANDOM-DIG
+           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-AT-SIGN
+               COMPUTE W-RANDOM-LETTER-ORD
+                                   =  FAKRAND-RANDOM-NO
+                                      * 26
+                                      + 66
+               MOVE FUNCTION CHAR(W-RANDOM-LETTER-ORD)
+                                   TO W-FAKER-RESULT(W-SUB-D : 1)
+           ELSE
+               IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 9
                                       + 1
-           ELSE       
-               COMPUTE W-RANDOM-DIG
+               ELSE
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 10
-           END-IF
+               END-IF
 
-           MOVE W-RANDOM-DIG       TO W-FAKER-RESULT(W-SUB-D : 1)
+               MOVE W-RANDOM-DIG   TO W-FAKER-RESULT(W-SUB-D : 1)
+           END-IF
            .
        SUB-9810-EXIT.
            EXIT.
@@ -725,6 +1192,13 @@
       *----------------------
 
            CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
            .
        SUB-9901-EXIT.
            EXIT.
