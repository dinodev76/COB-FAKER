@@ -1,636 +1,1908 @@
-      *========================== COB-FAKER ===========================*
-      * Authors: Brian D Pead
-      *
-      * License: MIT
-      *
-      * Date        Version  Description
-      * ----        -------  -----------
-      * 2020-02-08  1.0      First release
-      *================================================================*
-
-       IDENTIFICATION DIVISION.
-      *========================
-
-       PROGRAM-ID.             FAKPERS.
-
-       ENVIRONMENT DIVISION.
-      *=====================
-
-       CONFIGURATION SECTION.
-      *----------------------
-
-       SOURCE-COMPUTER.
-           IBM-Z15.
-      *    IBM-Z15 DEBUGGING MODE.
-
-       INPUT-OUTPUT SECTION.
-      *---------------------
-
-       FILE-CONTROL.
-      /
-       DATA DIVISION.
-      *==============
-
-       FILE SECTION.
-      *-------------
-
-       WORKING-STORAGE SECTION.
-      *------------------------
-
-       COPY FAKERWS1.
-
-       01  W-POINT                 PIC S9(4)  COMP.
-       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
-
-       01  W-FORMAT-ENTRY          PIC X(04).
-           88  W-FORMAT-ENTRY-IS-FORMAT            VALUE '  '.
-
-       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
-
-       COPY FAKPERSW.
-      /
-       LINKAGE SECTION.
-      *----------------
-
-       01  L-PARAMETER.            COPY FAKERLNK.
-       
-       COPY FAKERLS1.
-
-       01  L-PERSON-TABLE-1.
-           05  L-PERSON-ENTRY-CNT-1
-                                   PIC S9(4)  COMP.
-           05  L-PERSON-WEIGHT-TOT-1
-                                   PIC S99V9(9)
-                                              COMP.
-           05  L-PERSON-OCCS-1.
-               10  FILLER                          OCCURS 1000
-                                                   INDEXED L-P-DX-1.
-                   15  L-PERSON-ENTRY-1
-                                   PIC X(12).
-                   15  L-PERSON-WEIGHT-1
-                                   PIC SV9(9) COMP.
-
-       01  L-PERSON-TABLE-2.
-           05  L-PERSON-ENTRY-CNT-2 
-                                   PIC S9(4)  COMP.
-           05  L-PERSON-WEIGHT-TOT-2
-                                   PIC S99V9(9)
-                                              COMP.
-           05  L-PERSON-OCCS-2.
-               10  FILLER                          OCCURS 1000
-                                                   INDEXED L-P-DX-2.
-                   15  L-PERSON-ENTRY-2
-                                   PIC X(12).
-                   15  L-PERSON-WEIGHT-2 
-                                   PIC SV9(9) COMP.
-      /
-       PROCEDURE DIVISION USING L-PARAMETER.
-      *==================
-
-       MAIN.
-      *-----
-
-           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
-
-           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
-
-           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
-           .
-       MAIN-EXIT.
-           GOBACK.
-      /
-       SUB-1000-START-UP.
-      *------------------
-
-           IF      W-NOT-FIRST-CALL
-               GO TO SUB-1000-EXIT
-           END-IF
-
-           SET W-NOT-FIRST-CALL    TO TRUE
-           MOVE FUNCTION WHEN-COMPILED 
-                                   TO W-COMPILED-DATE
-
-           DISPLAY 'FAKPERS  compiled on '
-               W-COMPILED-DATE-YYYY '/'
-               W-COMPILED-DATE-MM   '/'
-               W-COMPILED-DATE-DD   ' at '
-               W-COMPILED-TIME-HH   ':'
-               W-COMPILED-TIME-MM   ':'
-               W-COMPILED-TIME-SS
-
-           PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
-           .
-       SUB-1000-EXIT.
-           EXIT.
-      /
-       SUB-1100-SUM-WEIGHTS.
-      *---------------------
-
-           PERFORM VARYING FF-DX FROM 1 BY 1
-                     UNTIL FF-DX > FORMAT-FEMALE-CNT
-               ADD  FORMAT-FEMALE-WEIGHT(FF-DX)
-                 TO FORMAT-FEMALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING FM-DX FROM 1 BY 1
-                     UNTIL FM-DX > FORMAT-MALE-CNT
-               ADD  FORMAT-MALE-WEIGHT(FM-DX)
-                 TO FORMAT-MALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING FNF-DX FROM 1 BY 1
-                     UNTIL FNF-DX > FIRST-NAME-FEMALE-CNT
-               ADD  FIRST-NAME-FEMALE-WEIGHT(FNF-DX)
-                 TO FIRST-NAME-FEMALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING FNM-DX FROM 1 BY 1
-                     UNTIL FNM-DX > FIRST-NAME-MALE-CNT
-               ADD  FIRST-NAME-MALE-WEIGHT(FNM-DX)
-                 TO FIRST-NAME-MALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING LN-DX FROM 1 BY 1
-                     UNTIL LN-DX > LAST-NAME-CNT
-               ADD  LAST-NAME-WEIGHT(LN-DX)
-                 TO LAST-NAME-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING PF-DX FROM 1 BY 1
-                     UNTIL PF-DX > PREFIX-FEMALE-CNT
-               ADD  PREFIX-FEMALE-WEIGHT(PF-DX)
-                 TO PREFIX-FEMALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING PM-DX FROM 1 BY 1
-                     UNTIL PM-DX > PREFIX-MALE-CNT
-               ADD  PREFIX-MALE-WEIGHT(PM-DX)
-                 TO PREFIX-MALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING SF-DX FROM 1 BY 1
-                     UNTIL SF-DX > SUFFIX-FEMALE-CNT
-               ADD  SUFFIX-FEMALE-WEIGHT(SF-DX)
-                 TO SUFFIX-FEMALE-WEIGHT-TOT
-           END-PERFORM
-
-           PERFORM VARYING SM-DX FROM 1 BY 1
-                     UNTIL SM-DX > SUFFIX-MALE-CNT
-               ADD  SUFFIX-MALE-WEIGHT(SM-DX)
-                 TO SUFFIX-MALE-WEIGHT-TOT
-           END-PERFORM
-
-      D    DISPLAY 'FAKPERS weight totals: '
-      D    DISPLAY '    ' FORMAT-FEMALE-WEIGHT-TOT
-      D    DISPLAY '    ' FORMAT-MALE-WEIGHT-TOT
-      D    DISPLAY '    ' FIRST-NAME-FEMALE-WEIGHT-TOT
-      D    DISPLAY '    ' FIRST-NAME-MALE-WEIGHT-TOT
-      D    DISPLAY '    ' LAST-NAME-WEIGHT-TOT
-      D    DISPLAY '    ' PREFIX-FEMALE-WEIGHT-TOT
-      D    DISPLAY '    ' PREFIX-MALE-WEIGHT-TOT
-      D    DISPLAY '    ' SUFFIX-FEMALE-WEIGHT-TOT
-      D    DISPLAY '    ' SUFFIX-MALE-WEIGHT-TOT
-           .
-       SUB-1100-EXIT.
-           EXIT.
-      /
-       SUB-2000-PROCESS.
-      *-----------------
-
-           MOVE 0                  TO FAKER-INFO-CNT
-           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
-           MOVE SPACES             TO W-TABLE-2
-
-           EVALUATE TRUE
-             WHEN PERSON-FIRST-NAME       
-               PERFORM SUB-9010-FIRST-NAME THRU SUB-9010-EXIT
-
-             WHEN PERSON-FIRST-NAME-MALE  
-               PERFORM SUB-9020-FIRST-NAME-MALE THRU SUB-9020-EXIT
-
-             WHEN PERSON-FIRST-NAME-FEMALE
-               PERFORM SUB-9030-FIRST-NAME-FEMALE THRU SUB-9030-EXIT
-
-             WHEN PERSON-LAST-NAME        
-             WHEN PERSON-LAST-NAME-MALE   
-             WHEN PERSON-LAST-NAME-FEMALE 
-               PERFORM SUB-9040-LAST-NAME THRU SUB-9040-EXIT
-
-             WHEN PERSON-NAME 
-               PERFORM SUB-9050-NAME THRU SUB-9050-EXIT
-
-             WHEN PERSON-NAME-MALE        
-               PERFORM SUB-9060-NAME-MALE THRU SUB-9060-EXIT
-
-             WHEN PERSON-NAME-FEMALE      
-               PERFORM SUB-9070-NAME-FEMALE THRU SUB-9070-EXIT
-
-             WHEN PERSON-PREFIX           
-               PERFORM SUB-9080-PREFIX THRU SUB-9080-EXIT
-
-             WHEN PERSON-PREFIX-MALE      
-               PERFORM SUB-9090-PREFIX-MALE THRU SUB-9090-EXIT
-
-             WHEN PERSON-PREFIX-FEMALE    
-               PERFORM SUB-9100-PREFIX-FEMALE THRU SUB-9100-EXIT
-
-             WHEN PERSON-SUFFIX           
-               PERFORM SUB-9110-SUFFIX THRU SUB-9110-EXIT
-
-             WHEN PERSON-SUFFIX-MALE      
-               PERFORM SUB-9120-SUFFIX-MALE THRU SUB-9120-EXIT
-
-             WHEN PERSON-SUFFIX-FEMALE    
-               PERFORM SUB-9130-SUFFIX-FEMALE THRU SUB-9130-EXIT
-
-             WHEN OTHER
-               SET  FAKER-UNKNOWN-FUNCTION
-                                   TO TRUE
-               STRING 'Unknown FAKPERS function "'
-                       FAKER-PROVIDER-FUNCTION
-                       '"'  DELIMITED SIZE
-                                 INTO FAKER-RESPONSE-MSG
-               GO TO SUB-2000-EXIT
-           END-EVALUATE
-
-           ADD  1                  TO FAKER-INFO-CNT
-           SET  FI-DX              TO FAKER-INFO-CNT
-           MOVE W-TABLE-1          TO FAKER-TABLE(FI-DX)   
-
-           IF      W-TABLE-1(1:8) = 'FORMATS-'
-               PERFORM SUB-2100-FORMAT THRU SUB-2100-EXIT
-
-               IF      NOT FAKER-RESPONSE-GOOD
-                                   IN L-PARAMETER
-                   GO TO SUB-2000-EXIT
-               END-IF
-           ELSE
-               PERFORM SUB-9300-FIND-RANDOM-PERSON THRU SUB-9300-EXIT
-
-               MOVE W-FAKER-RESULT TO FAKER-RESULT
-           END-IF
-           .
-       SUB-2000-EXIT.
-           EXIT.
-      /
-       COPY FAKERPD1.
-      /
-       SUB-3000-SHUT-DOWN.
-      *-------------------
-
-      D    IF      FAKER-RESPONSE-GOOD
-      D        DISPLAY 'FAKPERS completed successfully'
-      D    ELSE
-      D        DISPLAY 'FAKPERS ended with error '
-      D                FAKER-RESPONSE-CODE
-      D                ': '
-      D                FAKER-RESPONSE-MSG
-      D    END-IF
-           .
-       SUB-3000-EXIT.
-           EXIT.
-      /
-       SUB-9000-EXAMINE-FIND-FORMAT.
-      *-----------------------------
-
-           MOVE SPACES             TO W-TABLE-2
-
-           EVALUATE W-FORMAT-ENTRY
-             WHEN 'FM'
-               PERFORM SUB-9020-FIRST-NAME-MALE THRU SUB-9020-EXIT
-
-             WHEN 'FF'
-               PERFORM SUB-9030-FIRST-NAME-FEMALE THRU SUB-9030-EXIT
-
-             WHEN 'LN'
-               PERFORM SUB-9040-LAST-NAME THRU SUB-9040-EXIT
-
-             WHEN 'PM'
-               PERFORM SUB-9090-PREFIX-MALE THRU SUB-9090-EXIT
-
-             WHEN 'PF'
-               PERFORM SUB-9100-PREFIX-FEMALE THRU SUB-9100-EXIT
-
-             WHEN 'SM'
-               PERFORM SUB-9120-SUFFIX-MALE THRU SUB-9120-EXIT
-
-             WHEN 'SF'
-               PERFORM SUB-9130-SUFFIX-FEMALE THRU SUB-9130-EXIT
-
-             WHEN OTHER
-               MOVE SPACES         TO W-TABLE-1
-               SET  FAKER-UNKNOWN-FORMAT
-                                   TO TRUE
-               STRING 'Unknown FAKPERS format "'
-                       W-FORMAT-ENTRY
-                       '"'  DELIMITED SIZE
-                                 INTO FAKER-RESPONSE-MSG
-               GO TO SUB-9000-EXIT
-           END-EVALUATE
-
-           ADD  1                  TO FAKER-INFO-CNT     
-           SET  FI-DX              TO FAKER-INFO-CNT     
-           MOVE W-TABLE-1          TO FAKER-TABLE(FI-DX)
-
-           IF      W-TABLE-1(1:8) = 'FORMATS-'
-               PERFORM SUB-9700-FIND-RANDOM-FORMAT THRU SUB-9700-EXIT
-           ELSE
-               PERFORM SUB-9300-FIND-RANDOM-PERSON THRU SUB-9300-EXIT
-           END-IF
-           .
-       SUB-9000-EXIT.
-           EXIT.
-      /
-       SUB-9010-FIRST-NAME.
-      *--------------------
-
-           MOVE 'FIRST-NAMES-MALE' TO W-TABLE-1            
-           MOVE 'FIRST-NAMES-FEMALE'
-                                   TO W-TABLE-2            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF FIRST-NAMES-MALE
-           SET  ADDRESS OF L-PERSON-TABLE-2
-             TO ADDRESS OF FIRST-NAMES-FEMALE
-           .
-       SUB-9010-EXIT.
-           EXIT.
-      /
-       SUB-9020-FIRST-NAME-MALE.
-      *-------------------------
-
-           MOVE 'FIRST-NAMES-MALE' TO W-TABLE-1 
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF FIRST-NAMES-MALE
-           .
-       SUB-9020-EXIT.
-           EXIT.
-      /
-       SUB-9030-FIRST-NAME-FEMALE.
-      *---------------------------
-
-           MOVE 'FIRST-NAMES-FEMALE' 
-                                   TO W-TABLE-1 
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF FIRST-NAMES-FEMALE
-           .
-       SUB-9030-EXIT.
-           EXIT.
-      /
-       SUB-9040-LAST-NAME.
-      *-------------------
-
-           MOVE 'LAST-NAMES'       TO W-TABLE-1            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF LAST-NAMES
-           .
-       SUB-9040-EXIT.
-           EXIT.
-      /
-       SUB-9050-NAME.
-      *--------------
-
-           MOVE 'FORMATS-MALE'     TO W-TABLE-1            
-           MOVE 'FORMATS-FEMALE'   TO W-TABLE-2            
-
-           SET  ADDRESS OF L-FORMAT-TABLE-1
-             TO ADDRESS OF FORMATS-MALE
-           SET  ADDRESS OF L-FORMAT-TABLE-2
-             TO ADDRESS OF FORMATS-FEMALE
-           .
-       SUB-9050-EXIT.
-           EXIT.
-      /
-       SUB-9060-NAME-MALE.
-      *-------------------
-        
-           MOVE 'FORMATS-MALE'     TO W-TABLE-1  
-
-           SET  ADDRESS OF L-FORMAT-TABLE-1
-             TO ADDRESS OF FORMATS-MALE
-           .
-       SUB-9060-EXIT.
-           EXIT.
-      /
-       SUB-9070-NAME-FEMALE.
-      *---------------------
-
-           MOVE 'FORMATS-FEMALE'   TO W-TABLE-1  
-
-           SET  ADDRESS OF L-FORMAT-TABLE-1
-             TO ADDRESS OF FORMATS-FEMALE
-           .
-       SUB-9070-EXIT.
-           EXIT.
-      /
-       SUB-9080-PREFIX.
-      *----------------
-
-           MOVE 'PREFIXES-MALE'    TO W-TABLE-1            
-           MOVE 'PREFIXES-FEMALE'  TO W-TABLE-2  
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF PREFIXES-MALE
-           SET  ADDRESS OF L-PERSON-TABLE-2
-             TO ADDRESS OF PREFIXES-FEMALE
-           .
-       SUB-9080-EXIT.
-           EXIT.
-      /
-       SUB-9090-PREFIX-MALE.
-      *---------------------
-
-           MOVE 'PREFIXES-MALE'    TO W-TABLE-1            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF PREFIXES-MALE
-           .
-       SUB-9090-EXIT.
-           EXIT.
-      /
-       SUB-9100-PREFIX-FEMALE.
-      *-----------------------
-
-           MOVE 'PREFIXES-FEMALE'  TO W-TABLE-1            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF PREFIXES-FEMALE
-           .
-       SUB-9100-EXIT.
-           EXIT.
-      /
-       SUB-9110-SUFFIX.
-      *----------------
-
-           MOVE 'SUFFIXES-MALE'    TO W-TABLE-1            
-           MOVE 'SUFFIXES-FEMALE'  TO W-TABLE-2            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF SUFFIXES-MALE
-           SET  ADDRESS OF L-PERSON-TABLE-2
-             TO ADDRESS OF SUFFIXES-FEMALE
-           .
-       SUB-9110-EXIT.
-           EXIT.
-      /
-       SUB-9120-SUFFIX-MALE.
-      *---------------------
-
-           MOVE 'SUFFIXES-MALE'    TO W-TABLE-1            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF SUFFIXES-MALE 
-           .
-       SUB-9120-EXIT.
-           EXIT.
-      /
-       SUB-9130-SUFFIX-FEMALE.
-      *-----------------------
-
-           MOVE 'SUFFIXES-FEMALE'  TO W-TABLE-1            
-
-           SET  ADDRESS OF L-PERSON-TABLE-1
-             TO ADDRESS OF SUFFIXES-FEMALE
-           .
-       SUB-9130-EXIT.
-           EXIT.
-      /
-       COPY FAKERPD2.
-      /
-       SUB-9300-FIND-RANDOM-PERSON.
-      *----------------------------
-
-           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
-
-           IF      W-TABLE-2 = SPACES
-               COMPUTE W-RANDOM-NO = FAKRAND-RANDOM-NO
-                                      * L-PERSON-WEIGHT-TOT-1
-           ELSE
-               COMPUTE W-RANDOM-NO = FAKRAND-RANDOM-NO
-                                      * (L-PERSON-WEIGHT-TOT-1 +
-                                         L-PERSON-WEIGHT-TOT-2)
-           END-IF
-
-           MOVE W-RANDOM-NO        TO FAKER-RANDOM-NO-SUB(FI-DX)
-           MOVE 0                  TO W-FOUND-DX
-
-           PERFORM SUB-9310-FIND-PERSON THRU SUB-9310-EXIT
-               VARYING L-P-DX-1 FROM 1 BY 1
-                 UNTIL W-FOUND-DX > 0
-                 OR    L-P-DX-1 > L-PERSON-ENTRY-CNT-1
-
-           EVALUATE TRUE
-             WHEN W-FOUND-DX > 0
-               MOVE L-PERSON-ENTRY-1(W-FOUND-DX)
-                                   TO W-FAKER-RESULT
-
-             WHEN W-TABLE-2 NOT = SPACES
-               ADD  1              TO FAKER-INFO-CNT
-               SET  FI-DX          TO FAKER-INFO-CNT
-               MOVE W-TABLE-2      TO FAKER-TABLE(FI-DX)
-               MOVE W-RANDOM-NO    TO FAKER-RANDOM-NO-SUB(FI-DX)
-
-               MOVE 0              TO W-FOUND-DX
-
-               PERFORM SUB-9320-FIND-PERSON THRU SUB-9320-EXIT
-                   VARYING L-P-DX-2 FROM 1 BY 1
-                     UNTIL W-FOUND-DX > 0
-                     OR    L-P-DX-2 > L-PERSON-ENTRY-CNT-2
-
-               IF      W-FOUND-DX > 0
-                   MOVE L-PERSON-ENTRY-2(W-FOUND-DX)
-                                   TO W-FAKER-RESULT
-               ELSE
-                   MOVE 'Random item not found'
-                                   TO W-FAKER-RESULT
-               END-IF
-
-             WHEN OTHER
-               MOVE 'Random item not found'
-                                   TO W-FAKER-RESULT
-           END-EVALUATE
-
-           IF      PERSON-NAME
-           OR      PERSON-NAME-MALE
-           OR      PERSON-NAME-FEMALE
-               PERFORM SUB-9330-SEPARATE-FIELDS THRU SUB-9330-EXIT
-           END-IF
-           .
-       SUB-9300-EXIT.
-           EXIT.
-      /
-       SUB-9310-FIND-PERSON.
-      *---------------------
-      
-           IF      W-RANDOM-NO <= L-PERSON-WEIGHT-1(L-P-DX-1)
-               SET  W-FOUND-DX     TO L-P-DX-1
-               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
-           ELSE
-               SUBTRACT L-PERSON-WEIGHT-1(L-P-DX-1)
-                                 FROM W-RANDOM-NO
-           END-IF
-           .
-       SUB-9310-EXIT.
-           EXIT.
-      /
-       SUB-9320-FIND-PERSON.
-      *---------------------
-      
-           IF      W-RANDOM-NO <= L-PERSON-WEIGHT-2(L-P-DX-2)
-               SET  W-FOUND-DX     TO L-P-DX-2
-               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
-           ELSE
-               SUBTRACT L-PERSON-WEIGHT-2(L-P-DX-2)
-                                 FROM W-RANDOM-NO
-           END-IF
-           .
-       SUB-9320-EXIT.
-           EXIT.
-      /
-       SUB-9330-SEPARATE-FIELDS.
-      *-------------------------
-
-           EVALUATE FAKER-TABLE(FI-DX)
-             WHEN 'PREFIXES-MALE'
-             WHEN 'PREFIXES-FEMALE'
-               MOVE W-FAKER-RESULT TO FAKER-PERSON-PREFIX
-
-             WHEN 'FIRST-NAMES-MALE'
-             WHEN 'FIRST-NAMES-FEMALE'
-               MOVE W-FAKER-RESULT TO FAKER-PERSON-FIRST-NAME
-
-             WHEN 'LAST-NAMES'
-               IF      FAKER-PERSON-LAST-NAME = SPACES
-                   MOVE W-FAKER-RESULT 
-                                   TO FAKER-PERSON-LAST-NAME
-               ELSE
-                   MOVE 1          TO W-POINT
-                   INSPECT FAKER-PERSON-LAST-NAME
-                             TALLYING W-POINT
-                                  FOR CHARACTERS
-                               BEFORE SPACE
-                   STRING '-' 
-                          W-FAKER-RESULT 
-                            DELIMITED SIZE
-                                 INTO FAKER-PERSON-LAST-NAME
-                              POINTER W-POINT
-               END-IF
-
-             WHEN 'SUFFIXES-MALE'
-             WHEN 'SUFFIXES-FEMALE'
-               MOVE W-FAKER-RESULT TO FAKER-PERSON-SUFFIX
-           END-EVALUATE    
-           .
-       SUB-9330-EXIT.
-           EXIT.
-      /
-       SUB-9901-CALL-FAKRAND.
-      *----------------------
-           
-           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
-           .
-       SUB-9901-EXIT.
-           EXIT.
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKPERS.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+           SELECT WGTFILE         ASSIGN 'Data\FAKPERS Weights.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-WGTFILE-STATUS.
+
+           SELECT OVRFILE        ASSIGN 'Data\FAKER Table Overrides.txt'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS W-OVRFILE-STATUS.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       FD  WGTFILE.
+
+      **** Optional per-table weight override, read once at start-up
+      **** by SUB-1150-READ-WEIGHT-OVERRIDES - see there.  Missing
+      **** file means no overrides, the same convention FAKERGEN uses
+      **** for its own optional CTLFILE.
+
+       01  WGTFILE-REC.
+           05  WGT-TABLE           PIC X(30).
+           05  FILLER              PIC X(01).
+           05  WGT-ENTRY           PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WGT-WEIGHT          PIC 9(01)V9(9).
+
+       FD  OVRFILE.
+
+      **** Current state of every ADD/DISABLE/ENABLE/REWEIGHT
+      **** transaction ever applied by FAKERTAB, one line per (table,
+      **** entry) pair - see SUB-1155-READ-TABLE-OVERRIDES.  A missing
+      **** file, or a record naming a table this program doesn't own,
+      **** is not an error, the same convention WGTFILE follows above.
+      **** OVR-WEIGHT is carried as a plain 9-digit integer with no
+      **** decimal point of its own; for JOB-TITLES (whose compiled
+      **** weights are PIC SV9(9) fractions summing to 1.0, see
+      **** JOB-TITLE-WEIGHT in FAKPERSW) it is read as that same
+      **** 9-digit fraction with the decimal point assumed in front -
+      **** an override of 080000000 means weight 0.08, matching the
+      **** VALUE literals JOB-TITLE-OCCS was compiled with.
+
+       01  OVRFILE-REC.
+           05  OVR-TABLE-NAME      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  OVR-ENTRY-TEXT      PIC X(30).
+           05  FILLER              PIC X(01).
+           05  OVR-STATUS          PIC X(08).
+               88  OVR-IS-DISABLED                 VALUE 'DISABLED'.
+           05  FILLER              PIC X(01).
+           05  OVR-WEIGHT          PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       COPY FAKERWS2.
+
+       01  W-WGTFILE-STATUS        PIC X(02).
+
+       01  W-WGTFILE-EOF-SW        PIC X(01)       VALUE 'N'.
+           88  W-WGTFILE-EOF                       VALUE 'Y'.
+
+       01  W-OVRFILE-STATUS        PIC X(02).
+
+       01  W-OVRFILE-EOF-SW        PIC X(01)       VALUE 'N'.
+           88  W-OVRFILE-EOF                       VALUE 'Y'.
+
+       01  W-OVR-WEIGHT-FRACTION   PIC SV9(9) COMP.
+
+       01  W-POINT                 PIC S9(4)  COMP.
+       01  W-FAKRAND-PROG          PIC X(08)       VALUE 'FAKRAND'.
+
+       01  W-FORMAT-ENTRY          PIC X(04).
+           88  W-FORMAT-ENTRY-IS-FORMAT            VALUE '  '.
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+      **** PERSON-DATE-OF-BIRTH working fields - see SUB-9150.
+
+       01  W-CURRENT-DATE.
+           05  W-CURRENT-YYYY-MM-DD
+                                   PIC 9(08).
+           05  W-CURRENT-HH-MM-SS-HS
+                                   PIC 9(08).
+           05  FILLER              PIC X(05).
+
+       01  FILLER REDEFINES W-CURRENT-DATE.
+           05  W-CURRENT-YYYY      PIC 9(04).
+           05  W-CURRENT-MM        PIC 9(02).
+           05  W-CURRENT-DD        PIC 9(02).
+           05  W-CURRENT-HH        PIC 9(02).
+           05  W-CURRENT-MIN       PIC 9(02).
+           05  W-CURRENT-SS        PIC 9(02).
+           05  FILLER              PIC X(07).
+
+       01  W-AGE-MIN                PIC S9(3)  COMP.
+       01  W-AGE-MAX                PIC S9(3)  COMP.
+
+       01  W-YOUNGEST-YYYYMMDD      PIC 9(08).
+       01  W-OLDEST-YYYYMMDD        PIC 9(08).
+
+       01  W-MIN-DAY-INT            PIC S9(9)  COMP.
+       01  W-MAX-DAY-INT            PIC S9(9)  COMP.
+       01  W-BIRTH-DAY-INT          PIC S9(9)  COMP.
+
+       01  W-BIRTH-YYYYMMDD         PIC 9(08).
+       01  FILLER REDEFINES W-BIRTH-YYYYMMDD.
+           05  W-BIRTH-YYYY         PIC 9(04).
+           05  W-BIRTH-MM           PIC 9(02).
+           05  W-BIRTH-DD           PIC 9(02).
+
+      **** Full names already handed out this run, used to enforce
+      **** FAKER-NO-DUPLICATES.  Once W-NAME-ISSUED-CNT reaches
+      **** W-NAME-ISSUED-MAX the table is full and no further
+      **** checking is done - further names are accepted unchecked
+      **** rather than risk an endless redraw loop.
+
+       01  W-NAME-ISSUED-MAX       PIC S9(4)  COMP VALUE 2000.
+       01  W-NAME-ISSUED-CNT       PIC S9(4)  COMP VALUE 0.
+       01  W-NAME-BASE-CNT         PIC S9(4)  COMP.
+       01  W-NAME-UNIQUE-SW        PIC X(01)       VALUE 'Y'.
+           88  W-NAME-UNIQUE                        VALUE 'Y'.
+           88  W-NAME-NOT-UNIQUE                     VALUE 'N'.
+
+       01  W-NAME-ISSUED-TABLE.
+           05  W-NAME-ISSUED-OCCS  OCCURS 2000
+                                   INDEXED W-NAME-DX.
+               10  W-NAME-ISSUED   PIC X(80).
+
+      **** Cumulative-weight cache for SUB-9310/SUB-9320's binary
+      **** search of the L-PERSON-WEIGHT-1/2 tables.  Each distinct
+      **** table (one per locale/sex combination swapped in via SET
+      **** ADDRESS OF) gets its own cache slot, built the first time
+      **** that table is drawn from in this run and reused for every
+      **** later draw.  If more than 10 distinct tables are ever
+      **** drawn from in a single run the 10th slot is simply
+      **** recomputed each time - a deliberate, practical limit since
+      **** no provider currently switches between more than a
+      **** handful of tables.
+
+       01  W-PERSON-CACHE-USED-1    PIC S9(4)  COMP VALUE 0.
+       01  W-PERSON-CACHE-1.
+           05  W-PC-1-OCCS          OCCURS 10
+                                    INDEXED W-PC-1-DX.
+               10  W-PC-1-NAME      PIC X(30)       VALUE SPACES.
+               10  W-PC-1-CNT       PIC S9(4)  COMP VALUE 0.
+               10  W-PC-1-CUM       OCCURS 1000
+                                    INDEXED W-PC-1-W-DX
+                                    PIC S99V9(9)
+                                               COMP.
+
+       01  W-PERSON-CACHE-USED-2    PIC S9(4)  COMP VALUE 0.
+       01  W-PERSON-CACHE-2.
+           05  W-PC-2-OCCS          OCCURS 10
+                                    INDEXED W-PC-2-DX.
+               10  W-PC-2-NAME      PIC X(30)       VALUE SPACES.
+               10  W-PC-2-CNT       PIC S9(4)  COMP VALUE 0.
+               10  W-PC-2-CUM       OCCURS 1000
+                                    INDEXED W-PC-2-W-DX
+                                    PIC S99V9(9)
+                                               COMP.
+
+       01  W-PERSON-CACHE-RUNNING   PIC S99V9(9)
+                                               COMP.
+
+       01  W-BIN-LO-1               PIC S9(4)  COMP.
+       01  W-BIN-HI-1               PIC S9(4)  COMP.
+       01  W-BIN-MID-1              PIC S9(4)  COMP.
+
+       01  W-BIN-LO-2               PIC S9(4)  COMP.
+       01  W-BIN-HI-2               PIC S9(4)  COMP.
+       01  W-BIN-MID-2              PIC S9(4)  COMP.
+
+      **** Edge-case (FAKER-EDGE-CASE) shortest/longest scan state for
+      **** SUB-9360-FIND-EDGE-PERSON.
+
+       01  W-PEDGE-BEST-LEN-1        PIC S9(4)  COMP.
+       01  W-PEDGE-BEST-LEN-2        PIC S9(4)  COMP.
+       01  W-PEDGE-LEN               PIC S9(4)  COMP.
+       01  W-PEDGE-CANDIDATE         PIC X(12)       VALUE SPACES.
+
+      **** Edge-case (FAKER-EDGE-CASE) shortest/longest scan state for
+      **** SUB-9365-FIND-EDGE-JOB - kept separate from W-PEDGE-* above
+      **** for the same reason W-JOB-CACHE-1 is kept separate from
+      **** W-PERSON-CACHE-1: L-JOB-ENTRY-1 is wider than L-PERSON-
+      **** ENTRY-1.
+
+       01  W-JEDGE-BEST-LEN-J1       PIC S9(4)  COMP.
+       01  W-JEDGE-LEN               PIC S9(4)  COMP.
+
+      **** PERSON-JOB-TITLE draws from a single table (job titles are
+      **** not split by sex or locale), so it gets its own one-table
+      **** cache rather than sharing W-PERSON-CACHE-1 - which is keyed
+      **** to the 12-character-wide L-PERSON-TABLE-1, too narrow for
+      **** job titles such as "Customer Service Representative".
+
+       01  W-JOB-CACHE-USED-1       PIC S9(4)  COMP VALUE 0.
+       01  W-JOB-CACHE-1.
+           05  W-JC-1-OCCS          OCCURS 10
+                                    INDEXED W-JC-1-DX.
+               10  W-JC-1-NAME      PIC X(30)       VALUE SPACES.
+               10  W-JC-1-CNT       PIC S9(4)  COMP VALUE 0.
+               10  W-JC-1-CUM       OCCURS 1000
+                                    INDEXED W-JC-1-W-DX
+                                    PIC S99V9(9)
+                                               COMP.
+
+       01  W-JOB-CACHE-RUNNING      PIC S99V9(9)
+                                               COMP.
+
+       01  W-BIN-LO-J1              PIC S9(4)  COMP.
+       01  W-BIN-HI-J1              PIC S9(4)  COMP.
+       01  W-BIN-MID-J1             PIC S9(4)  COMP.
+
+       COPY FAKPERSW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+       
+       COPY FAKERLS1.
+
+       01  L-PERSON-TABLE-1.
+           05  L-PERSON-ENTRY-CNT-1
+                                   PIC S9(4)  COMP.
+           05  L-PERSON-WEIGHT-TOT-1
+                                   PIC S99V9(9)
+                                              COMP.
+           05  L-PERSON-OCCS-1.
+               10  FILLER                          OCCURS 1000
+                                                   INDEXED L-P-DX-1.
+                   15  L-PERSON-ENTRY-1
+                                   PIC X(12).
+                   15  L-PERSON-WEIGHT-1
+                                   PIC SV9(9) COMP.
+
+       01  L-PERSON-TABLE-2.
+           05  L-PERSON-ENTRY-CNT-2 
+                                   PIC S9(4)  COMP.
+           05  L-PERSON-WEIGHT-TOT-2
+                                   PIC S99V9(9)
+                                              COMP.
+           05  L-PERSON-OCCS-2.
+               10  FILLER                          OCCURS 1000
+                                                   INDEXED L-P-DX-2.
+                   15  L-PERSON-ENTRY-2
+                                   PIC X(12).
+                   15  L-PERSON-WEIGHT-2
+                                   PIC SV9(9) COMP.
+
+       01  L-JOB-TABLE-1.
+           05  L-JOB-ENTRY-CNT-1   PIC S9(4)  COMP.
+           05  L-JOB-WEIGHT-TOT-1  PIC S99V9(9)
+                                              COMP.
+           05  L-JOB-OCCS-1.
+               10  FILLER                          OCCURS 1000
+                                                   INDEXED L-J-DX-1.
+                   15  L-JOB-ENTRY-1
+                                   PIC X(32).
+                   15  L-JOB-WEIGHT-1
+                                   PIC SV9(9) COMP.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED 
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKPERS  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+
+           PERFORM SUB-1150-READ-WEIGHT-OVERRIDES THRU SUB-1150-EXIT
+
+           PERFORM SUB-1155-READ-TABLE-OVERRIDES THRU SUB-1155-EXIT
+
+           PERFORM SUB-1100-SUM-WEIGHTS THRU SUB-1100-EXIT
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-1100-SUM-WEIGHTS.
+      *---------------------
+
+           PERFORM VARYING FF-DX FROM 1 BY 1
+                     UNTIL FF-DX > FORMAT-FEMALE-CNT
+               ADD  FORMAT-FEMALE-WEIGHT(FF-DX)
+                 TO FORMAT-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FM-DX FROM 1 BY 1
+                     UNTIL FM-DX > FORMAT-MALE-CNT
+               ADD  FORMAT-MALE-WEIGHT(FM-DX)
+                 TO FORMAT-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FNF-DX FROM 1 BY 1
+                     UNTIL FNF-DX > FIRST-NAME-FEMALE-CNT
+               ADD  FIRST-NAME-FEMALE-WEIGHT(FNF-DX)
+                 TO FIRST-NAME-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FNM-DX FROM 1 BY 1
+                     UNTIL FNM-DX > FIRST-NAME-MALE-CNT
+               ADD  FIRST-NAME-MALE-WEIGHT(FNM-DX)
+                 TO FIRST-NAME-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING LN-DX FROM 1 BY 1
+                     UNTIL LN-DX > LAST-NAME-CNT
+               ADD  LAST-NAME-WEIGHT(LN-DX)
+                 TO LAST-NAME-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PF-DX FROM 1 BY 1
+                     UNTIL PF-DX > PREFIX-FEMALE-CNT
+               ADD  PREFIX-FEMALE-WEIGHT(PF-DX)
+                 TO PREFIX-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PM-DX FROM 1 BY 1
+                     UNTIL PM-DX > PREFIX-MALE-CNT
+               ADD  PREFIX-MALE-WEIGHT(PM-DX)
+                 TO PREFIX-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING SF-DX FROM 1 BY 1
+                     UNTIL SF-DX > SUFFIX-FEMALE-CNT
+               ADD  SUFFIX-FEMALE-WEIGHT(SF-DX)
+                 TO SUFFIX-FEMALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING SM-DX FROM 1 BY 1
+                     UNTIL SM-DX > SUFFIX-MALE-CNT
+               ADD  SUFFIX-MALE-WEIGHT(SM-DX)
+                 TO SUFFIX-MALE-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FM-UK-DX FROM 1 BY 1
+                     UNTIL FM-UK-DX > FIRST-NAME-MALE-UK-CNT
+               ADD  FIRST-NAME-MALE-UK-WEIGHT(FM-UK-DX)
+                 TO FIRST-NAME-MALE-UK-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FF-UK-DX FROM 1 BY 1
+                     UNTIL FF-UK-DX > FIRST-NAME-FEMALE-UK-CNT
+               ADD  FIRST-NAME-FEMALE-UK-WEIGHT(FF-UK-DX)
+                 TO FIRST-NAME-FEMALE-UK-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING LN-UK-DX FROM 1 BY 1
+                     UNTIL LN-UK-DX > LAST-NAME-UK-CNT
+               ADD  LAST-NAME-UK-WEIGHT(LN-UK-DX)
+                 TO LAST-NAME-UK-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FM-ES-DX FROM 1 BY 1
+                     UNTIL FM-ES-DX > FIRST-NAME-MALE-ES-CNT
+               ADD  FIRST-NAME-MALE-ES-WEIGHT(FM-ES-DX)
+                 TO FIRST-NAME-MALE-ES-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FF-ES-DX FROM 1 BY 1
+                     UNTIL FF-ES-DX > FIRST-NAME-FEMALE-ES-CNT
+               ADD  FIRST-NAME-FEMALE-ES-WEIGHT(FF-ES-DX)
+                 TO FIRST-NAME-FEMALE-ES-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING LN-ES-DX FROM 1 BY 1
+                     UNTIL LN-ES-DX > LAST-NAME-ES-CNT
+               ADD  LAST-NAME-ES-WEIGHT(LN-ES-DX)
+                 TO LAST-NAME-ES-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PM-ES-DX FROM 1 BY 1
+                     UNTIL PM-ES-DX > PREFIX-MALE-ES-CNT
+               ADD  PREFIX-MALE-ES-WEIGHT(PM-ES-DX)
+                 TO PREFIX-MALE-ES-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PF-ES-DX FROM 1 BY 1
+                     UNTIL PF-ES-DX > PREFIX-FEMALE-ES-CNT
+               ADD  PREFIX-FEMALE-ES-WEIGHT(PF-ES-DX)
+                 TO PREFIX-FEMALE-ES-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FM-FR-DX FROM 1 BY 1
+                     UNTIL FM-FR-DX > FIRST-NAME-MALE-FR-CNT
+               ADD  FIRST-NAME-MALE-FR-WEIGHT(FM-FR-DX)
+                 TO FIRST-NAME-MALE-FR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING FF-FR-DX FROM 1 BY 1
+                     UNTIL FF-FR-DX > FIRST-NAME-FEMALE-FR-CNT
+               ADD  FIRST-NAME-FEMALE-FR-WEIGHT(FF-FR-DX)
+                 TO FIRST-NAME-FEMALE-FR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING LN-FR-DX FROM 1 BY 1
+                     UNTIL LN-FR-DX > LAST-NAME-FR-CNT
+               ADD  LAST-NAME-FR-WEIGHT(LN-FR-DX)
+                 TO LAST-NAME-FR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PM-FR-DX FROM 1 BY 1
+                     UNTIL PM-FR-DX > PREFIX-MALE-FR-CNT
+               ADD  PREFIX-MALE-FR-WEIGHT(PM-FR-DX)
+                 TO PREFIX-MALE-FR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING PF-FR-DX FROM 1 BY 1
+                     UNTIL PF-FR-DX > PREFIX-FEMALE-FR-CNT
+               ADD  PREFIX-FEMALE-FR-WEIGHT(PF-FR-DX)
+                 TO PREFIX-FEMALE-FR-WEIGHT-TOT
+           END-PERFORM
+
+           PERFORM VARYING JT-DX FROM 1 BY 1
+                     UNTIL JT-DX > JOB-TITLE-CNT
+               ADD  JOB-TITLE-WEIGHT(JT-DX)
+                 TO JOB-TITLE-WEIGHT-TOT
+           END-PERFORM
+
+      D    DISPLAY 'FAKPERS weight totals: '
+      D    DISPLAY '    ' FORMAT-FEMALE-WEIGHT-TOT
+      D    DISPLAY '    ' FORMAT-MALE-WEIGHT-TOT
+      D    DISPLAY '    ' FIRST-NAME-FEMALE-WEIGHT-TOT
+      D    DISPLAY '    ' FIRST-NAME-MALE-WEIGHT-TOT
+      D    DISPLAY '    ' LAST-NAME-WEIGHT-TOT
+      D    DISPLAY '    ' PREFIX-FEMALE-WEIGHT-TOT
+      D    DISPLAY '    ' PREFIX-MALE-WEIGHT-TOT
+      D    DISPLAY '    ' SUFFIX-FEMALE-WEIGHT-TOT
+      D    DISPLAY '    ' SUFFIX-MALE-WEIGHT-TOT
+           .
+       SUB-1100-EXIT.
+           EXIT.
+      /
+       SUB-1150-READ-WEIGHT-OVERRIDES.
+      *-------------------------------
+
+      **** Lets a test cycle tune the mix of generated name formats
+      **** (more prefixed/suffixed names, a different split across the
+      **** locale-variant name tables) without a recompile.  Each
+      **** WGTFILE record names one of this program's weighted tables
+      **** by the same literal name FAKER-INFO-OCCS reports it under,
+      **** the 1-based entry within that table, and the replacement
+      **** weight - SUB-1100-SUM-WEIGHTS then totals the overridden
+      **** weights along with everything else.  A missing file, or a
+      **** record naming a table this program doesn't own, is not an
+      **** error.
+
+           OPEN INPUT WGTFILE
+
+           IF      W-WGTFILE-STATUS = '00'
+               PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+
+               PERFORM SUB-1170-APPLY-OVERRIDE THRU SUB-1170-EXIT
+                   UNTIL W-WGTFILE-EOF
+
+               CLOSE WGTFILE
+           END-IF
+           .
+       SUB-1150-EXIT.
+           EXIT.
+      /
+       SUB-1155-READ-TABLE-OVERRIDES.
+      *------------------------------
+
+      **** Companion to SUB-1150 above, but for OVRFILE - the
+      **** persistent override state FAKERTAB maintains from ADD,
+      **** DISABLE, ENABLE and REWEIGHT transactions (see FAKERTAB's
+      **** own header comment).  Of this program's tables, only
+      **** JOB-TITLES is wired up so far; an OVRFILE record naming any
+      **** other table is skipped, the same as an unrecognised WGTFILE
+      **** record is.  A missing file is not an error.
+
+           OPEN INPUT OVRFILE
+
+           IF      W-OVRFILE-STATUS = '00'
+               PERFORM SUB-1156-READ-OVRFILE THRU SUB-1156-EXIT
+
+               PERFORM SUB-1157-APPLY-TABLE-OVERRIDE THRU SUB-1157-EXIT
+                   UNTIL W-OVRFILE-EOF
+
+               CLOSE OVRFILE
+           END-IF
+           .
+       SUB-1155-EXIT.
+           EXIT.
+      /
+       SUB-1156-READ-OVRFILE.
+      *----------------------
+
+           READ OVRFILE
+               AT END
+                   SET  W-OVRFILE-EOF
+                                   TO TRUE
+           END-READ
+           .
+       SUB-1156-EXIT.
+           EXIT.
+      /
+       SUB-1157-APPLY-TABLE-OVERRIDE.
+      *------------------------------
+
+           EVALUATE OVR-TABLE-NAME
+             WHEN 'JOB-TITLES'
+               PERFORM SUB-1158-FIND-JOB-TITLE THRU SUB-1158-EXIT
+
+               IF      JT-DX NOT > JOB-TITLE-CNT
+                   IF      OVR-IS-DISABLED
+                       MOVE 0          TO JOB-TITLE-WEIGHT(JT-DX)
+                   ELSE
+                       COMPUTE W-OVR-WEIGHT-FRACTION
+                                       = OVR-WEIGHT / 1000000000
+                       MOVE W-OVR-WEIGHT-FRACTION
+                                       TO JOB-TITLE-WEIGHT(JT-DX)
+                   END-IF
+               END-IF
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           PERFORM SUB-1156-READ-OVRFILE THRU SUB-1156-EXIT
+           .
+       SUB-1157-EXIT.
+           EXIT.
+      /
+       SUB-1158-FIND-JOB-TITLE.
+      *------------------------
+
+      **** OVRFILE identifies entries by their text (OVR-ENTRY-TEXT,
+      **** PIC X(30)) rather than by the 1-based number WGTFILE uses,
+      **** so the matching JOB-TITLE-OCCS entry has to be searched for
+      **** by name.  JT-DX is left past JOB-TITLE-CNT when no entry
+      **** matches, which SUB-1157 above treats as "ignore".  A job
+      **** title longer than 30 characters cannot be addressed this
+      **** way - the same limit OVR-ENTRY-TEXT imposes on every other
+      **** table.
+
+           PERFORM VARYING JT-DX FROM 1 BY 1
+                     UNTIL JT-DX > JOB-TITLE-CNT
+               IF      JOB-TITLE(JT-DX) (1 : 30) = OVR-ENTRY-TEXT
+                   GO TO SUB-1158-EXIT
+               END-IF
+           END-PERFORM
+           .
+       SUB-1158-EXIT.
+           EXIT.
+      /
+       SUB-1160-READ-WGTFILE.
+      *----------------------
+
+           READ WGTFILE
+               AT END
+                   SET  W-WGTFILE-EOF
+                                   TO TRUE
+           END-READ
+           .
+       SUB-1160-EXIT.
+           EXIT.
+      /
+       SUB-1170-APPLY-OVERRIDE.
+      *------------------------
+
+           EVALUATE WGT-TABLE
+             WHEN 'FORMATS-FEMALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-FEMALE-CNT
+                   MOVE WGT-WEIGHT TO FORMAT-FEMALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'FORMATS-MALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FORMAT-MALE-CNT
+                   MOVE WGT-WEIGHT TO FORMAT-MALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-FEMALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-FEMALE-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-FEMALE-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-MALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-MALE-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-MALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'LAST-NAMES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= LAST-NAME-CNT
+                   MOVE WGT-WEIGHT TO LAST-NAME-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-FEMALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-FEMALE-CNT
+                   MOVE WGT-WEIGHT
+                                   TO PREFIX-FEMALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-MALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-MALE-CNT
+                   MOVE WGT-WEIGHT TO PREFIX-MALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'SUFFIXES-FEMALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= SUFFIX-FEMALE-CNT
+                   MOVE WGT-WEIGHT TO SUFFIX-FEMALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'SUFFIXES-MALE'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= SUFFIX-MALE-CNT
+                   MOVE WGT-WEIGHT TO SUFFIX-MALE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-MALE-UK'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-MALE-UK-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-MALE-UK-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-FEMALE-UK'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-FEMALE-UK-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-FEMALE-UK-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'LAST-NAMES-UK'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= LAST-NAME-UK-CNT
+                   MOVE WGT-WEIGHT TO LAST-NAME-UK-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-MALE-ES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-MALE-ES-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-MALE-ES-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-FEMALE-ES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-FEMALE-ES-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-FEMALE-ES-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'LAST-NAMES-ES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= LAST-NAME-ES-CNT
+                   MOVE WGT-WEIGHT TO LAST-NAME-ES-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-MALE-ES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-MALE-ES-CNT
+                   MOVE WGT-WEIGHT
+                                   TO PREFIX-MALE-ES-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-FEMALE-ES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-FEMALE-ES-CNT
+                   MOVE WGT-WEIGHT
+                                   TO PREFIX-FEMALE-ES-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-MALE-FR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-MALE-FR-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-MALE-FR-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'FIRST-NAMES-FEMALE-FR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= FIRST-NAME-FEMALE-FR-CNT
+                   MOVE WGT-WEIGHT
+                                   TO FIRST-NAME-FEMALE-FR-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'LAST-NAMES-FR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= LAST-NAME-FR-CNT
+                   MOVE WGT-WEIGHT TO LAST-NAME-FR-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-MALE-FR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-MALE-FR-CNT
+                   MOVE WGT-WEIGHT
+                                   TO PREFIX-MALE-FR-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN 'PREFIXES-FEMALE-FR'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= PREFIX-FEMALE-FR-CNT
+                   MOVE WGT-WEIGHT
+                                   TO PREFIX-FEMALE-FR-WEIGHT
+                                                   (WGT-ENTRY)
+               END-IF
+
+             WHEN 'JOB-TITLES'
+               IF      WGT-ENTRY > 0
+               AND     WGT-ENTRY <= JOB-TITLE-CNT
+                   MOVE WGT-WEIGHT TO JOB-TITLE-WEIGHT(WGT-ENTRY)
+               END-IF
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           PERFORM SUB-1160-READ-WGTFILE THRU SUB-1160-EXIT
+           .
+       SUB-1170-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+           MOVE SPACES             TO W-TABLE-2
+
+           EVALUATE TRUE
+             WHEN PERSON-FIRST-NAME       
+               PERFORM SUB-9010-FIRST-NAME THRU SUB-9010-EXIT
+
+             WHEN PERSON-FIRST-NAME-MALE  
+               PERFORM SUB-9020-FIRST-NAME-MALE THRU SUB-9020-EXIT
+
+             WHEN PERSON-FIRST-NAME-FEMALE
+               PERFORM SUB-9030-FIRST-NAME-FEMALE THRU SUB-9030-EXIT
+
+             WHEN PERSON-LAST-NAME        
+             WHEN PERSON-LAST-NAME-MALE   
+             WHEN PERSON-LAST-NAME-FEMALE 
+               PERFORM SUB-9040-LAST-NAME THRU SUB-9040-EXIT
+
+             WHEN PERSON-NAME 
+               PERFORM SUB-9050-NAME THRU SUB-9050-EXIT
+
+             WHEN PERSON-NAME-MALE        
+               PERFORM SUB-9060-NAME-MALE THRU SUB-9060-EXIT
+
+             WHEN PERSON-NAME-FEMALE      
+               PERFORM SUB-9070-NAME-FEMALE THRU SUB-9070-EXIT
+
+             WHEN PERSON-PREFIX           
+               PERFORM SUB-9080-PREFIX THRU SUB-9080-EXIT
+
+             WHEN PERSON-PREFIX-MALE      
+               PERFORM SUB-9090-PREFIX-MALE THRU SUB-9090-EXIT
+
+             WHEN PERSON-PREFIX-FEMALE    
+               PERFORM SUB-9100-PREFIX-FEMALE THRU SUB-9100-EXIT
+
+             WHEN PERSON-SUFFIX           
+               PERFORM SUB-9110-SUFFIX THRU SUB-9110-EXIT
+
+             WHEN PERSON-SUFFIX-MALE      
+               PERFORM SUB-9120-SUFFIX-MALE THRU SUB-9120-EXIT
+
+             WHEN PERSON-SUFFIX-FEMALE
+               PERFORM SUB-9130-SUFFIX-FEMALE THRU SUB-9130-EXIT
+
+             WHEN PERSON-JOB-TITLE
+               PERFORM SUB-9140-JOB-TITLE THRU SUB-9140-EXIT
+
+             WHEN PERSON-DATE-OF-BIRTH
+               PERFORM SUB-9150-DATE-OF-BIRTH THRU SUB-9150-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   TO TRUE
+               STRING 'Unknown FAKPERS function "'
+                       FAKER-PROVIDER-FUNCTION
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           ADD  1                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE W-TABLE-1          TO FAKER-TABLE(FI-DX)   
+
+           IF      W-TABLE-1(1:8) = 'FORMATS-'
+               MOVE FAKER-INFO-CNT TO W-NAME-BASE-CNT
+               SET  W-NAME-NOT-UNIQUE
+                                   TO TRUE
+
+               PERFORM UNTIL W-NAME-UNIQUE
+                   MOVE W-NAME-BASE-CNT
+                                   TO FAKER-INFO-CNT
+                   SET  FI-DX       TO FAKER-INFO-CNT
+
+                   PERFORM SUB-2100-FORMAT THRU SUB-2100-EXIT
+
+                   IF      NOT FAKER-RESPONSE-GOOD
+                                       IN L-PARAMETER
+                       GO TO SUB-2000-EXIT
+                   END-IF
+
+                   IF      NO-DUPLICATES-ON IN L-PARAMETER
+                       PERFORM SUB-2200-CHECK-UNIQUE-NAME
+                                       THRU SUB-2200-EXIT
+                   ELSE
+                       SET  W-NAME-UNIQUE
+                                   TO TRUE
+                   END-IF
+               END-PERFORM
+           ELSE
+           IF      W-TABLE-1 = 'JOB-TITLES'
+               PERFORM SUB-9340-FIND-RANDOM-JOB THRU SUB-9340-EXIT
+
+               MOVE W-FAKER-RESULT TO FAKER-RESULT
+           ELSE
+           IF      W-TABLE-1 = 'DATE-OF-BIRTH'
+               CONTINUE
+           ELSE
+               PERFORM SUB-9300-FIND-RANDOM-PERSON THRU SUB-9300-EXIT
+
+               MOVE W-FAKER-RESULT TO FAKER-RESULT
+           END-IF
+           END-IF
+           END-IF
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-2200-CHECK-UNIQUE-NAME.
+      *----------------------------
+
+      **** Scans the full names already issued this run for a
+      **** match on the name just built.  If none is found, and the
+      **** table is not already full, the new name is recorded so
+      **** later draws will also be checked against it.
+
+           SET  W-NAME-UNIQUE      TO TRUE
+
+           PERFORM VARYING W-NAME-DX FROM 1 BY 1
+                     UNTIL W-NAME-DX > W-NAME-ISSUED-CNT
+               IF      W-NAME-ISSUED(W-NAME-DX) = FAKER-RESULT
+                                               IN L-PARAMETER
+                   SET  W-NAME-NOT-UNIQUE TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF      W-NAME-UNIQUE
+             AND   W-NAME-ISSUED-CNT < W-NAME-ISSUED-MAX
+               ADD  1              TO W-NAME-ISSUED-CNT
+               SET  W-NAME-DX       TO W-NAME-ISSUED-CNT
+               MOVE FAKER-RESULT   IN L-PARAMETER
+                                   TO W-NAME-ISSUED(W-NAME-DX)
+           END-IF
+           .
+       SUB-2200-EXIT.
+           EXIT.
+      /
+       COPY FAKERPD1.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKPERS completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKPERS ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9000-EXAMINE-FIND-FORMAT.
+      *-----------------------------
+
+           MOVE SPACES             TO W-TABLE-2
+
+           EVALUATE W-FORMAT-ENTRY
+             WHEN 'FM'
+               PERFORM SUB-9020-FIRST-NAME-MALE THRU SUB-9020-EXIT
+
+             WHEN 'FF'
+               PERFORM SUB-9030-FIRST-NAME-FEMALE THRU SUB-9030-EXIT
+
+             WHEN 'LN'
+               PERFORM SUB-9040-LAST-NAME THRU SUB-9040-EXIT
+
+             WHEN 'PM'
+               PERFORM SUB-9090-PREFIX-MALE THRU SUB-9090-EXIT
+
+             WHEN 'PF'
+               PERFORM SUB-9100-PREFIX-FEMALE THRU SUB-9100-EXIT
+
+             WHEN 'SM'
+               PERFORM SUB-9120-SUFFIX-MALE THRU SUB-9120-EXIT
+
+             WHEN 'SF'
+               PERFORM SUB-9130-SUFFIX-FEMALE THRU SUB-9130-EXIT
+
+             WHEN OTHER
+               MOVE SPACES         TO W-TABLE-1
+               SET  FAKER-UNKNOWN-FORMAT
+                                   TO TRUE
+               STRING 'Unknown FAKPERS format "'
+                       W-FORMAT-ENTRY
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+               GO TO SUB-9000-EXIT
+           END-EVALUATE
+
+           ADD  1                  TO FAKER-INFO-CNT     
+           SET  FI-DX              TO FAKER-INFO-CNT     
+           MOVE W-TABLE-1          TO FAKER-TABLE(FI-DX)
+
+           IF      W-TABLE-1(1:8) = 'FORMATS-'
+               PERFORM SUB-9700-FIND-RANDOM-FORMAT THRU SUB-9700-EXIT
+           ELSE
+               PERFORM SUB-9300-FIND-RANDOM-PERSON THRU SUB-9300-EXIT
+           END-IF
+           .
+       SUB-9000-EXIT.
+           EXIT.
+      /
+       SUB-9010-FIRST-NAME.
+      *--------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-UK          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-UK'
+                                   TO W-TABLE-1
+               MOVE 'FIRST-NAMES-FEMALE-UK'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-UK
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-UK
+
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-ES'
+                                   TO W-TABLE-1
+               MOVE 'FIRST-NAMES-FEMALE-ES'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-ES
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-FR'
+                                   TO W-TABLE-1
+               MOVE 'FIRST-NAMES-FEMALE-FR'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-FR
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-FR
+
+             WHEN OTHER
+               MOVE 'FIRST-NAMES-MALE' TO W-TABLE-1
+               MOVE 'FIRST-NAMES-FEMALE'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF FIRST-NAMES-FEMALE
+           END-EVALUATE
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9020-FIRST-NAME-MALE.
+      *-------------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-UK          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-UK'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-UK
+
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-ES'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-MALE-FR'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE-FR
+
+             WHEN OTHER
+               MOVE 'FIRST-NAMES-MALE' TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-MALE
+           END-EVALUATE
+           .
+       SUB-9020-EXIT.
+           EXIT.
+      /
+       SUB-9030-FIRST-NAME-FEMALE.
+      *---------------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-UK          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-FEMALE-UK'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-UK
+
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-FEMALE-ES'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'FIRST-NAMES-FEMALE-FR'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-FEMALE-FR
+
+             WHEN OTHER
+               MOVE 'FIRST-NAMES-FEMALE'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF FIRST-NAMES-FEMALE
+           END-EVALUATE
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9040-LAST-NAME.
+      *-------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-UK          IN L-PARAMETER
+               MOVE 'LAST-NAMES-UK'   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF LAST-NAMES-UK
+
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'LAST-NAMES-ES'   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF LAST-NAMES-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'LAST-NAMES-FR'   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF LAST-NAMES-FR
+
+             WHEN OTHER
+               MOVE 'LAST-NAMES'       TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF LAST-NAMES
+           END-EVALUATE
+           .
+       SUB-9040-EXIT.
+           EXIT.
+      /
+       SUB-9050-NAME.
+      *--------------
+
+           MOVE 'FORMATS-MALE'     TO W-TABLE-1            
+           MOVE 'FORMATS-FEMALE'   TO W-TABLE-2            
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-MALE
+           SET  ADDRESS OF L-FORMAT-TABLE-2
+             TO ADDRESS OF FORMATS-FEMALE
+           .
+       SUB-9050-EXIT.
+           EXIT.
+      /
+       SUB-9060-NAME-MALE.
+      *-------------------
+        
+           MOVE 'FORMATS-MALE'     TO W-TABLE-1  
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-MALE
+           .
+       SUB-9060-EXIT.
+           EXIT.
+      /
+       SUB-9070-NAME-FEMALE.
+      *---------------------
+
+           MOVE 'FORMATS-FEMALE'   TO W-TABLE-1  
+
+           SET  ADDRESS OF L-FORMAT-TABLE-1
+             TO ADDRESS OF FORMATS-FEMALE
+           .
+       SUB-9070-EXIT.
+           EXIT.
+      /
+       SUB-9080-PREFIX.
+      *----------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'PREFIXES-MALE-ES'
+                                   TO W-TABLE-1
+               MOVE 'PREFIXES-FEMALE-ES'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE-ES
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF PREFIXES-FEMALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'PREFIXES-MALE-FR'
+                                   TO W-TABLE-1
+               MOVE 'PREFIXES-FEMALE-FR'
+                                   TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE-FR
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF PREFIXES-FEMALE-FR
+
+             WHEN OTHER
+               MOVE 'PREFIXES-MALE'    TO W-TABLE-1
+               MOVE 'PREFIXES-FEMALE'  TO W-TABLE-2
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE
+               SET  ADDRESS OF L-PERSON-TABLE-2
+                 TO ADDRESS OF PREFIXES-FEMALE
+           END-EVALUATE
+           .
+       SUB-9080-EXIT.
+           EXIT.
+      /
+       SUB-9090-PREFIX-MALE.
+      *---------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'PREFIXES-MALE-ES'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'PREFIXES-MALE-FR'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE-FR
+
+             WHEN OTHER
+               MOVE 'PREFIXES-MALE'    TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-MALE
+           END-EVALUATE
+           .
+       SUB-9090-EXIT.
+           EXIT.
+      /
+       SUB-9100-PREFIX-FEMALE.
+      *-----------------------
+
+           EVALUATE TRUE
+             WHEN LOCALE-ES          IN L-PARAMETER
+               MOVE 'PREFIXES-FEMALE-ES'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-FEMALE-ES
+
+             WHEN LOCALE-FR          IN L-PARAMETER
+               MOVE 'PREFIXES-FEMALE-FR'
+                                   TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-FEMALE-FR
+
+             WHEN OTHER
+               MOVE 'PREFIXES-FEMALE'  TO W-TABLE-1
+               SET  ADDRESS OF L-PERSON-TABLE-1
+                 TO ADDRESS OF PREFIXES-FEMALE
+           END-EVALUATE
+           .
+       SUB-9100-EXIT.
+           EXIT.
+      /
+       SUB-9110-SUFFIX.
+      *----------------
+
+           MOVE 'SUFFIXES-MALE'    TO W-TABLE-1            
+           MOVE 'SUFFIXES-FEMALE'  TO W-TABLE-2            
+
+           SET  ADDRESS OF L-PERSON-TABLE-1
+             TO ADDRESS OF SUFFIXES-MALE
+           SET  ADDRESS OF L-PERSON-TABLE-2
+             TO ADDRESS OF SUFFIXES-FEMALE
+           .
+       SUB-9110-EXIT.
+           EXIT.
+      /
+       SUB-9120-SUFFIX-MALE.
+      *---------------------
+
+           MOVE 'SUFFIXES-MALE'    TO W-TABLE-1            
+
+           SET  ADDRESS OF L-PERSON-TABLE-1
+             TO ADDRESS OF SUFFIXES-MALE 
+           .
+       SUB-9120-EXIT.
+           EXIT.
+      /
+       SUB-9130-SUFFIX-FEMALE.
+      *-----------------------
+
+           MOVE 'SUFFIXES-FEMALE'  TO W-TABLE-1            
+
+           SET  ADDRESS OF L-PERSON-TABLE-1
+             TO ADDRESS OF SUFFIXES-FEMALE
+           .
+       SUB-9130-EXIT.
+           EXIT.
+      /
+       SUB-9140-JOB-TITLE.
+      *-------------------
+
+           MOVE 'JOB-TITLES'        TO W-TABLE-1
+
+           SET  ADDRESS OF L-JOB-TABLE-1
+             TO ADDRESS OF JOB-TITLES
+           .
+       SUB-9140-EXIT.
+           EXIT.
+      /
+       SUB-9150-DATE-OF-BIRTH.
+      *------------------------
+
+      **** PERSON-DATE-OF-BIRTH returns a calendar date (accounting
+      **** for leap years) that falls within a caller-supplied age
+      **** range as of today.  FAKER-AGE-MIN/FAKER-AGE-MAX of zero/
+      **** zero (the default) draws an age from 18 thru 90.  The
+      **** range is converted to an integer-day window using
+      **** FUNCTION INTEGER-OF-DATE so every day in the window has
+      **** an equal chance of being drawn, then FAKRAND-RANDOM-NO
+      **** picks a day within that window and FUNCTION DATE-OF-
+      **** INTEGER converts the pick back to a calendar date.
+
+           MOVE 'DATE-OF-BIRTH'    TO W-TABLE-1
+
+           MOVE FUNCTION CURRENT-DATE
+                                   TO W-CURRENT-DATE
+
+           IF      FAKER-AGE-MIN IN L-PARAMETER = 0
+           AND     FAKER-AGE-MAX IN L-PARAMETER = 0
+               MOVE 18             TO W-AGE-MIN
+               MOVE 90              TO W-AGE-MAX
+           ELSE
+               MOVE FAKER-AGE-MIN  IN L-PARAMETER
+                                   TO W-AGE-MIN
+               MOVE FAKER-AGE-MAX  IN L-PARAMETER
+                                   TO W-AGE-MAX
+           END-IF
+
+      **** Youngest possible date of birth: age-min years ago today.
+      **** Oldest possible date of birth: the day after age-max
+      **** years ago today, so an age-max-year-old is still within
+      **** range up to (but not including) their next birthday.
+
+           COMPUTE W-YOUNGEST-YYYYMMDD =
+                     (W-CURRENT-YYYY - W-AGE-MIN) * 10000
+                   + (W-CURRENT-MM          * 100)
+                   +  W-CURRENT-DD
+
+           COMPUTE W-OLDEST-YYYYMMDD =
+                     (W-CURRENT-YYYY - W-AGE-MAX - 1) * 10000
+                   + (W-CURRENT-MM          * 100)
+                   +  W-CURRENT-DD
+
+           COMPUTE W-MAX-DAY-INT =
+                   FUNCTION INTEGER-OF-DATE(W-YOUNGEST-YYYYMMDD)
+
+           COMPUTE W-MIN-DAY-INT =
+                   FUNCTION INTEGER-OF-DATE(W-OLDEST-YYYYMMDD) + 1
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-BIRTH-DAY-INT =
+                   FAKRAND-RANDOM-NO * (W-MAX-DAY-INT - W-MIN-DAY-INT)
+                                     +  W-MIN-DAY-INT
+
+           COMPUTE W-BIRTH-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER(W-BIRTH-DAY-INT)
+
+           MOVE SPACES             TO W-FAKER-RESULT
+
+           STRING W-BIRTH-YYYY  '-'
+                  W-BIRTH-MM    '-'
+                  W-BIRTH-DD        DELIMITED SIZE
+                                  INTO W-FAKER-RESULT
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT IN L-PARAMETER
+           .
+       SUB-9150-EXIT.
+           EXIT.
+      /
+       COPY FAKERPD2.
+      /
+       SUB-9300-FIND-RANDOM-PERSON.
+      *----------------------------
+
+           IF      EDGE-CASE-SHORTEST IN L-PARAMETER
+           OR      EDGE-CASE-LONGEST  IN L-PARAMETER
+               PERFORM SUB-9360-FIND-EDGE-PERSON THRU SUB-9360-EXIT
+           ELSE
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               IF      W-TABLE-2 = SPACES
+                   COMPUTE W-RANDOM-NO = FAKRAND-RANDOM-NO
+                                          * L-PERSON-WEIGHT-TOT-1
+               ELSE
+                   COMPUTE W-RANDOM-NO = FAKRAND-RANDOM-NO
+                                          * (L-PERSON-WEIGHT-TOT-1 +
+                                             L-PERSON-WEIGHT-TOT-2)
+               END-IF
+
+               MOVE W-RANDOM-NO    TO FAKER-RANDOM-NO-SUB(FI-DX)
+               MOVE 0              TO W-FOUND-DX
+
+               PERFORM SUB-9301-GET-CACHE-1 THRU SUB-9301-EXIT
+
+               MOVE 1              TO W-BIN-LO-1
+               MOVE L-PERSON-ENTRY-CNT-1
+                                   TO W-BIN-HI-1
+
+               PERFORM SUB-9310-FIND-PERSON THRU SUB-9310-EXIT
+                   UNTIL W-BIN-LO-1 > W-BIN-HI-1
+
+               EVALUATE TRUE
+                 WHEN W-FOUND-DX > 0
+                   MOVE L-PERSON-ENTRY-1(W-FOUND-DX)
+                                   TO W-FAKER-RESULT
+
+                 WHEN W-TABLE-2 NOT = SPACES
+                   ADD  1          TO FAKER-INFO-CNT
+                   SET  FI-DX      TO FAKER-INFO-CNT
+                   MOVE W-TABLE-2  TO FAKER-TABLE(FI-DX)
+                   MOVE W-RANDOM-NO
+                                   TO FAKER-RANDOM-NO-SUB(FI-DX)
+                   SUBTRACT L-PERSON-WEIGHT-TOT-1
+                                   FROM W-RANDOM-NO
+
+                   MOVE 0          TO W-FOUND-DX
+
+                   PERFORM SUB-9305-GET-CACHE-2 THRU SUB-9305-EXIT
+
+                   MOVE 1          TO W-BIN-LO-2
+                   MOVE L-PERSON-ENTRY-CNT-2
+                                   TO W-BIN-HI-2
+
+                   PERFORM SUB-9320-FIND-PERSON THRU SUB-9320-EXIT
+                       UNTIL W-BIN-LO-2 > W-BIN-HI-2
+
+                   IF      W-FOUND-DX > 0
+                       MOVE L-PERSON-ENTRY-2(W-FOUND-DX)
+                                   TO W-FAKER-RESULT
+                   ELSE
+                       MOVE 'Random item not found'
+                                   TO W-FAKER-RESULT
+                   END-IF
+
+                 WHEN OTHER
+                   MOVE 'Random item not found'
+                                   TO W-FAKER-RESULT
+               END-EVALUATE
+           END-IF
+
+           IF      PERSON-NAME
+           OR      PERSON-NAME-MALE
+           OR      PERSON-NAME-FEMALE
+               PERFORM SUB-9330-SEPARATE-FIELDS THRU SUB-9330-EXIT
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
+      /
+       SUB-9301-GET-CACHE-1.
+      *---------------------
+
+      **** Finds the cache slot holding L-PERSON-TABLE-1's cumulative
+      **** weights for the table named in W-TABLE-1, building it if
+      **** this is the first time this table has been drawn from in
+      **** this run.
+
+           SET  W-PC-1-DX          TO 1
+           SEARCH W-PC-1-OCCS
+               AT END
+                   PERFORM SUB-9302-BUILD-CACHE-1 THRU SUB-9302-EXIT
+               WHEN W-PC-1-NAME(W-PC-1-DX) = W-TABLE-1
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9301-EXIT.
+           EXIT.
+      /
+       SUB-9302-BUILD-CACHE-1.
+      *------------------------
+
+           IF      W-PERSON-CACHE-USED-1 < 10
+               ADD  1              TO W-PERSON-CACHE-USED-1
+           END-IF
+           SET  W-PC-1-DX          TO W-PERSON-CACHE-USED-1
+
+           MOVE W-TABLE-1          TO W-PC-1-NAME(W-PC-1-DX)
+           MOVE L-PERSON-ENTRY-CNT-1
+                                   TO W-PC-1-CNT(W-PC-1-DX)
+           MOVE 0                  TO W-PERSON-CACHE-RUNNING
+
+           PERFORM SUB-9303-ADD-CUM-1 THRU SUB-9303-EXIT
+               VARYING L-P-DX-1 FROM 1 BY 1
+                 UNTIL L-P-DX-1 > L-PERSON-ENTRY-CNT-1
+           .
+       SUB-9302-EXIT.
+           EXIT.
+      /
+       SUB-9303-ADD-CUM-1.
+      *---------------------
+
+           ADD  L-PERSON-WEIGHT-1(L-P-DX-1)
+                                   TO W-PERSON-CACHE-RUNNING
+           MOVE W-PERSON-CACHE-RUNNING
+                                   TO W-PC-1-CUM(W-PC-1-DX, L-P-DX-1)
+           .
+       SUB-9303-EXIT.
+           EXIT.
+      /
+       SUB-9305-GET-CACHE-2.
+      *---------------------
+
+      **** Table-2 counterpart of SUB-9301-GET-CACHE-1.
+
+           SET  W-PC-2-DX          TO 1
+           SEARCH W-PC-2-OCCS
+               AT END
+                   PERFORM SUB-9306-BUILD-CACHE-2 THRU SUB-9306-EXIT
+               WHEN W-PC-2-NAME(W-PC-2-DX) = W-TABLE-2
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9305-EXIT.
+           EXIT.
+      /
+       SUB-9306-BUILD-CACHE-2.
+      *------------------------
+
+           IF      W-PERSON-CACHE-USED-2 < 10
+               ADD  1              TO W-PERSON-CACHE-USED-2
+           END-IF
+           SET  W-PC-2-DX          TO W-PERSON-CACHE-USED-2
+
+           MOVE W-TABLE-2          TO W-PC-2-NAME(W-PC-2-DX)
+           MOVE L-PERSON-ENTRY-CNT-2
+                                   TO W-PC-2-CNT(W-PC-2-DX)
+           MOVE 0                  TO W-PERSON-CACHE-RUNNING
+
+           PERFORM SUB-9307-ADD-CUM-2 THRU SUB-9307-EXIT
+               VARYING L-P-DX-2 FROM 1 BY 1
+                 UNTIL L-P-DX-2 > L-PERSON-ENTRY-CNT-2
+           .
+       SUB-9306-EXIT.
+           EXIT.
+      /
+       SUB-9307-ADD-CUM-2.
+      *---------------------
+
+           ADD  L-PERSON-WEIGHT-2(L-P-DX-2)
+                                   TO W-PERSON-CACHE-RUNNING
+           MOVE W-PERSON-CACHE-RUNNING
+                                   TO W-PC-2-CUM(W-PC-2-DX, L-P-DX-2)
+           .
+       SUB-9307-EXIT.
+           EXIT.
+      /
+       SUB-9310-FIND-PERSON.
+      *---------------------
+
+      **** One step of a binary search of SUB-9301's cumulative-
+      **** weight cache for the lowest entry whose cumulative weight
+      **** is not less than W-RANDOM-NO - i.e. the entry the draw
+      **** landed on.  Driven by SUB-9300 PERFORMing this paragraph
+      **** UNTIL W-BIN-LO-1 > W-BIN-HI-1.
+
+           COMPUTE W-BIN-MID-1 = (W-BIN-LO-1 + W-BIN-HI-1) / 2
+
+           IF      W-RANDOM-NO <= W-PC-1-CUM(W-PC-1-DX, W-BIN-MID-1)
+               SET  W-FOUND-DX     TO W-BIN-MID-1
+               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
+               COMPUTE W-BIN-HI-1  = W-BIN-MID-1 - 1
+           ELSE
+               COMPUTE W-BIN-LO-1  = W-BIN-MID-1 + 1
+           END-IF
+           .
+       SUB-9310-EXIT.
+           EXIT.
+      /
+       SUB-9320-FIND-PERSON.
+      *---------------------
+
+      **** Table-2 counterpart of SUB-9310-FIND-PERSON.
+
+           COMPUTE W-BIN-MID-2 = (W-BIN-LO-2 + W-BIN-HI-2) / 2
+
+           IF      W-RANDOM-NO <= W-PC-2-CUM(W-PC-2-DX, W-BIN-MID-2)
+               SET  W-FOUND-DX     TO W-BIN-MID-2
+               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
+               COMPUTE W-BIN-HI-2  = W-BIN-MID-2 - 1
+           ELSE
+               COMPUTE W-BIN-LO-2  = W-BIN-MID-2 + 1
+           END-IF
+           .
+       SUB-9320-EXIT.
+           EXIT.
+      /
+       SUB-9360-FIND-EDGE-PERSON.
+      *--------------------------
+
+      **** Edge-case (FAKER-EDGE-CASE) counterpart of SUB-9300-FIND-
+      **** RANDOM-PERSON - scans table 1 (and table 2, when present)
+      **** linearly for the shortest or longest trimmed entry instead
+      **** of drawing a weighted-random pick.  No FAKRAND call is
+      **** made.
+
+           SET  W-FOUND-DX         TO 1
+           MOVE L-PERSON-ENTRY-1(1)
+                                   TO W-FAKER-RESULT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-PERSON-ENTRY-1(1)))
+                                   TO W-PEDGE-BEST-LEN-1
+
+           PERFORM SUB-9361-SCAN-EDGE-1 THRU SUB-9361-EXIT
+               VARYING L-P-DX-1 FROM 2 BY 1
+                 UNTIL L-P-DX-1 > L-PERSON-ENTRY-CNT-1
+
+           MOVE W-FOUND-DX         TO FAKER-TABLE-ENTRY(FI-DX)
+           MOVE 0                  TO FAKER-RANDOM-NO-SUB(FI-DX)
+
+           IF      W-TABLE-2 NOT = SPACES
+               ADD  1              TO FAKER-INFO-CNT
+               SET  FI-DX          TO FAKER-INFO-CNT
+               MOVE W-TABLE-2      TO FAKER-TABLE(FI-DX)
+
+               SET  W-FOUND-DX     TO 1
+               MOVE L-PERSON-ENTRY-2(1)
+                                   TO W-PEDGE-CANDIDATE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(W-PEDGE-CANDIDATE))
+                                   TO W-PEDGE-BEST-LEN-2
+
+               PERFORM SUB-9362-SCAN-EDGE-2 THRU SUB-9362-EXIT
+                   VARYING L-P-DX-2 FROM 2 BY 1
+                     UNTIL L-P-DX-2 > L-PERSON-ENTRY-CNT-2
+
+               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
+               MOVE 0              TO FAKER-RANDOM-NO-SUB(FI-DX)
+
+               IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+               AND      W-PEDGE-BEST-LEN-2 > W-PEDGE-BEST-LEN-1)
+               OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+               AND      W-PEDGE-BEST-LEN-2 < W-PEDGE-BEST-LEN-1)
+                   MOVE W-PEDGE-CANDIDATE
+                                   TO W-FAKER-RESULT
+               END-IF
+           END-IF
+           .
+       SUB-9360-EXIT.
+           EXIT.
+      /
+       SUB-9361-SCAN-EDGE-1.
+      *----------------------
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-PERSON-ENTRY-1
+                                                      (L-P-DX-1)))
+                                   TO W-PEDGE-LEN
+
+           IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+           AND      W-PEDGE-LEN > W-PEDGE-BEST-LEN-1)
+           OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+           AND      W-PEDGE-LEN < W-PEDGE-BEST-LEN-1)
+               MOVE W-PEDGE-LEN     TO W-PEDGE-BEST-LEN-1
+               SET  W-FOUND-DX     TO L-P-DX-1
+               MOVE L-PERSON-ENTRY-1(L-P-DX-1)
+                                   TO W-FAKER-RESULT
+           END-IF
+           .
+       SUB-9361-EXIT.
+           EXIT.
+      /
+       SUB-9362-SCAN-EDGE-2.
+      *----------------------
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-PERSON-ENTRY-2
+                                                      (L-P-DX-2)))
+                                   TO W-PEDGE-LEN
+
+           IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+           AND      W-PEDGE-LEN > W-PEDGE-BEST-LEN-2)
+           OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+           AND      W-PEDGE-LEN < W-PEDGE-BEST-LEN-2)
+               MOVE W-PEDGE-LEN     TO W-PEDGE-BEST-LEN-2
+               SET  W-FOUND-DX     TO L-P-DX-2
+               MOVE L-PERSON-ENTRY-2(L-P-DX-2)
+                                   TO W-PEDGE-CANDIDATE
+           END-IF
+           .
+       SUB-9362-EXIT.
+           EXIT.
+      /
+       SUB-9330-SEPARATE-FIELDS.
+      *-------------------------
+
+           EVALUATE FAKER-TABLE(FI-DX)
+             WHEN 'PREFIXES-MALE'
+             WHEN 'PREFIXES-FEMALE'
+             WHEN 'PREFIXES-MALE-ES'
+             WHEN 'PREFIXES-FEMALE-ES'
+             WHEN 'PREFIXES-MALE-FR'
+             WHEN 'PREFIXES-FEMALE-FR'
+               MOVE W-FAKER-RESULT TO FAKER-PERSON-PREFIX
+
+             WHEN 'FIRST-NAMES-MALE'
+             WHEN 'FIRST-NAMES-FEMALE'
+             WHEN 'FIRST-NAMES-MALE-UK'
+             WHEN 'FIRST-NAMES-FEMALE-UK'
+             WHEN 'FIRST-NAMES-MALE-ES'
+             WHEN 'FIRST-NAMES-FEMALE-ES'
+             WHEN 'FIRST-NAMES-MALE-FR'
+             WHEN 'FIRST-NAMES-FEMALE-FR'
+               MOVE W-FAKER-RESULT TO FAKER-PERSON-FIRST-NAME
+
+             WHEN 'LAST-NAMES'
+             WHEN 'LAST-NAMES-UK'
+             WHEN 'LAST-NAMES-ES'
+             WHEN 'LAST-NAMES-FR'
+               IF      FAKER-PERSON-LAST-NAME = SPACES
+                   MOVE W-FAKER-RESULT 
+                                   TO FAKER-PERSON-LAST-NAME
+               ELSE
+                   MOVE 1          TO W-POINT
+                   INSPECT FAKER-PERSON-LAST-NAME
+                             TALLYING W-POINT
+                                  FOR CHARACTERS
+                               BEFORE SPACE
+                   STRING '-' 
+                          W-FAKER-RESULT 
+                            DELIMITED SIZE
+                                 INTO FAKER-PERSON-LAST-NAME
+                              POINTER W-POINT
+               END-IF
+
+             WHEN 'SUFFIXES-MALE'
+             WHEN 'SUFFIXES-FEMALE'
+               MOVE W-FAKER-RESULT TO FAKER-PERSON-SUFFIX
+           END-EVALUATE    
+           .
+       SUB-9330-EXIT.
+           EXIT.
+      /
+       SUB-9340-FIND-RANDOM-JOB.
+      *-------------------------
+
+      **** Single-table counterpart of SUB-9300-FIND-RANDOM-PERSON,
+      **** for PERSON-JOB-TITLE - job titles are not split male/
+      **** female or by locale, so there is no table-2 to fall
+      **** through to.
+
+           IF      EDGE-CASE-SHORTEST IN L-PARAMETER
+           OR      EDGE-CASE-LONGEST  IN L-PARAMETER
+               PERFORM SUB-9365-FIND-EDGE-JOB THRU SUB-9365-EXIT
+           ELSE
+               PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+               COMPUTE W-RANDOM-NO =  FAKRAND-RANDOM-NO
+                                      * L-JOB-WEIGHT-TOT-1
+
+               MOVE W-RANDOM-NO    TO FAKER-RANDOM-NO-SUB(FI-DX)
+               MOVE 0              TO W-FOUND-DX
+
+               PERFORM SUB-9341-GET-CACHE-J1 THRU SUB-9341-EXIT
+
+               MOVE 1              TO W-BIN-LO-J1
+               MOVE L-JOB-ENTRY-CNT-1
+                                   TO W-BIN-HI-J1
+
+               PERFORM SUB-9350-FIND-JOB THRU SUB-9350-EXIT
+                   UNTIL W-BIN-LO-J1 > W-BIN-HI-J1
+
+               IF      W-FOUND-DX > 0
+                   MOVE L-JOB-ENTRY-1(W-FOUND-DX)
+                                   TO W-FAKER-RESULT
+               ELSE
+                   MOVE 'Random item not found'
+                                   TO W-FAKER-RESULT
+               END-IF
+           END-IF
+           .
+       SUB-9340-EXIT.
+           EXIT.
+      /
+       SUB-9341-GET-CACHE-J1.
+      *----------------------
+
+      **** Finds the cache slot holding L-JOB-TABLE-1's cumulative
+      **** weights for the table named in W-TABLE-1, building it if
+      **** this is the first time this table has been drawn from in
+      **** this run.
+
+           SET  W-JC-1-DX          TO 1
+           SEARCH W-JC-1-OCCS
+               AT END
+                   PERFORM SUB-9342-BUILD-CACHE-J1 THRU SUB-9342-EXIT
+               WHEN W-JC-1-NAME(W-JC-1-DX) = W-TABLE-1
+                   CONTINUE
+           END-SEARCH
+           .
+       SUB-9341-EXIT.
+           EXIT.
+      /
+       SUB-9342-BUILD-CACHE-J1.
+      *------------------------
+
+           IF      W-JOB-CACHE-USED-1 < 10
+               ADD  1              TO W-JOB-CACHE-USED-1
+           END-IF
+           SET  W-JC-1-DX          TO W-JOB-CACHE-USED-1
+
+           MOVE W-TABLE-1          TO W-JC-1-NAME(W-JC-1-DX)
+           MOVE L-JOB-ENTRY-CNT-1  TO W-JC-1-CNT(W-JC-1-DX)
+           MOVE 0                  TO W-JOB-CACHE-RUNNING
+
+           PERFORM SUB-9343-ADD-CUM-J1 THRU SUB-9343-EXIT
+               VARYING L-J-DX-1 FROM 1 BY 1
+                 UNTIL L-J-DX-1 > L-JOB-ENTRY-CNT-1
+           .
+       SUB-9342-EXIT.
+           EXIT.
+      /
+       SUB-9343-ADD-CUM-J1.
+      *---------------------
+
+           ADD  L-JOB-WEIGHT-1(L-J-DX-1)
+                                   TO W-JOB-CACHE-RUNNING
+           MOVE W-JOB-CACHE-RUNNING
+                                   TO W-JC-1-CUM(W-JC-1-DX, L-J-DX-1)
+           .
+       SUB-9343-EXIT.
+           EXIT.
+      /
+       SUB-9350-FIND-JOB.
+      *------------------
+
+      **** One step of a binary search of SUB-9341's cumulative-
+      **** weight cache for the lowest entry whose cumulative weight
+      **** is not less than W-RANDOM-NO - i.e. the entry the draw
+      **** landed on.  Driven by SUB-9340 PERFORMing this paragraph
+      **** UNTIL W-BIN-LO-J1 > W-BIN-HI-J1.
+
+           COMPUTE W-BIN-MID-J1 = (W-BIN-LO-J1 + W-BIN-HI-J1) / 2
+
+           IF      W-RANDOM-NO <= W-JC-1-CUM(W-JC-1-DX, W-BIN-MID-J1)
+               SET  W-FOUND-DX     TO W-BIN-MID-J1
+               MOVE W-FOUND-DX     TO FAKER-TABLE-ENTRY(FI-DX)
+               COMPUTE W-BIN-HI-J1 = W-BIN-MID-J1 - 1
+           ELSE
+               COMPUTE W-BIN-LO-J1 = W-BIN-MID-J1 + 1
+           END-IF
+           .
+       SUB-9350-EXIT.
+           EXIT.
+      /
+       SUB-9365-FIND-EDGE-JOB.
+      *------------------------
+
+      **** Edge-case (FAKER-EDGE-CASE) counterpart of SUB-9340-FIND-
+      **** RANDOM-JOB - scans L-JOB-TABLE-1 linearly for the shortest
+      **** or longest trimmed entry instead of drawing a weighted-
+      **** random pick, the same way SUB-9360-FIND-EDGE-PERSON does
+      **** for L-PERSON-TABLE-1.  No FAKRAND call is made.
+
+           SET  W-FOUND-DX         TO 1
+           MOVE L-JOB-ENTRY-1(1)   TO W-FAKER-RESULT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-JOB-ENTRY-1(1)))
+                                   TO W-JEDGE-BEST-LEN-J1
+
+           PERFORM SUB-9366-SCAN-EDGE-J1 THRU SUB-9366-EXIT
+               VARYING L-J-DX-1 FROM 2 BY 1
+                 UNTIL L-J-DX-1 > L-JOB-ENTRY-CNT-1
+
+           MOVE W-FOUND-DX         TO FAKER-TABLE-ENTRY(FI-DX)
+           MOVE 0                  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           .
+       SUB-9365-EXIT.
+           EXIT.
+      /
+       SUB-9366-SCAN-EDGE-J1.
+      *-----------------------
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-JOB-ENTRY-1(L-J-DX-1)))
+                                   TO W-JEDGE-LEN
+
+           IF      (EDGE-CASE-LONGEST  IN L-PARAMETER
+           AND      W-JEDGE-LEN > W-JEDGE-BEST-LEN-J1)
+           OR       (EDGE-CASE-SHORTEST IN L-PARAMETER
+           AND      W-JEDGE-LEN < W-JEDGE-BEST-LEN-J1)
+               MOVE W-JEDGE-LEN    TO W-JEDGE-BEST-LEN-J1
+               SET  W-FOUND-DX     TO L-J-DX-1
+               MOVE L-JOB-ENTRY-1(L-J-DX-1)
+                                   TO W-FAKER-RESULT
+           END-IF
+           .
+       SUB-9366-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
