@@ -0,0 +1,298 @@
+      *========================== COB-FAKER ===========================*
+      * Authors: Brian D Pead
+      *
+      * License: MIT
+      *
+      * Date        Version  Description
+      * ----        -------  -----------
+      * 2020-02-08  1.0      First release
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+      *========================
+
+       PROGRAM-ID.             FAKBARC.
+
+       ENVIRONMENT DIVISION.
+      *=====================
+
+       CONFIGURATION SECTION.
+      *----------------------
+
+       SOURCE-COMPUTER.
+           IBM-Z15.
+      *    IBM-Z15 DEBUGGING MODE.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+
+       FILE-CONTROL.
+      /
+       DATA DIVISION.
+      *==============
+
+       FILE SECTION.
+      *-------------
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+
+       COPY FAKERWS1.
+
+       01  W-HASH                  PIC X(01)       VALUE '#'.
+       01  W-FAKRAND-PROG          PIC X(8)        VALUE 'FAKRAND'.
+
+       01  W-BARCODE-LEN           PIC S9(4)  COMP.
+       01  W-BARCODE-ODD-WEIGHT    PIC S9(4)  COMP.
+       01  W-BARCODE-DX            PIC S9(4)  COMP.
+       01  W-BARCODE-SUM           PIC S9(4)  COMP.
+       01  W-BARCODE-DIGIT         PIC 9(01).
+
+       01  W-QUOTIENT              PIC S9(4)  COMP.
+       01  W-REMAINDER             PIC S9(4)  COMP.
+       01  W-CHECK-DIGIT           PIC 9(01).
+
+       01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
+
+       COPY FAKBARCW.
+      /
+       LINKAGE SECTION.
+      *----------------
+
+       01  L-PARAMETER.            COPY FAKERLNK.
+      /
+       PROCEDURE DIVISION USING L-PARAMETER.
+      *==================
+
+       MAIN.
+      *-----
+
+           PERFORM SUB-1000-START-UP THRU SUB-1000-EXIT
+
+           PERFORM SUB-2000-PROCESS THRU SUB-2000-EXIT
+
+           PERFORM SUB-3000-SHUT-DOWN THRU SUB-3000-EXIT
+           .
+       MAIN-EXIT.
+           GOBACK.
+      /
+       SUB-1000-START-UP.
+      *------------------
+
+           IF      W-NOT-FIRST-CALL
+               GO TO SUB-1000-EXIT
+           END-IF
+
+           SET W-NOT-FIRST-CALL    TO TRUE
+           MOVE FUNCTION WHEN-COMPILED
+                                   TO W-COMPILED-DATE
+
+           DISPLAY 'FAKBARC  compiled on '
+               W-COMPILED-DATE-YYYY '/'
+               W-COMPILED-DATE-MM   '/'
+               W-COMPILED-DATE-DD   ' at '
+               W-COMPILED-TIME-HH   ':'
+               W-COMPILED-TIME-MM   ':'
+               W-COMPILED-TIME-SS
+           .
+       SUB-1000-EXIT.
+           EXIT.
+      /
+       SUB-2000-PROCESS.
+      *-----------------
+
+           MOVE 0                  TO FAKER-INFO-CNT
+           SET  FI-DX              TO FAKER-INFO-CNT
+           MOVE LOW-VALUES         TO FAKER-INFO-OCCS
+
+           EVALUATE TRUE
+             WHEN BARCODE-UPCA
+               PERFORM SUB-9010-UPCA THRU SUB-9010-EXIT
+
+             WHEN BARCODE-ISBN13
+               PERFORM SUB-9020-ISBN13 THRU SUB-9020-EXIT
+
+             WHEN OTHER
+               SET  FAKER-UNKNOWN-FUNCTION
+                                   IN L-PARAMETER
+                                   TO TRUE
+               STRING 'Unknown FAKBARC function "'
+                       FAKER-PROVIDER-FUNCTION
+                                   IN L-PARAMETER
+                       '"'  DELIMITED SIZE
+                                 INTO FAKER-RESPONSE-MSG
+                                   IN L-PARAMETER
+               GO TO SUB-2000-EXIT
+           END-EVALUATE
+
+           SET  FAKER-INFO-CNT     TO FI-DX
+
+           MOVE W-FAKER-RESULT     TO FAKER-RESULT
+           .
+       SUB-2000-EXIT.
+           EXIT.
+      /
+       SUB-3000-SHUT-DOWN.
+      *-------------------
+
+      D    IF      FAKER-RESPONSE-GOOD
+      D        DISPLAY 'FAKBARC completed successfully'
+      D    ELSE
+      D        DISPLAY 'FAKBARC ended with error '
+      D                FAKER-RESPONSE-CODE
+      D                ': '
+      D                FAKER-RESPONSE-MSG
+      D    END-IF
+           .
+       SUB-3000-EXIT.
+           EXIT.
+      /
+       SUB-9010-UPCA.
+      *--------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BARCODE-UPCA-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BARCODE-UPCA'     TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BARCODE-UPCA-FORMAT(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF BARCODE-UPCA-FORMAT
+
+           MOVE LENGTH OF BARCODE-UPCA-FORMAT
+                                   TO W-BARCODE-LEN
+           MOVE 3                  TO W-BARCODE-ODD-WEIGHT
+
+           PERFORM SUB-9800-MOD10-CHECK-DIGIT THRU SUB-9800-EXIT
+           .
+       SUB-9010-EXIT.
+           EXIT.
+      /
+       SUB-9020-ISBN13.
+      *----------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BARCODE-ISBN13-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BARCODE-ISBN13'  TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BARCODE-ISBN13-FORMAT(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF BARCODE-ISBN13-FORMAT
+
+           MOVE LENGTH OF BARCODE-ISBN13-FORMAT
+                                   TO W-BARCODE-LEN
+           MOVE 1                  TO W-BARCODE-ODD-WEIGHT
+
+           PERFORM SUB-9800-MOD10-CHECK-DIGIT THRU SUB-9800-EXIT
+           .
+       SUB-9020-EXIT.
+           EXIT.
+      /
+       SUB-9800-MOD10-CHECK-DIGIT.
+      *---------------------------
+
+      **** UPC-A and ISBN-13 use the same weighted-sum mod-10 check
+      **** digit, differing only in which position gets the odd
+      **** weight (3 for UPC-A, 1 for ISBN-13) - the other position
+      **** always gets the complementary weight, since the two
+      **** weights sum to 4.
+
+           MOVE 0                  TO W-BARCODE-SUM
+
+           PERFORM SUB-9801-ADD-DIGIT THRU SUB-9801-EXIT
+               VARYING W-BARCODE-DX FROM 1 BY 1
+                 UNTIL W-BARCODE-DX > W-BARCODE-LEN - 1
+
+           DIVIDE W-BARCODE-SUM    BY 10
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 0
+               MOVE 0              TO W-CHECK-DIGIT
+           ELSE
+               SUBTRACT W-REMAINDER
+                                 FROM 10
+                               GIVING W-CHECK-DIGIT
+           END-IF
+
+           MOVE W-CHECK-DIGIT      TO W-FAKER-RESULT(W-BARCODE-LEN : 1)
+           .
+       SUB-9800-EXIT.
+           EXIT.
+      /
+       SUB-9801-ADD-DIGIT.
+      *---------------------
+
+           MOVE W-FAKER-RESULT(W-BARCODE-DX : 1)
+                                   TO W-BARCODE-DIGIT
+
+           DIVIDE W-BARCODE-DX     BY 2
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 1
+               COMPUTE W-BARCODE-SUM
+                                   =  W-BARCODE-SUM
+                                      + W-BARCODE-DIGIT
+                                      * W-BARCODE-ODD-WEIGHT
+           ELSE
+               COMPUTE W-BARCODE-SUM
+                                   =  W-BARCODE-SUM
+                                      + W-BARCODE-DIGIT
+                                      * (4 - W-BARCODE-ODD-WEIGHT)
+           END-IF
+           .
+       SUB-9801-EXIT.
+           EXIT.
+      /
+       SUB-9810-REPLACE-DIGIT.
+      *-----------------------
+
+           IF      W-FAKER-RESULT(W-SUB-D : 1) NOT = W-HASH
+               GO TO SUB-9810-EXIT
+           END-IF
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-DIG
+                                   =  FAKRAND-RANDOM-NO
+                                      * 10
+
+           MOVE W-RANDOM-DIG       TO W-FAKER-RESULT(W-SUB-D : 1)
+           .
+       SUB-9810-EXIT.
+           EXIT.
+      /
+       SUB-9901-CALL-FAKRAND.
+      *----------------------
+
+           CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
+           .
+       SUB-9901-EXIT.
+           EXIT.
