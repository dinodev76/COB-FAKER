@@ -44,15 +44,19 @@
        01  TESTINPT-REC.
            05  TI-PROVIDER-FUNCTION
                                    PIC X(30).
-           05  TI-COUNT            PIC 9(06). 
+           05  TI-COUNT            PIC 9(06).
+           05  TI-EXPECTED-PATTERN PIC X(80).
+           05  TI-SEED-TEXT        PIC X(80).
 
        FD  TESTOUTP.
 
        01  TESTOUTP-REC.
            05  TO-PROVIDER-FUNCTION
                                    PIC X(30).
-           05  TO-COLON            PIC X(02). 
-           05  TO-FAKER-RESULT     PIC X(80). 
+           05  TO-COLON            PIC X(02).
+           05  TO-FAKER-RESULT     PIC X(80).
+           05  FILLER              PIC X(01).
+           05  TO-PASS-FAIL        PIC X(04).
 
        WORKING-STORAGE SECTION.
       *------------------------
@@ -63,6 +67,23 @@
        01  W-DISP-NUM              PIC ZZ,ZZ9.
        01  W-FAKER-PROG            PIC X(08)       VALUE 'FAKER'.
 
+      **** Regression assertion support: TI-EXPECTED-PATTERN, if not
+      **** spaces, is compared against FAKER-RESULT by
+      **** SUB-9300-CHECK-EXPECTED.  A '?' in the pattern matches any
+      **** single character; any other character must match exactly.
+      **** Trailing spaces in the pattern are not compared, so a short
+      **** pattern only asserts a prefix of FAKER-RESULT.
+
+       01  W-PASS-CNT              PIC 9(09)  COMP VALUE 0.
+       01  W-FAIL-CNT              PIC 9(09)  COMP VALUE 0.
+       01  W-PATTERN-LEN           PIC 9(04)  COMP VALUE 0.
+       01  W-PAT-DX                PIC 9(04)  COMP.
+       01  W-TRIMMED-PATTERN       PIC X(80).
+
+       01  FILLER                  PIC X(01)       VALUE 'Y'.
+           88  ASSERTION-PASSED                    VALUE 'Y'.
+           88  ASSERTION-FAILED                    VALUE 'N'.
+
        01  W-ERROR-MSG             PIC X(21)       VALUE
            '**** FAKERTST error: '.
 
@@ -125,6 +146,8 @@
            MOVE TI-PROVIDER-FUNCTION
                                    TO FAKER-PROVIDER-FUNCTION
 
+           MOVE TI-SEED-TEXT       TO FAKER-SEED-TEXT
+
            IF      TI-COUNT NUMERIC
                MOVE TI-COUNT       TO W-TEST-CNT
            ELSE
@@ -144,7 +167,12 @@
        SUB-2100-CALL-FAKER.
       *--------------------
 
-           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER 
+           MOVE 'FAKERTST'      TO FAKER-CALLING-PROGRAM
+                                   IN W-FAKER-PARAMETER
+
+           CALL W-FAKER-PROG    USING W-FAKER-PARAMETER
+
+           MOVE SPACES             TO TESTOUTP-REC
 
            IF      FAKER-RESPONSE-GOOD
                MOVE TI-PROVIDER-FUNCTION
@@ -152,6 +180,8 @@
                MOVE ': '           TO TO-COLON
                MOVE FAKER-RESULT   TO TO-FAKER-RESULT
 
+               PERFORM SUB-9300-CHECK-EXPECTED THRU SUB-9300-EXIT
+
                PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
 
                IF      ADDRESS-ADDRESS
@@ -162,6 +192,7 @@
                    MOVE ': '       TO TO-COLON
                    MOVE FAKER-RESULT-FIELDS
                                    TO TO-FAKER-RESULT
+                   MOVE SPACES     TO TO-PASS-FAIL
 
                    PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
                END-IF
@@ -170,6 +201,19 @@
                        FAKER-RESPONSE-CODE
                        ' - '
                        FAKER-RESPONSE-MSG
+
+               IF      TI-EXPECTED-PATTERN NOT = SPACES
+                   ADD  1          TO W-FAIL-CNT
+
+                   MOVE TI-PROVIDER-FUNCTION
+                                   TO TO-PROVIDER-FUNCTION
+                   MOVE ': '       TO TO-COLON
+                   MOVE FAKER-RESPONSE-MSG
+                                   TO TO-FAKER-RESULT
+                   MOVE 'FAIL'     TO TO-PASS-FAIL
+
+                   PERFORM SUB-9200-WRITE-TESTOUTP THRU SUB-9200-EXIT
+               END-IF
            END-IF
 
       D    PERFORM VARYING FI-DX FROM 1 BY 1
@@ -199,6 +243,14 @@
            DISPLAY 'TESTOUTP records written: '
                    W-DISP-NUM
 
+           MOVE W-PASS-CNT         TO W-DISP-NUM
+           DISPLAY 'Assertions passed:        '
+                   W-DISP-NUM
+
+           MOVE W-FAIL-CNT         TO W-DISP-NUM
+           DISPLAY 'Assertions failed:        '
+                   W-DISP-NUM
+
            DISPLAY 'FAKERTST completed'
            .
        SUB-3000-EXIT.
@@ -219,10 +271,48 @@
       /
        SUB-9200-WRITE-TESTOUTP.
       *------------------------
-      
+
            WRITE TESTOUTP-REC
 
            ADD  1                  TO W-TESTOUTP-RECS
            .
        SUB-9200-EXIT.
            EXIT.
+      /
+       SUB-9300-CHECK-EXPECTED.
+      *------------------------
+
+           IF      TI-EXPECTED-PATTERN = SPACES
+               MOVE 'N/A '         TO TO-PASS-FAIL
+           ELSE
+               MOVE FUNCTION TRIM(TI-EXPECTED-PATTERN)
+                                   TO W-TRIMMED-PATTERN
+
+               COMPUTE W-PATTERN-LEN =
+                           FUNCTION LENGTH(
+                               FUNCTION TRIM(TI-EXPECTED-PATTERN))
+
+               SET  ASSERTION-PASSED
+                                   TO TRUE
+
+               PERFORM VARYING W-PAT-DX FROM 1 BY 1
+                         UNTIL W-PAT-DX > W-PATTERN-LEN
+                   IF      W-TRIMMED-PATTERN(W-PAT-DX:1) NOT = '?'
+                   AND     W-TRIMMED-PATTERN(W-PAT-DX:1)
+                           NOT = FAKER-RESULT(W-PAT-DX:1)
+                       SET  ASSERTION-FAILED
+                                   TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF      ASSERTION-PASSED
+                   MOVE 'PASS'     TO TO-PASS-FAIL
+                   ADD  1          TO W-PASS-CNT
+               ELSE
+                   MOVE 'FAIL'     TO TO-PASS-FAIL
+                   ADD  1          TO W-FAIL-CNT
+               END-IF
+           END-IF
+           .
+       SUB-9300-EXIT.
+           EXIT.
