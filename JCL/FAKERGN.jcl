@@ -0,0 +1,44 @@
+//FAKERGN  JOB (ACCTNO),'COB-FAKER GEN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs a sized batch of synthetic test data through FAKERGEN and
+//* logs the resulting run's header/trailer control counts.
+//*
+//* RECCNT on GENSTEP's PARM is the number of detail records this
+//* run should produce; it overrides whatever record count is sitting
+//* in the FAKERGEN Control file, so a one-off size doesn't require
+//* maintaining a separate control record.  Leave PARM='' (or drop
+//* it) to fall back to the control file's count, or its own default
+//* if the control file isn't usable either.
+//*
+//GENSTEP  EXEC PGM=FAKERGEN,PARM='1000000',REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=COBFAKER.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* GENSTEP uses:
+//*   Data\FAKERGEN Output.txt      the generated detail records
+//*   Data\FAKERGEN Control.txt     optional record-count/seed/format
+//*                                 override (read before PARM above
+//*                                 is applied)
+//*   Data\FAKERGEN Checkpoint.txt  periodic restart checkpoints
+//*
+//* If GENSTEP abends or is cancelled partway through a large run,
+//* just resubmit this job - FAKERGEN reopens its own output file and
+//* resumes from the last checkpoint it wrote, so there's no separate
+//* restart step to run and no need to recalculate how many records
+//* are left.  LOGSTEP is gated by COND so a resubmission that's
+//* still mid-run (GENSTEP non-zero, cancelled, etc.) doesn't produce
+//* a premature control-count report - it only runs once GENSTEP has
+//* actually completed clean.
+//*
+//LOGSTEP  EXEC PGM=FAKERLOG,COND=(0,NE,GENSTEP)
+//STEPLIB  DD DISP=SHR,DSN=COBFAKER.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* LOGSTEP reads Data\FAKERGEN Output.txt and writes the run's
+//* header/trailer control counts (run date/time, seed, detail
+//* count) to SYSOUT for operations to check against the request.
+//* Route SYSOUT to the shop's batch-report distribution list if
+//* the counts need to reach someone by email rather than by SDSF.
