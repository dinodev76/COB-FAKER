@@ -41,6 +41,8 @@
 
        01  W-HASH                  PIC X(01)       VALUE '#'.
        01  W-PERCENT               PIC X(01)       VALUE '%'.
+       01  W-AT-SIGN               PIC X(01)       VALUE '@'.
+       01  W-RANDOM-LETTER-ORD     PIC 9(3)   COMP.
        01  W-FAKRAND-PROG          PIC X(8)        VALUE 'FAKRAND'.
        01  W-PRODUCTS              PIC S9(09) COMP.
        01  W-QUOTIENT              PIC S9(09) COMP.
@@ -51,6 +53,28 @@
        01  FILLER REDEFINES W-BANK-ROUTING.
            05  W-BANK-ROUTING-DIG  PIC 9(01)       OCCURS 9.
 
+       01  W-CREDIT-CARD           PIC X(16).
+       01  FILLER REDEFINES W-CREDIT-CARD.
+           05  W-CREDIT-CARD-DIG   PIC 9(01)       OCCURS 16.
+
+       01  W-CC-LEN                PIC S9(4)  COMP.
+       01  W-CC-DX                 PIC S9(4)  COMP.
+       01  W-CC-DISTANCE           PIC S9(4)  COMP.
+       01  W-LUHN-SUM              PIC S9(4)  COMP.
+       01  W-LUHN-DOUBLE           PIC S9(4)  COMP.
+
+       01  W-IBAN-REARRANGED       PIC X(22).
+       01  FILLER REDEFINES W-IBAN-REARRANGED.
+           05  W-IBAN-REARRANGED-CHAR
+                                   PIC X(01)       OCCURS 22.
+       01  W-IBAN-DX               PIC S9(4)  COMP.
+       01  W-IBAN-REMAINDER        PIC S9(4)  COMP.
+       01  W-IBAN-DIGIT-VALUE      PIC 9(01).
+       01  W-IBAN-LETTER-VALUE     PIC S9(4)  COMP.
+       01  W-IBAN-TENS             PIC S9(4)  COMP.
+       01  W-IBAN-ONES             PIC S9(4)  COMP.
+       01  W-IBAN-CHECK            PIC 9(02).
+
        01  W-FAKRAND-PARAMETER.    COPY FAKRANDL.
 
        COPY FAKBANKW.
@@ -111,6 +135,15 @@
              WHEN BANK-ROUTING
                PERFORM SUB-9020-ROUTING THRU SUB-9020-EXIT
 
+             WHEN BANK-CREDIT-CARD
+               PERFORM SUB-9030-CREDIT-CARD THRU SUB-9030-EXIT
+
+             WHEN BANK-IBAN
+               PERFORM SUB-9040-IBAN THRU SUB-9040-EXIT
+
+             WHEN BANK-SWIFT
+               PERFORM SUB-9050-SWIFT THRU SUB-9050-EXIT
+
              WHEN OTHER
                SET  FAKER-UNKNOWN-FUNCTION
                                    IN L-PARAMETER
@@ -191,6 +224,8 @@
                VARYING W-SUB-D FROM 1 BY 1
                  UNTIL W-SUB-D > LENGTH OF BANK-ACCOUNT-FORMAT
 
+           PERFORM SUB-9025-FRB-PREFIX THRU SUB-9025-EXIT
+
            MOVE W-FAKER-RESULT     TO W-BANK-ROUTING
 
            COMPUTE W-PRODUCTS      =  ( W-BANK-ROUTING-DIG(1)
@@ -221,29 +256,246 @@
            .
        SUB-9020-EXIT.
            EXIT.
+      /
+       SUB-9025-FRB-PREFIX.
+      *---------------------
+
+      **** Overwrite the two digits SUB-9810-REPLACE-DIGIT just filled
+      **** in at the front of the routing number with a real,
+      **** currently-assigned Federal Reserve prefix, so the lead
+      **** digits land in an actual district/thrift range instead of
+      **** being uniform across 00-99 - see BANK-ROUTING-FRB-PREFIXES.
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BANK-ROUTING-FRB-PREFIX-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BANK-ROUTING-FRB-PREFIX'
+                                   TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BANK-ROUTING-FRB-PREFIX(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT(1 : 2)
+           .
+       SUB-9025-EXIT.
+           EXIT.
+      /
+       SUB-9030-CREDIT-CARD.
+      *---------------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BANK-CREDIT-CARD-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BANK-CREDIT-CARD' TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BANK-CREDIT-CARD-FORMAT(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF BANK-CREDIT-CARD-FORMAT
+
+           PERFORM VARYING W-CC-LEN FROM 1 BY 1
+                      UNTIL W-FAKER-RESULT(W-CC-LEN : 1) = 'C'
+               CONTINUE
+           END-PERFORM
+
+           MOVE W-FAKER-RESULT(1 : 16)
+                                   TO W-CREDIT-CARD
+           MOVE 0                  TO W-LUHN-SUM
+
+           PERFORM VARYING W-CC-DX FROM 1 BY 1
+                      UNTIL W-CC-DX > W-CC-LEN - 1
+               COMPUTE W-CC-DISTANCE
+                                   =  W-CC-LEN - W-CC-DX
+
+               DIVIDE W-CC-DISTANCE
+                                   BY 2
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+               IF      W-REMAINDER = 1
+                   COMPUTE W-LUHN-DOUBLE
+                                   =  W-CREDIT-CARD-DIG(W-CC-DX) * 2
+                   IF      W-LUHN-DOUBLE > 9
+                       SUBTRACT 9  FROM W-LUHN-DOUBLE
+                   END-IF
+                   ADD  W-LUHN-DOUBLE
+                                   TO W-LUHN-SUM
+               ELSE
+                   ADD  W-CREDIT-CARD-DIG(W-CC-DX)
+                                   TO W-LUHN-SUM
+               END-IF
+           END-PERFORM
+
+           DIVIDE W-LUHN-SUM       BY 10
+                               GIVING W-QUOTIENT
+                            REMAINDER W-REMAINDER
+
+           IF      W-REMAINDER = 0
+               MOVE 0              TO W-CHECK-DIGIT
+           ELSE
+               SUBTRACT W-REMAINDER
+                                 FROM 10
+                               GIVING W-CHECK-DIGIT
+           END-IF
+
+           MOVE W-CHECK-DIGIT      TO W-CREDIT-CARD-DIG(W-CC-LEN)
+           MOVE W-CREDIT-CARD      TO W-FAKER-RESULT(1 : 16)
+           .
+       SUB-9030-EXIT.
+           EXIT.
+      /
+       SUB-9040-IBAN.
+      *--------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BANK-IBAN-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BANK-IBAN'        TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BANK-IBAN-FORMAT(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF BANK-IBAN-FORMAT
+
+      **** Check digits are computed over the BBAN (bank code, sort
+      **** code and account number) followed by the country code and
+      **** '00', mod 97 - letters are converted to their two-digit
+      **** A=10..Z=35 values first (ISO 7064 MOD 97-10).
+
+           MOVE W-FAKER-RESULT(5 : 18)
+                                   TO W-IBAN-REARRANGED(1 : 18)
+           MOVE 'GB'               TO W-IBAN-REARRANGED(19 : 2)
+           MOVE '00'               TO W-IBAN-REARRANGED(21 : 2)
+
+           MOVE 0                  TO W-IBAN-REMAINDER
+
+           PERFORM VARYING W-IBAN-DX FROM 1 BY 1
+                     UNTIL W-IBAN-DX > 22
+               IF      W-IBAN-REARRANGED-CHAR(W-IBAN-DX)
+                                   IS NUMERIC
+                   MOVE W-IBAN-REARRANGED-CHAR(W-IBAN-DX)
+                                   TO W-IBAN-DIGIT-VALUE
+
+                   COMPUTE W-PRODUCTS
+                                   =  W-IBAN-REMAINDER * 10
+                                      +  W-IBAN-DIGIT-VALUE
+                   DIVIDE W-PRODUCTS
+                                   BY 97
+                               GIVING W-QUOTIENT
+                            REMAINDER W-IBAN-REMAINDER
+               ELSE
+                   COMPUTE W-IBAN-LETTER-VALUE
+                                   =  FUNCTION ORD
+                                        (W-IBAN-REARRANGED-CHAR
+                                                   (W-IBAN-DX))
+                                      - 56
+
+                   DIVIDE W-IBAN-LETTER-VALUE
+                                   BY 10
+                               GIVING W-IBAN-TENS
+                            REMAINDER W-IBAN-ONES
+
+                   COMPUTE W-PRODUCTS
+                                   =  W-IBAN-REMAINDER * 10
+                                      +  W-IBAN-TENS
+                   DIVIDE W-PRODUCTS
+                                   BY 97
+                               GIVING W-QUOTIENT
+                            REMAINDER W-IBAN-REMAINDER
+
+                   COMPUTE W-PRODUCTS
+                                   =  W-IBAN-REMAINDER * 10
+                                      +  W-IBAN-ONES
+                   DIVIDE W-PRODUCTS
+                                   BY 97
+                               GIVING W-QUOTIENT
+                            REMAINDER W-IBAN-REMAINDER
+               END-IF
+           END-PERFORM
+
+           COMPUTE W-IBAN-CHECK    =  98 - W-IBAN-REMAINDER
+
+           MOVE W-IBAN-CHECK       TO W-FAKER-RESULT(3 : 2)
+           .
+       SUB-9040-EXIT.
+           EXIT.
+      /
+       SUB-9050-SWIFT.
+      *---------------
+
+           PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
+
+           COMPUTE W-RANDOM-SUB    =  FAKRAND-RANDOM-NO
+                                      * BANK-SWIFT-FORMAT-CNT
+                                      + 1
+
+           SET  FI-DX           UP BY 1
+           MOVE 'BANK-SWIFT'       TO FAKER-TABLE(FI-DX)
+           MOVE FAKRAND-RANDOM-NO  TO FAKER-RANDOM-NO-SUB(FI-DX)
+           MOVE W-RANDOM-SUB       TO FAKER-TABLE-ENTRY(FI-DX)
+
+           MOVE BANK-SWIFT-FORMAT(W-RANDOM-SUB)
+                                   TO W-FAKER-RESULT
+
+           PERFORM SUB-9810-REPLACE-DIGIT THRU SUB-9810-EXIT
+               VARYING W-SUB-D FROM 1 BY 1
+                 UNTIL W-SUB-D > LENGTH OF BANK-SWIFT-FORMAT
+           .
+       SUB-9050-EXIT.
+           EXIT.
       /
        SUB-9810-REPLACE-DIGIT.
       *-----------------------
 
            IF      W-FAKER-RESULT(W-SUB-D : 1) NOT = W-HASH
            AND                                       W-PERCENT
+           AND                                       W-AT-SIGN
                GO TO SUB-9810-EXIT
            END-IF
 
            PERFORM SUB-9901-CALL-FAKRAND THRU SUB-9901-EXIT
 
-           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
-               COMPUTE W-RANDOM-DIG
+           IF      W-FAKER-RESULT(W-SUB-D : 1) = W-AT-SIGN
+               COMPUTE W-RANDOM-LETTER-ORD
+                                   =  FAKRAND-RANDOM-NO
+                                      * 26
+                                      + 66
+               MOVE FUNCTION CHAR(W-RANDOM-LETTER-ORD)
+                                   TO W-FAKER-RESULT(W-SUB-D : 1)
+           ELSE
+               IF      W-FAKER-RESULT(W-SUB-D : 1) = W-PERCENT
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 9
                                       + 1
-           ELSE       
-               COMPUTE W-RANDOM-DIG
+               ELSE
+                   COMPUTE W-RANDOM-DIG
                                    =  FAKRAND-RANDOM-NO
                                       * 10
-           END-IF
+               END-IF
 
-           MOVE W-RANDOM-DIG       TO W-FAKER-RESULT(W-SUB-D : 1)
+               MOVE W-RANDOM-DIG   TO W-FAKER-RESULT(W-SUB-D : 1)
+           END-IF
            .
        SUB-9810-EXIT.
            EXIT.
@@ -252,6 +504,13 @@
       *----------------------
 
            CALL W-FAKRAND-PROG  USING W-FAKRAND-PARAMETER 
+
+           IF      FAKER-RESOLVED-SEED-NO
+                                   IN L-PARAMETER = 0
+               MOVE FAKRAND-RESOLVED-SEED-NO
+                                   TO FAKER-RESOLVED-SEED-NO
+                                      IN L-PARAMETER
+           END-IF
            .
        SUB-9901-EXIT.
            EXIT.
